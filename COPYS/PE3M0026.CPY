@@ -0,0 +1,70 @@
+      ******************************************************************
+      *                                                                *
+      *   MAPA SIMBOLICO GENERADO A PARTIR DEL MAPSET PE3M0026         *
+      *   (VER CONSULTA_EN_LINEA/PE3M0026.BMS PARA EL LAYOUT FISICO)   *
+      *                                                                *
+      *   PANTALLA DE CONSULTA EN LINEA PARA CAI-PE9CCAI0 (RUTINA      *
+      *   PE3C0018) - CLIENTE/CONTRATO/PRODUCTO/OFICINA DE ENTRADA,    *
+      *   FECHA/VALOR O MENSAJE DE ERROR DE SALIDA                     *
+      *                                                                *
+      ******************************************************************
+       01 PE3M0026I.
+           02 FILLER                    PIC X(12).
+           02 CLIEL                     PIC S9(4) COMP.
+           02 CLIEF                     PIC X.
+           02 FILLER REDEFINES CLIEF.
+               03 CLIEA                 PIC X.
+           02 CLIEI                     PIC X(8).
+
+           02 CONTL                     PIC S9(4) COMP.
+           02 CONTF                     PIC X.
+           02 FILLER REDEFINES CONTF.
+               03 CONTA                 PIC X.
+           02 CONTI                     PIC X(18).
+
+           02 PRODL                     PIC S9(4) COMP.
+           02 PRODF                     PIC X.
+           02 FILLER REDEFINES PRODF.
+               03 PRODA                 PIC X.
+           02 PRODI                     PIC X(2).
+
+           02 OFICL                     PIC S9(4) COMP.
+           02 OFICF                     PIC X.
+           02 FILLER REDEFINES OFICF.
+               03 OFICA                 PIC X.
+           02 OFICI                     PIC X(4).
+
+           02 FECHL                     PIC S9(4) COMP.
+           02 FECHF                     PIC X.
+           02 FILLER REDEFINES FECHF.
+               03 FECHA                 PIC X.
+           02 FECHI                     PIC X(10).
+
+           02 VALOL                     PIC S9(4) COMP.
+           02 VALOF                     PIC X.
+           02 FILLER REDEFINES VALOF.
+               03 VALOA                 PIC X.
+           02 VALOI                     PIC X(13).
+
+           02 MSGSL                     PIC S9(4) COMP.
+           02 MSGSF                     PIC X.
+           02 FILLER REDEFINES MSGSF.
+               03 MSGSA                 PIC X.
+           02 MSGSI                     PIC X(60).
+
+       01 PE3M0026O REDEFINES PE3M0026I.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(3).
+           02 CLIEO                     PIC X(8).
+           02 FILLER                    PIC X(3).
+           02 CONTO                     PIC X(18).
+           02 FILLER                    PIC X(3).
+           02 PRODO                     PIC X(2).
+           02 FILLER                    PIC X(3).
+           02 OFICO                     PIC X(4).
+           02 FILLER                    PIC X(3).
+           02 FECHO                     PIC X(10).
+           02 FILLER                    PIC X(3).
+           02 VALOO                     PIC X(13).
+           02 FILLER                    PIC X(3).
+           02 MSGSO                     PIC X(60).
