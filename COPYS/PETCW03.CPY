@@ -1,7 +1,9 @@
-           EXEC SQL DECLARE DTPR.PRDTW03 TABLE
+      *    ESQUEMA RESUELTO EN EL BIND, VER PETCW02
+           EXEC SQL DECLARE PRDTW03 TABLE
                (
-                   W03_CLIENTE        CHAR(8) NOT NULL,
-                   W03_PRODUCTO       CHAR(2) NOT NULL,
-                   W03_FECHA          CHAR(10) NOT NULL
+                   W03_CLIENTE        CHAR(8)  NOT NULL,
+                   W03_PRODUCTO       CHAR(2)  NOT NULL,
+                   W03_FECHA          CHAR(10) NOT NULL,
+                   W03_ESTADO         CHAR(1)  NOT NULL
                )
            END-EXEC.
