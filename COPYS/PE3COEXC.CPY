@@ -0,0 +1,14 @@
+      *    LAYOUT DEL REGISTRO DE EXCEPCIONES (EXCEPCION), COMPARTIDO
+      *    POR PE3C0014/PE3C0016/PE3C0018 PARA QUE UN MISMO PROGRAMA
+      *    DE REPORTE PUEDA CONSOLIDAR LAS FALLAS DEL DIA
+       01 REG-EXCEPCION.
+           05 EXC-RUTINA                     PIC X(8).
+           05 EXC-CLIENTE                    PIC X(8).
+           05 EXC-CONTRATO                   PIC X(18).
+           05 EXC-PRODUCTO                   PIC XX.
+           05 EXC-OFICINA                    PIC X(4).
+           05 EXC-COD-RET                    PIC XX.
+           05 EXC-ERROR1                     PIC X(20).
+           05 EXC-ERROR2                     PIC X(20).
+           05 EXC-FECHA                      PIC X(8).
+           05 EXC-HORA                       PIC X(6).
