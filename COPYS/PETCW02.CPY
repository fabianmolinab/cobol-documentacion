@@ -1,8 +1,14 @@
-           EXEC SQL DECLARE DTPR.PRDTW02 TABLE
+      *    LA TABLA SE DECLARA Y SE REFERENCIA SIN CALIFICADOR: EL
+      *    ESQUEMA (DTPR EN PRODUCCION, DISTINTO EN CADA AMBIENTE DE
+      *    PRUEBAS) LO RESUELVE EL QUALIFIER DEL BIND DEL PLAN/PACKAGE,
+      *    NO EL FUENTE, PARA QUE EL MISMO DBRM CORRA SIN RECOMPILAR
+      *    EN CUALQUIER AMBIENTE
+           EXEC SQL DECLARE PRDTW02 TABLE
                (
-                   W02_CLIENTE        CHAR(8)  NOT NULL,
-                   W02_FECHA_MOV      CHAR(10) NOT NULL,
-                   W02_CONTRATO       CHAR(18) NOT NULL,
-                   W02_VALOR          CHAR(13) NOT NULL
+                   W02_CLIENTE        CHAR(8)       NOT NULL,
+                   W02_FECHA_MOV      CHAR(10)      NOT NULL,
+                   W02_CONTRATO       CHAR(18)      NOT NULL,
+                   W02_VALOR          CHAR(13)      NOT NULL,
+                   W02_VALOR_NUM      DECIMAL(11,2) NOT NULL
                )
            END-EXEC.
