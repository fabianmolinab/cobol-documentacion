@@ -0,0 +1,3 @@
+      * ALIAS COPY MEMBER - RESUELVE EL NOMBRE DE LIBRERIA REAL
+      * (VER PETCW03.CPY PARA EL LAYOUT FISICO DEL REGISTRO)
+       COPY PETCW03.
