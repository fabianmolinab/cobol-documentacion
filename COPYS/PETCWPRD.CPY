@@ -0,0 +1,7 @@
+      *    ESQUEMA RESUELTO EN EL BIND, VER PETCW02
+           EXEC SQL DECLARE PRDTWPRD TABLE
+               (
+                   PRD_CODIGO         CHAR(2)  NOT NULL,
+                   PRD_NOMBRE         CHAR(30) NOT NULL
+               )
+           END-EXEC.
