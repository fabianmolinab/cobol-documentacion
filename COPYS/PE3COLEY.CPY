@@ -0,0 +1,40 @@
+      ******************************************************************
+      *                                                                *
+      *   LEYENDA CENTRAL DE VALORES DE AI0-COD-RET (VER PE3COEVA)     *
+      *   USADOS POR PE3C0014, PE3C0016, PE3C0018 Y PE3C0019, PARA QUE *
+      *   UN SOLO SITIO DOCUMENTE EL SIGNIFICADO DE CADA CODIGO EN VEZ *
+      *   DE QUE OPERACION TENGA QUE RECORDARLO PROGRAMA POR PROGRAMA  *
+      *                                                                *
+      *   NOTA: PE3C0019 (JCL DINAMICO) MUEVE '100' A SU WS-COD-RET AL *
+      *   FALLAR EL CIERRE DE CURSOR, PERO ESE CAMPO (COMO AI0-COD-RET *
+      *   EN LOS DEMAS PROGRAMAS) ES PIC XX, ASI QUE EN LA PRACTICA EL *
+      *   VALOR QUEDA TRUNCADO A '10' Y SE CONFUNDE CON EL CODIGO DE   *
+      *   ERROR DE APERTURA/USO DE CURSOR; POR ESO NO SE LISTA '100'   *
+      *   COMO ENTRADA APARTE EN ESTA TABLA                            *
+      *                                                                *
+      ******************************************************************
+       01 TABLA-LEYENDA-COD-RET.
+           05 FILLER  PIC X(37) VALUE
+              '00 OPERACION EXITOSA'.
+           05 FILLER  PIC X(37) VALUE
+              '10 ERROR ABRIENDO/USANDO CURSOR SQL'.
+           05 FILLER  PIC X(37) VALUE
+              '15 ERROR DE CONEXION A LA BASE DATOS'.
+           05 FILLER  PIC X(37) VALUE
+              '20 OFICINA O PRODUCTO NO EXISTE EN BD'.
+           05 FILLER  PIC X(37) VALUE
+              '30 ERROR LEYENDO CURSOR DE FECHAS BD'.
+           05 FILLER  PIC X(37) VALUE
+              '35 NO SE ENCONTRO EL REGISTRO'.
+           05 FILLER  PIC X(37) VALUE
+              '40 TABLA EN MEMORIA TRUNCADA (AVISO)'.
+           05 FILLER  PIC X(37) VALUE
+              '45 VALOR INVALIDO O FUERA DE RANGO'.
+
+       01 TABLA-LEYENDA-COD-RET-R REDEFINES TABLA-LEYENDA-COD-RET.
+           05 LEY-ENTRADA OCCURS 8 TIMES INDEXED BY LEY-IND.
+              10 LEY-COD             PIC XX.
+              10 FILLER              PIC X.
+              10 LEY-DESC            PIC X(34).
+
+       01 CTE-MAX-LEYENDA            PIC 9(02) VALUE 08.
