@@ -0,0 +1,3 @@
+      * ALIAS COPY MEMBER - RESUELVE EL NOMBRE DE LIBRERIA REAL
+      * (VER PE3COEVA.CPY PARA EL LAYOUT FISICO DEL REGISTRO)
+       COPY PE3COEVA.
