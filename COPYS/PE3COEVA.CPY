@@ -3,17 +3,38 @@
               10 AI0-CLIENTE         PIC X(8).
               10 AI0-CONTRATO        PIC X(18).
               10 AI0-PRODUCTO        PIC XX.
+              10 AI0-OFICINA         PIC X(4).
+              10 AI0-MODO-BUSQUEDA   PIC X.
+                88 AI0-MODO-PRIMERA       VALUE 'P' SPACE.
+                88 AI0-MODO-ULTIMA        VALUE 'U'.
+              10 AI0-FECHA-DESDE     PIC X(10).
+              10 AI0-FECHA-HASTA     PIC X(10).
+              10 AI0-MODO-CARGA      PIC X.
+                88 AI0-CARGA-NORMAL      VALUE 'N' SPACE.
+                88 AI0-CARGA-CONTINUAR   VALUE 'C'.
+              10 AI0-MODO-SIMULACION PIC X.
+                88 AI0-SIMULACION-NORMAL   VALUE 'N' SPACE.
+                88 AI0-SIMULACION-PROYECTAR VALUE 'S'.
+              10 AI0-FECHA-SIMULAR   PIC X(10).
            05 AI0-SALIDA.
               10 AI0-COD-RET         PIC XX.
               10 AI0-OFI2-ERROR1     PIC X(20).
               10 AI0-OFI2-ERROR2     PIC X(20).
               10 AI0-MAS-SQLCODE     PIC ZZZZ.
+              10 AI0-SQLERRMC        PIC X(70).
+              10 AI0-SQLWARN         PIC X(08).
               10 AI0-IMPRESION       PIC X.
               10 AI0-CLIENTE-SAL     PIC X(8).
               10 AI0-CONTRATO-SAL    PIC X(18).
               10 AI0-FECHA           PIC X(10).
               10 AI0-VALOR           PIC X(13).
-       05 PRDTMOV2 OCCURS 25 TIMES INDEXED BY I-IND 
+              10 AI0-VALOR-NUM       PIC S9(9)V99 COMP-3.
+              10 AI0-CANT-MOVIMIENTOS PIC 9(4)     COMP.
+              10 AI0-PRODUCTO-NOMBRE PIC X(30).
+              10 AI0-FECHA-BASE-PROY PIC X(10).
+              10 AI0-VALOR-PROYECTADO PIC X(13).
+              10 AI0-VALOR-PROY-NUM  PIC S9(9)V99 COMP-3.
+       05 PRDTMOV2 OCCURS 25 TIMES INDEXED BY I-IND.
            07 MOV-CLIENTE            PIC X(8).
            07 MOV-FECHA              PIC X(10).
            07 MOV-CONTRATO           PIC X(18).
@@ -21,4 +42,30 @@
 
        05 SW-FIN-CURSOR-MOV   PIC X VALUE 'N'.
            88 SI-CURSOR-MOV         VALUE 'S'.
-           88 NO-CURSOR-MOV         VALUE 'N'.
\ No newline at end of file
+           88 NO-CURSOR-MOV         VALUE 'N'.
+
+      ******************************************************************
+      *        INTERFAZ POR LOTE (VARIAS CLAVES POR LLAMADA)           *
+      ******************************************************************
+       05 AI0-MODO-LLAMADA   PIC X VALUE SPACE.
+           88 AI0-LLAMADA-SENCILLA  VALUE 'S' SPACE.
+           88 AI0-LLAMADA-LOTE      VALUE 'L'.
+       05 AI0-CANT-CLAVES    PIC 9(4) COMP.
+       05 AI0-CLAVES-LOTE OCCURS 25 TIMES INDEXED BY I-CLAVE.
+           07 CLV-CLIENTE        PIC X(8).
+           07 CLV-CONTRATO       PIC X(18).
+           07 CLV-PRODUCTO       PIC XX.
+           07 CLV-OFICINA        PIC X(4).
+           07 CLV-MODO-BUSQUEDA  PIC X.
+       05 AI0-RESULTADOS-LOTE OCCURS 25 TIMES INDEXED BY I-RES.
+           07 RES-COD-RET        PIC XX.
+           07 RES-OFI2-ERROR1    PIC X(20).
+           07 RES-OFI2-ERROR2    PIC X(20).
+           07 RES-SQLERRMC       PIC X(70).
+           07 RES-SQLWARN        PIC X(08).
+           07 RES-PRODUCTO-NOMBRE PIC X(30).
+           07 RES-CLIENTE-SAL    PIC X(8).
+           07 RES-CONTRATO-SAL   PIC X(18).
+           07 RES-FECHA          PIC X(10).
+           07 RES-VALOR          PIC X(13).
+           07 RES-VALOR-NUM      PIC S9(9)V99 COMP-3.
\ No newline at end of file
