@@ -0,0 +1,16 @@
+       01 CAI-PE9CCAM0.
+           05 AM0-ENTRADA.
+              10 AM0-OPERACION     PIC X(1).
+                88 AM0-OP-ALTA          VALUE 'A'.
+                88 AM0-OP-CAMBIO        VALUE 'C'.
+                88 AM0-OP-BAJA          VALUE 'D'.
+              10 AM0-CLIENTE       PIC X(8).
+              10 AM0-CONTRATO      PIC X(18).
+              10 AM0-FECHA-MOV     PIC X(10).
+              10 AM0-VALOR         PIC X(13).
+              10 AM0-VALOR-NUM     PIC S9(9)V99 COMP-3.
+           05 AM0-SALIDA.
+              10 AM0-COD-RET       PIC XX.
+              10 AM0-ERROR1        PIC X(20).
+              10 AM0-ERROR2        PIC X(20).
+              10 AM0-MAS-SQLCODE   PIC ZZZZ.
