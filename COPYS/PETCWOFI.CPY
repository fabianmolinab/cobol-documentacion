@@ -0,0 +1,7 @@
+      *    ESQUEMA RESUELTO EN EL BIND, VER PETCW02
+           EXEC SQL DECLARE PRDTWOFI TABLE
+               (
+                   OFI_CODIGO         CHAR(4)  NOT NULL,
+                   OFI_NOMBRE         CHAR(30) NOT NULL
+               )
+           END-EXEC.
