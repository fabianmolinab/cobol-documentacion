@@ -0,0 +1,261 @@
+       ID DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.      PE3C0021.
+
+      ******************************************************************
+      *                                                                *
+      *   FECHA ...........:  AGOSTO 2026                              *
+      *   AUTOR ...........:  FABIAN ANDRES MOLINA BERMUDEZ
+      *                       INETUM(COLOMBIA)                         *
+      *   LENGUAJE ........:  COBOL                                    *
+      *                                                                *
+      *                         DESCRIPCION:
+      *           PROCESO BATCH DE RECONCILIACION ENTRE PRDTW02 Y
+      *           PRDTW03: DETECTA FECHAS DE PRDTW03 SIN MOVIMIENTO
+      *           EN PRDTW02 Y MOVIMIENTOS DE PRDTW02 SIN FECHA
+      *           PROGRAMADA EN PRDTW03
+      *                         ============                           *
+      ******************************************************************
+
+       AUTHOR.          FABIAN ANDRES MOLINA BERMUDEZ.
+       DATE-WRITTEN.    09/AGO/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *                      ENVIRONMENT DIVISION                      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      ******************************************************************
+      *                    INPUT OUTPUT SECTION                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****************ARCHIVO DE SALIDA*********************************
+           SELECT SALIDA    ASSIGN TO SALIDA
+                            FILE STATUS IS WS-ESTADO.
+      ******************************************************************
+      *                         DATA DIVISION                          *
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALIDA
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+       01 REG-SALIDA             PIC X(100).
+      ******************************************************************
+      *                    WORKING-STORAGE SECTION                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                VARIABLES DE CODIGOS DE RETORNO                 *
+      ******************************************************************
+       01 WS-ESTADO                      PIC XX    VALUE '00'.
+      ******************************************************************
+      *                           SWITCHES                             *
+      ******************************************************************
+       01 SWITCHES.
+           05 SW-FIN-CURSOR-1        PIC X       VALUE 'N'.
+             88 SI-FIN-CURSOR-1                  VALUE 'S'.
+             88 NO-FIN-CURSOR-1                  VALUE 'N'.
+           05 SW-FIN-CURSOR-2        PIC X       VALUE 'N'.
+             88 SI-FIN-CURSOR-2                  VALUE 'S'.
+             88 NO-FIN-CURSOR-2                  VALUE 'N'.
+      ******************************************************************
+      *                          CONTADORES                            *
+      ******************************************************************
+       01 CONTADORES.
+          05 WS-HUERFANOS-W03            PIC 9(09) VALUE ZEROS.
+          05 WS-HUERFANOS-W02            PIC 9(09) VALUE ZEROS.
+          05 WS-ESCRITOS                 PIC 9(09) VALUE ZEROS.
+      ******************************************************************
+      *                       VARIABLES DE TRABAJO                     *
+      ******************************************************************
+       01 PRDTW02.
+           05 W02-CLIENTE                       PIC X(8).
+           05 W02-FECHA-MOV                     PIC X(10).
+           05 W02-CONTRATO                      PIC X(18).
+           05 W02-VALOR                         PIC X(13).
+
+       01 PRDTW03.
+           05 W03-CLIENTE                       PIC X(8).
+           05 W03-PRODUCTO                      PIC XX.
+           05 W03-FECHA                         PIC X(10).
+
+       01 WS-LINEA-REPORTE.
+          05 WS-TIPO-INCONSISTENCIA          PIC X(20).
+          05 FILLER                          PIC X(2) VALUE SPACES.
+          05 WS-REP-CLIENTE                  PIC X(8).
+          05 FILLER                          PIC X(2) VALUE SPACES.
+          05 WS-REP-CONTRATO                 PIC X(18).
+          05 FILLER                          PIC X(2) VALUE SPACES.
+          05 WS-REP-FECHA                    PIC X(10).
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE PETCOW02
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE PETCOW03
+           END-EXEC.
+
+      ******************************************************************
+      ******   CURSOR_1: FECHAS DE PRDTW03 SIN MOVIMIENTO EN PRDTW02  **
+           EXEC SQL
+               DECLARE CURSOR_1 CURSOR FOR
+               SELECT W03_CLIENTE, W03_FECHA
+               FROM PRDTW03
+               WHERE NOT EXISTS
+                   (SELECT 1 FROM PRDTW02
+                    WHERE W02_CLIENTE   = W03_CLIENTE
+                    AND   W02_FECHA_MOV = W03_FECHA)
+               FOR FETCH ONLY
+           END-EXEC.
+
+      ******************************************************************
+      ******   CURSOR_2: MOVIMIENTOS DE PRDTW02 SIN FECHA EN PRDTW03  **
+           EXEC SQL
+               DECLARE CURSOR_2 CURSOR FOR
+               SELECT W02_CLIENTE, W02_FECHA_MOV, W02_CONTRATO
+               FROM PRDTW02
+               WHERE NOT EXISTS
+                   (SELECT 1 FROM PRDTW03
+                    WHERE W03_CLIENTE = W02_CLIENTE
+                    AND   W03_FECHA   = W02_FECHA_MOV)
+               FOR FETCH ONLY
+           END-EXEC.
+
+       LINKAGE SECTION.
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 000000-INICIO
+           PERFORM 100000-PROCESO
+           PERFORM 200000-FINAL.
+      ******************************************************************
+      *                     000000-INICIO                              *
+      ******************************************************************
+       000000-INICIO.
+           SET NO-FIN-CURSOR-1  TO TRUE
+           SET NO-FIN-CURSOR-2  TO TRUE
+           PERFORM 011-ABRIR-ARCHIVOS
+           PERFORM 012-GENERAR-CABECERA.
+
+       011-ABRIR-ARCHIVOS.
+           OPEN OUTPUT SALIDA
+           IF WS-ESTADO NOT = '00' AND NOT = '97'
+              DISPLAY 'ERROR ABRIENDO ARCHIVO SALIDA ' WS-ESTADO
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       012-GENERAR-CABECERA.
+           MOVE 'RECONCILIACION PRDTW02/PRDTW03' TO REG-SALIDA
+           PERFORM 99-ESCRIBIR.
+
+      ******************************************************************
+      *                        100000-PROCESO                          *
+      ******************************************************************
+       100000-PROCESO.
+           PERFORM 101000-PROCESAR-CURSOR-1
+           PERFORM 102000-PROCESAR-CURSOR-2.
+
+       101000-PROCESAR-CURSOR-1.
+           EXEC SQL
+               OPEN CURSOR_1
+           END-EXEC
+           PERFORM 101001-FETCH-CURSOR-1
+           PERFORM 101002-REPORTAR-CURSOR-1 UNTIL SI-FIN-CURSOR-1
+           EXEC SQL
+               CLOSE CURSOR_1
+           END-EXEC.
+
+       101001-FETCH-CURSOR-1.
+           EXEC SQL
+               FETCH CURSOR_1
+               INTO :W03-CLIENTE, :W03-FECHA
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                   CONTINUE
+              WHEN +100
+                   SET SI-FIN-CURSOR-1 TO TRUE
+              WHEN OTHER
+                   DISPLAY 'ERROR CURSOR_1 SQLCODE ' SQLCODE
+                   SET SI-FIN-CURSOR-1 TO TRUE
+           END-EVALUATE.
+
+       101002-REPORTAR-CURSOR-1.
+           MOVE 'W03 SIN W02'      TO WS-TIPO-INCONSISTENCIA
+           MOVE W03-CLIENTE        TO WS-REP-CLIENTE
+           MOVE SPACES             TO WS-REP-CONTRATO
+           MOVE W03-FECHA          TO WS-REP-FECHA
+           MOVE WS-LINEA-REPORTE   TO REG-SALIDA
+           PERFORM 99-ESCRIBIR
+           ADD 1 TO WS-HUERFANOS-W03
+           PERFORM 101001-FETCH-CURSOR-1.
+
+       102000-PROCESAR-CURSOR-2.
+           EXEC SQL
+               OPEN CURSOR_2
+           END-EXEC
+           PERFORM 102001-FETCH-CURSOR-2
+           PERFORM 102002-REPORTAR-CURSOR-2 UNTIL SI-FIN-CURSOR-2
+           EXEC SQL
+               CLOSE CURSOR_2
+           END-EXEC.
+
+       102001-FETCH-CURSOR-2.
+           EXEC SQL
+               FETCH CURSOR_2
+               INTO :W02-CLIENTE, :W02-FECHA-MOV, :W02-CONTRATO
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                   CONTINUE
+              WHEN +100
+                   SET SI-FIN-CURSOR-2 TO TRUE
+              WHEN OTHER
+                   DISPLAY 'ERROR CURSOR_2 SQLCODE ' SQLCODE
+                   SET SI-FIN-CURSOR-2 TO TRUE
+           END-EVALUATE.
+
+       102002-REPORTAR-CURSOR-2.
+           MOVE 'W02 SIN W03'      TO WS-TIPO-INCONSISTENCIA
+           MOVE W02-CLIENTE        TO WS-REP-CLIENTE
+           MOVE W02-CONTRATO       TO WS-REP-CONTRATO
+           MOVE W02-FECHA-MOV      TO WS-REP-FECHA
+           MOVE WS-LINEA-REPORTE   TO REG-SALIDA
+           PERFORM 99-ESCRIBIR
+           ADD 1 TO WS-HUERFANOS-W02
+           PERFORM 102001-FETCH-CURSOR-2.
+
+      ******************************************************************
+      *                        999999-ESCRIBIR                         *
+      ******************************************************************
+       99-ESCRIBIR.
+           WRITE REG-SALIDA
+           IF WS-ESTADO NOT = '00'
+              DISPLAY 'ERROR WRITE ARCHIVO SALIDA ' WS-ESTADO
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           ELSE
+              ADD 1   TO WS-ESCRITOS
+           END-IF.
+
+      ******************************************************************
+      *                       200000-FINAL                             *
+      ******************************************************************
+       200000-FINAL.
+           DISPLAY 'HUERFANOS EN PRDTW03 (SIN W02) : ' WS-HUERFANOS-W03
+           DISPLAY 'HUERFANOS EN PRDTW02 (SIN W03) : ' WS-HUERFANOS-W02
+           DISPLAY 'REGISTROS ESCRITOS             : ' WS-ESCRITOS
+           CLOSE SALIDA
+           STOP RUN.
