@@ -0,0 +1,96 @@
+***********************************************************************
+*                                                                     *
+*   MAPSET .......:  PE3M0026                                        *
+*   MAPA .........:  PE3M0026                                        *
+*   FECHA ........:  09/AGO/2026                                     *
+*   AUTOR ........:  FABIAN ANDRES MOLINA BERMUDEZ (INETUM,COLOMBIA)  *
+*                                                                     *
+*   DESCRIPCION:                                                     *
+*   PANTALLA DE CONSULTA EN LINEA DE MOVIMIENTOS (CLIENTE/CONTRATO/   *
+*   PRODUCTO/OFICINA) EQUIVALENTE A LA LLAMADA POR LOTE A CAI-        *
+*   PE9CCAI0/PE3C0018. GENERA EL COPY SIMBOLICO PE3M0026.             *
+*                                                                     *
+***********************************************************************
+*                    MODIFICACIONES                                  *
+***********************************************************************
+*   09/AGO/2026  FAMB  MAPA NUEVO                                    *
+***********************************************************************
+PE3M0026 DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=FREEKB
+*
+PE3M0026 DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='PE3M0026 - CONSULTA MOV'
+         DFHMDF POS=(1,60),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='CAI-PE9CCAI0 / PE3C0018'
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=8,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='CLIENTE:'
+CLIE     DFHMDF POS=(3,10),                                           X
+               LENGTH=8,                                              X
+               ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(4,1),                                            X
+               LENGTH=9,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='CONTRATO:'
+CONT     DFHMDF POS=(4,11),                                           X
+               LENGTH=18,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=9,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='PRODUCTO:'
+PROD     DFHMDF POS=(5,11),                                           X
+               LENGTH=2,                                              X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(6,1),                                            X
+               LENGTH=8,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='OFICINA:'
+OFIC     DFHMDF POS=(6,10),                                           X
+               LENGTH=4,                                              X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(8,1),                                            X
+               LENGTH=6,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='FECHA:'
+FECH     DFHMDF POS=(8,8),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(9,1),                                            X
+               LENGTH=6,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='VALOR:'
+VALO     DFHMDF POS=(9,8),                                            X
+               LENGTH=13,                                             X
+               ATTRB=(PROT,NORM)
+*
+MSGS     DFHMDF POS=(22,1),                                           X
+               LENGTH=60,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),                                           X
+               LENGTH=60,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='ENTER=CONSULTAR  PF3=SALIR'
+*
+         DFHMSD TYPE=FINAL
+         END
