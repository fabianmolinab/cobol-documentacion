@@ -0,0 +1,278 @@
+       ID DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.      PE3C0026.
+
+      ******************************************************************
+      *                                                                *
+      *   FECHA ...........:  AGOSTO 2026                              *
+      *   AUTOR ...........:  FABIAN ANDRES MOLINA BERMUDEZ
+      *                       INETUM(COLOMBIA)                         *
+      *   LENGUAJE ........:  COBOL/CICS                               *
+      *                                                                *
+      *                         DESCRIPCION:
+      *           TRANSACCION EN LINEA (PSEUDO-CONVERSACIONAL) QUE
+      *           RECIBE CLIENTE/CONTRATO/PRODUCTO/OFICINA POR LA
+      *           PANTALLA PE3M0026, LLAMA A PE3C0018 CON LA MISMA
+      *           INTERFAZ CAI-PE9CCAI0 QUE USA EL LOTE (PE3C0017) Y
+      *           MUESTRA AI0-FECHA/AI0-VALOR O EL TEXTO DE ERROR, SIN
+      *           NECESIDAD DE CORRER UN JOB PARA UNA CONSULTA PUNTUAL
+      *                         ============                           *
+      ******************************************************************
+
+       AUTHOR.          FABIAN ANDRES MOLINA BERMUDEZ.
+       DATE-WRITTEN.    09/AGO/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *                    MODIFICACIONES                              *
+      ******************************************************************
+      *   09/AGO/2026  FAMB  PROGRAMA NUEVO                            *
+      ******************************************************************
+      *                      ENVIRONMENT DIVISION                      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      ******************************************************************
+      *                         DATA DIVISION                          *
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                     NOMBRES DE RECURSOS CICS                   *
+      ******************************************************************
+       01 WS-RECURSOS-CICS.
+          05 CTE-MAPSET                  PIC X(08) VALUE 'PE3M0026'.
+          05 CTE-MAPA                    PIC X(08) VALUE 'PE3M0026'.
+          05 CTE-TRANSID                 PIC X(04) VALUE 'CP18'.
+          05 CTE-PROGRAMA-RUTINA         PIC X(08) VALUE 'PE3C0018'.
+
+      ******************************************************************
+      *                           SWITCHES                             *
+      ******************************************************************
+       01 SWITCHES.
+          05 SW-DATOS-VALIDOS       PIC X       VALUE 'S'.
+             88 SI-DATOS-VALIDOS                VALUE 'S'.
+             88 NO-DATOS-VALIDOS                VALUE 'N'.
+
+      ******************************************************************
+      *                    AREA DE COMUNICACION CICS                   *
+      ******************************************************************
+       01 WS-RESP-CICS                   PIC S9(8) COMP.
+
+      ******************************************************************
+      *                   COPY DEL MAPA SIMBOLICO                      *
+      ******************************************************************
+       COPY PE3M0026.
+
+      ******************************************************************
+      *          INTERFAZ CAI-PE9CCAI0 (VER PE3COEVA.CPY)              *
+      ******************************************************************
+       COPY PE3COEVA.
+
+       COPY DFHAID.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 CA-INDICADOR                PIC X.
+             88 CA-YA-ENVIO-MAPA               VALUE 'S'.
+
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL  (9100-MAPA-VACIO)
+                ERROR    (9900-ERROR-CICS)
+           END-EXEC
+
+           IF EIBAID = DFHPF3
+              PERFORM 9500-TERMINAR-CONVERSACION
+           END-IF
+
+           IF EIBCALEN = 0
+              PERFORM 1000-PRIMERA-VEZ
+           ELSE
+              PERFORM 2000-PROCESAR-ENTRADA
+           END-IF
+
+           PERFORM 9000-RETORNAR-TRANSACCION.
+
+      ******************************************************************
+      *                       1000-PRIMERA-VEZ                         *
+      *   PRIMERA ENTRADA A LA TRANSACCION: SE MUESTRA LA PANTALLA     *
+      *   VACIA PARA QUE EL USUARIO DIGITE LOS DATOS DE LA CONSULTA    *
+      ******************************************************************
+       1000-PRIMERA-VEZ.
+           MOVE LOW-VALUES              TO PE3M0026O
+           MOVE SPACES                  TO MSGSO
+           PERFORM 8000-ENVIAR-MAPA-VACIO.
+
+      ******************************************************************
+      *                     2000-PROCESAR-ENTRADA                      *
+      *   SE RECIBE LA PANTALLA DIGITADA, SE VALIDA Y SE LLAMA A LA    *
+      *   MISMA RUTINA CAI-PE9CCAI0/PE3C0018 QUE USA EL LOTE PE3C0017  *
+      ******************************************************************
+       2000-PROCESAR-ENTRADA.
+           EXEC CICS RECEIVE MAP(CTE-MAPA)
+                     MAPSET(CTE-MAPSET)
+                     INTO(PE3M0026I)
+           END-EXEC
+
+           PERFORM 2100-VALIDAR-CAMPOS
+
+           IF SI-DATOS-VALIDOS
+              PERFORM 2200-LLAMAR-RUTINA
+              PERFORM 2300-MOSTRAR-RESULTADO
+           ELSE
+              PERFORM 2400-MOSTRAR-ERROR-CAMPOS
+           END-IF.
+
+      ******************************************************************
+      *                     2100-VALIDAR-CAMPOS                        *
+      *   LOS CUATRO CAMPOS SON OBLIGATORIOS: PE3C0018 EXIGE OFICINA   *
+      *   Y PRODUCTO VALIDOS ADEMAS DE CLIENTE/CONTRATO PARA RESOLVER  *
+      *   LA CONSULTA                                                  *
+      ******************************************************************
+       2100-VALIDAR-CAMPOS.
+           SET SI-DATOS-VALIDOS TO TRUE
+
+           IF CLIEI = SPACES OR LOW-VALUES
+              SET NO-DATOS-VALIDOS TO TRUE
+           END-IF
+           IF CONTI = SPACES OR LOW-VALUES
+              SET NO-DATOS-VALIDOS TO TRUE
+           END-IF
+           IF PRODI = SPACES OR LOW-VALUES
+              SET NO-DATOS-VALIDOS TO TRUE
+           END-IF
+           IF OFICI = SPACES OR LOW-VALUES
+              SET NO-DATOS-VALIDOS TO TRUE
+           END-IF.
+
+      ******************************************************************
+      *                      2200-LLAMAR-RUTINA                        *
+      ******************************************************************
+       2200-LLAMAR-RUTINA.
+           INITIALIZE CAI-PE9CCAI0
+           SET AI0-LLAMADA-SENCILLA     TO TRUE
+           MOVE CLIEI                   TO AI0-CLIENTE
+           MOVE CONTI                   TO AI0-CONTRATO
+           MOVE PRODI                   TO AI0-PRODUCTO
+           MOVE OFICI                   TO AI0-OFICINA
+           SET AI0-MODO-ULTIMA          TO TRUE
+
+           CALL CTE-PROGRAMA-RUTINA USING CAI-PE9CCAI0.
+
+      ******************************************************************
+      *                    2300-MOSTRAR-RESULTADO                      *
+      *   AI0-COD-RET '00' MUESTRA FECHA/VALOR; CUALQUIER OTRO CODIGO  *
+      *   MUESTRA EL TEXTO DE ERROR DEVUELTO POR LA RUTINA EN VEZ DE   *
+      *   OBLIGAR AL USUARIO A CORRER UN LOTE PARA VERLO               *
+      ******************************************************************
+       2300-MOSTRAR-RESULTADO.
+           MOVE LOW-VALUES              TO PE3M0026O
+
+           IF AI0-COD-RET = '00'
+              MOVE AI0-FECHA            TO FECHO
+              MOVE AI0-VALOR            TO VALOO
+              MOVE SPACES               TO MSGSO
+              MOVE 'CONSULTA EXITOSA'   TO MSGSO
+           ELSE
+              MOVE SPACES               TO FECHO VALOO
+              STRING AI0-COD-RET   DELIMITED SIZE
+                     ' '           DELIMITED SIZE
+                     AI0-OFI2-ERROR1   DELIMITED SIZE
+                     ' '           DELIMITED SIZE
+                     AI0-OFI2-ERROR2   DELIMITED SIZE
+                     INTO MSGSO
+              END-STRING
+           END-IF
+
+           PERFORM 8100-ENVIAR-MAPA-DATOS.
+
+      ******************************************************************
+      *                  2400-MOSTRAR-ERROR-CAMPOS                     *
+      ******************************************************************
+       2400-MOSTRAR-ERROR-CAMPOS.
+           MOVE 'DEBE DIGITAR CLIENTE, CONTRATO, PRODUCTO Y OFICINA'
+                                         TO MSGSO
+           MOVE -1                      TO CLIEL
+           PERFORM 8100-ENVIAR-MAPA-DATOS.
+
+      ******************************************************************
+      *                     8000-ENVIAR-MAPA-VACIO                     *
+      ******************************************************************
+       8000-ENVIAR-MAPA-VACIO.
+           EXEC CICS SEND MAP(CTE-MAPA)
+                     MAPSET(CTE-MAPSET)
+                     FROM(PE3M0026O)
+                     ERASE
+           END-EXEC.
+
+      ******************************************************************
+      *                     8100-ENVIAR-MAPA-DATOS                     *
+      *   REENVIA LA PANTALLA CONSERVANDO LO DIGITADO (SIN ERASE) Y    *
+      *   POSICIONA EL CURSOR EN EL PRIMER CAMPO CUANDO HAY ERROR      *
+      ******************************************************************
+       8100-ENVIAR-MAPA-DATOS.
+           EXEC CICS SEND MAP(CTE-MAPA)
+                     MAPSET(CTE-MAPSET)
+                     FROM(PE3M0026O)
+                     DATAONLY
+                     CURSOR
+           END-EXEC.
+
+      ******************************************************************
+      *                    9000-RETORNAR-TRANSACCION                   *
+      *   SE DEVUELVE EL CONTROL A CICS EN MODO PSEUDO-CONVERSACIONAL  *
+      *   PARA QUE LA SIGUIENTE TECLA DEL USUARIO REACTIVE LA MISMA    *
+      *   TRANSACCION (CA-INDICADOR SOLO MARCA QUE YA HUBO UNA VUELTA) *
+      ******************************************************************
+       9000-RETORNAR-TRANSACCION.
+           MOVE 'S'                     TO CA-INDICADOR
+           EXEC CICS RETURN TRANSID(CTE-TRANSID)
+                     COMMAREA(DFHCOMMAREA)
+                     LENGTH(1)
+           END-EXEC.
+
+      ******************************************************************
+      *                       9100-MAPA-VACIO                          *
+      *   EL USUARIO OPRIMIO ENTER SIN DIGITAR NI MODIFICAR NINGUN     *
+      *   CAMPO; SE VUELVE A MOSTRAR LA PANTALLA CON UN MENSAJE        *
+      ******************************************************************
+       9100-MAPA-VACIO.
+           MOVE 'NO SE DIGITARON DATOS, INTENTE DE NUEVO' TO MSGSO
+           PERFORM 8100-ENVIAR-MAPA-DATOS
+           PERFORM 9000-RETORNAR-TRANSACCION.
+
+      ******************************************************************
+      *                    9500-TERMINAR-CONVERSACION                  *
+      ******************************************************************
+       9500-TERMINAR-CONVERSACION.
+           EXEC CICS SEND TEXT
+                     FROM('CONSULTA FINALIZADA')
+                     LENGTH(20)
+                     ERASE
+                     FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
+
+      ******************************************************************
+      *                       9900-ERROR-CICS                          *
+      *   CUALQUIER OTRA CONDICION CICS NO ESPERADA TERMINA LA         *
+      *   CONVERSACION EN VEZ DE DEJAR LA TRANSACCION COLGADA          *
+      ******************************************************************
+       9900-ERROR-CICS.
+           MOVE EIBRESP                 TO WS-RESP-CICS
+           EXEC CICS SEND TEXT
+                     FROM('ERROR CICS EN PE3C0026')
+                     LENGTH(23)
+                     ERASE
+                     FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
