@@ -30,12 +30,18 @@
       ******************************************************************
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      ***********ARCHIVO DE EXCEPCIONES DEL DIA***************************
+           SELECT EXCEPCION ASSIGN TO EXCEPCION
+                            FILE STATUS IS WS-ESTADO-EXC.
       ******************************************************************
       *                         DATA DIVISION                          *
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
-
+       FD  EXCEPCION
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+           COPY PE3COEXC.
 
       ******************************************************************
       *                    WORKING-STORAGE SECTION                     *
@@ -45,6 +51,7 @@
       *                VARIABLES DE CODIGOS DE RETORNO                 *
       ******************************************************************
        01 WS-ESTADO                      PIC XX    VALUE '00'.
+       01 WS-ESTADO-EXC                  PIC XX    VALUE '00'.
       ******************************************************************
       *                           SWITCHES                             *
       ******************************************************************
@@ -58,6 +65,18 @@
            05 SW-FIN-CURSOR-2        PIC X         VALUE 'N'.
              88 SI-FIN-CURSOR-2                    VALUE 'S'.
              88 NO-FIN-CURSOR-2                    VALUE 'N'.
+           05 SW-TABLA-TRUNCADA      PIC X         VALUE 'N'.
+             88 SI-TABLA-TRUNCADA                  VALUE 'S'.
+             88 NO-TABLA-TRUNCADA                  VALUE 'N'.
+           05 SW-HAY-MEJOR           PIC X         VALUE 'N'.
+             88 SI-HAY-MEJOR                       VALUE 'S'.
+             88 NO-HAY-MEJOR                       VALUE 'N'.
+      *    NO SE REINICIA EN 000000-INICIO A PROPOSITO: DEBE SOBREVIVIR
+      *    DE UNA LLAMADA A LA SIGUIENTE PARA QUE AI0-CARGA-CONTINUAR
+      *    SEPA SI CURSOR_2 QUEDO ABIERTO DE UNA LLAMADA ANTERIOR
+           05 SW-CURSOR-2-ABIERTO    PIC X         VALUE 'N'.
+             88 SI-CURSOR-2-ABIERTO                VALUE 'S'.
+             88 NO-CURSOR-2-ABIERTO                VALUE 'N'.
       ******************************************************************
       *                          CONTADORES                            *
       ******************************************************************
@@ -73,14 +92,43 @@
            05 W02-FECHA-MOV                     PIC X(10).
            05 W02-CONTRATO                      PIC X(18).
            05 W02-VALOR                         PIC X(13).
+           05 W02-VALOR-NUM                     PIC S9(9)V99 COMP-3.
+
+       01 WS-RANGO-FECHAS.
+           05 WS-FECHA-DESDE                    PIC X(10).
+           05 WS-FECHA-HASTA                    PIC X(10).
 
        01 PRDTW03.
            05 W03-CLIENTE                       PIC X(8).
            05 W03-PRODUCTO                      PIC XX.
            05 W03-FECHA                         PIC X(10).
+           05 W03-ESTADO                        PIC X(1).
+             88 W03-ACTIVO                          VALUE 'A'.
+             88 W03-INACTIVO                        VALUE 'I'.
+
+       01 PRDTW-OFI.
+           05 OFI-CODIGO                        PIC X(4).
+           05 OFI-NOMBRE                        PIC X(30).
+
+       01 PRDTW-PRD.
+           05 PRD-CODIGO                        PIC X(2).
+           05 PRD-NOMBRE                        PIC X(30).
+
+      *    MEJOR MOVIMIENTO ENCONTRADO EN MODO AI0-MODO-ULTIMA (LA
+      *    FECHA PROGRAMADA MAS RECIENTE QUE TENGA MOVIMIENTO)
+       01 WS-MEJOR-MOV.
+           05 MEJ-CLIENTE                       PIC X(8).
+           05 MEJ-FECHA-MOV                     PIC X(10).
+           05 MEJ-CONTRATO                      PIC X(18).
+           05 MEJ-VALOR                         PIC X(13).
+           05 MEJ-VALOR-NUM                     PIC S9(9)V99 COMP-3.
+
+       01 WS-CONSTANTES.
+      *    CAPACIDAD REAL DE LA TABLA DE FECHAS (VER WS-TABLA-DATAPHON)
+           05 WS-MAX-DATAPHON        PIC 9(4)      VALUE 0500.
 
        01 WS-TABLAS.
-           05 WS-TABLA-DATAPHON OCCURS 20 TIMES INDEXED BY I-IND.
+           05 WS-TABLA-DATAPHON OCCURS 500 TIMES INDEXED BY I-IND.
                07 WS-TABLA-FECHA                    PIC X(10).
 
            EXEC SQL
@@ -95,14 +143,26 @@
                INCLUDE PETCOW03
            END-EXEC.
 
+           EXEC SQL
+               INCLUDE PETCWOFI
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE PETCWPRD
+           END-EXEC.
+
       ******************************************************************
       ******              DECLARACION DEL CURSOR1              *********
            EXEC SQL
                DECLARE CURSOR_1 CURSOR FOR
                SELECT *
-               FROM MAINTAIN.DTPR.PRDTW02
-               WHERE W02_CLIENTE   =  :W02-CLIENTE
-               AND   W02_CONTRATO  =  :W02-CONTRATO
+               FROM PRDTW02
+               WHERE W02_CLIENTE    =  :W02-CLIENTE
+               AND   W02_CONTRATO   =  :W02-CONTRATO
+               AND   W02_FECHA_MOV BETWEEN :WS-FECHA-DESDE
+                                    AND    :WS-FECHA-HASTA
+               FOR FETCH ONLY
+               OPTIMIZE FOR 1 ROW
            END-EXEC.
 
       ******************************************************************
@@ -110,9 +170,12 @@
            EXEC SQL
                DECLARE CURSOR_2 CURSOR FOR
                SELECT W03_FECHA
-               FROM MAINTAIN.DTPR.PRDTW03
+               FROM PRDTW03
                WHERE W03_CLIENTE   =  :W02-CLIENTE
                AND   W03_PRODUCTO  =  :W03-PRODUCTO
+               AND   W03_ESTADO    =  'A'
+               FOR FETCH ONLY
+               OPTIMIZE FOR 500 ROWS
            END-EXEC.
        LINKAGE SECTION.
        COPY PE9CCAI0.
@@ -134,15 +197,37 @@
            SET NO-FIN-DATA      TO TRUE
            SET NO-FIN-CURSOR-1  TO TRUE
            SET NO-FIN-CURSOR-2  TO TRUE
+           SET NO-TABLA-TRUNCADA TO TRUE
+           SET NO-HAY-MEJOR     TO TRUE
            INITIALIZE WS-TABLAS
            INITIALIZE WS-CONTADOR
            PERFORM 000001-VALIDACION-DE-VARIABLES
+           PERFORM 000006-VALIDAR-OFICINA
+           PERFORM 000007-VALIDAR-PRODUCTO
            PERFORM 000002-ABRIR-CURSOR-1
            PERFORM 000003-ABRIR-CURSOR-2
-           PERFORM 000004-FETCH-CURSOR-2
+      *    SI SE CONTINUA UNA PAGINA ANTERIOR, CURSOR_2 YA DEJO EN
+      *    W03-FECHA LA PRIMERA FECHA DE LA PAGINA SIGUIENTE (VER
+      *    000000-INICIO DE LA LLAMADA QUE TRUNCO) Y NO HAY QUE
+      *    VOLVER A HACER FETCH ANTES DE ARRANCAR 000005-CARGAR-TABLA
+           IF NOT (AI0-CARGA-CONTINUAR AND SI-CURSOR-2-ABIERTO)
+               PERFORM 000004-FETCH-CURSOR-2
+           END-IF
            PERFORM 000005-CARGAR-TABLA VARYING I-IND FROM 1 BY 1
-                   UNTIL I-IND > 20 OR SI-FIN-CURSOR-2
-           PERFORM  100005-CERRAR-CURSOR-2.
+                   UNTIL I-IND > WS-MAX-DATAPHON OR SI-FIN-CURSOR-2
+           IF I-IND > WS-MAX-DATAPHON AND NO-FIN-CURSOR-2
+               SET SI-TABLA-TRUNCADA TO TRUE
+           END-IF
+      *    LA TABLA SE LLENO Y AUN QUEDAN FECHAS POR LEER: CURSOR_2 SE
+      *    DEJA ABIERTO PARA QUE UNA LLAMADA POSTERIOR CON
+      *    AI0-CARGA-CONTINUAR TRAIGA LA SIGUIENTE PAGINA EN LUGAR DE
+      *    CERRARLO CON DATOS TODAVIA SIN LEER
+           IF SI-TABLA-TRUNCADA
+               SET SI-CURSOR-2-ABIERTO TO TRUE
+           ELSE
+               PERFORM 100005-CERRAR-CURSOR-2
+               SET NO-CURSOR-2-ABIERTO TO TRUE
+           END-IF.
 
        000001-VALIDACION-DE-VARIABLES.
            IF AI0-CLIENTE IS NOT NUMERIC
@@ -163,9 +248,57 @@
              PERFORM 200000-FINAL
            END-IF.
 
+       000006-VALIDAR-OFICINA.
+           MOVE AI0-OFICINA            TO OFI-CODIGO
+
+           EXEC SQL
+               SELECT OFI_NOMBRE
+               INTO :OFI-NOMBRE
+               FROM PRDTWOFI
+               WHERE OFI_CODIGO = :OFI-CODIGO
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                   ADD 1                        TO WS-LEIDOS-OFICINA
+              WHEN +100
+                   MOVE '20'                    TO AI0-COD-RET
+                   MOVE 'OFICINA NO EXISTE'     TO AI0-OFI2-ERROR1
+                   MOVE AI0-OFICINA             TO AI0-OFI2-ERROR2
+                   PERFORM 200000-FINAL
+              WHEN OTHER
+                   MOVE '15'                    TO AI0-COD-RET
+                   MOVE 'ERROR CONEXION BD'     TO AI0-OFI2-ERROR1
+                   MOVE SQLCODE                 TO AI0-MAS-SQLCODE
+                   MOVE SQLERRMC               TO AI0-SQLERRMC
+                   MOVE SQLWARN                TO AI0-SQLWARN
+                   PERFORM 200000-FINAL
+           END-EVALUATE.
+
+      *    LA DESCRIPCION DEL PRODUCTO ES SOLO PARA ENRIQUECER LA
+      *    SALIDA (AI0-PRODUCTO-NOMBRE); UN PRODUCTO SIN DESCRIPCION
+      *    REGISTRADA NO ES MOTIVO PARA RECHAZAR LA CONSULTA
+       000007-VALIDAR-PRODUCTO.
+           MOVE AI0-PRODUCTO           TO PRD-CODIGO
+
+           EXEC SQL
+               SELECT PRD_NOMBRE
+               INTO :PRD-NOMBRE
+               FROM PRDTWPRD
+               WHERE PRD_CODIGO = :PRD-CODIGO
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                   MOVE PRD-NOMBRE             TO AI0-PRODUCTO-NOMBRE
+              WHEN OTHER
+                   MOVE 'PRODUCTO NO REGISTRADO' TO AI0-PRODUCTO-NOMBRE
+           END-EVALUATE.
+
        000002-ABRIR-CURSOR-1.
            MOVE AI0-CLIENTE            TO W02-CLIENTE
            MOVE AI0-CONTRATO           TO W02-CONTRATO
+           PERFORM 0000021-FIJAR-RANGO-FECHAS
 
            EXEC SQL
                OPEN CURSOR_1
@@ -178,18 +311,46 @@
                PERFORM 200000-FINAL
            END-IF.
 
+       0000021-FIJAR-RANGO-FECHAS.
+           IF AI0-FECHA-DESDE = SPACES
+               MOVE LOW-VALUES  TO WS-FECHA-DESDE
+           ELSE
+               MOVE AI0-FECHA-DESDE TO WS-FECHA-DESDE
+           END-IF
+
+           IF AI0-FECHA-HASTA = SPACES
+               MOVE HIGH-VALUES TO WS-FECHA-HASTA
+           ELSE
+               MOVE AI0-FECHA-HASTA TO WS-FECHA-HASTA
+           END-IF.
+
        000003-ABRIR-CURSOR-2.
            MOVE AI0-PRODUCTO           TO W03-PRODUCTO
 
-           EXEC SQL
-               OPEN CURSOR_2
-           END-EXEC
+      *    EN MODO CONTINUACION, SI CURSOR_2 QUEDO ABIERTO DE LA
+      *    LLAMADA ANTERIOR NO SE VUELVE A ABRIR (REABRIRLO PERDERIA
+      *    LA POSICION Y REPETIRIA LA PRIMERA PAGINA DE FECHAS)
+      *    SI CURSOR_2 QUEDO ABIERTO DE UNA LLAMADA ANTERIOR QUE
+      *    TRUNCO Y ESTA LLAMADA NO ES UNA CONTINUACION (CLAVE NUEVA),
+      *    HAY QUE CERRARLO ANTES DE ABRIRLO DE NUEVO
+           IF SI-CURSOR-2-ABIERTO AND NOT AI0-CARGA-CONTINUAR
+               PERFORM 100005-CERRAR-CURSOR-2
+               SET NO-CURSOR-2-ABIERTO TO TRUE
+           END-IF
+
+           IF AI0-CARGA-CONTINUAR AND SI-CURSOR-2-ABIERTO
+               CONTINUE
+           ELSE
+               EXEC SQL
+                   OPEN CURSOR_2
+               END-EXEC
 
       *    VALIDACION DE ERRORES
-           IF SQLCODE NOT EQUAL ZEROS
-               MOVE '10'                   TO AI0-COD-RET
-               MOVE 'ERROR EN EL CURSOR 2' TO AI0-OFI2-ERROR2
-               PERFORM 200000-FINAL
+               IF SQLCODE NOT EQUAL ZEROS
+                   MOVE '10'                   TO AI0-COD-RET
+                   MOVE 'ERROR EN EL CURSOR 2' TO AI0-OFI2-ERROR2
+                   PERFORM 200000-FINAL
+               END-IF
            END-IF.
 
        000004-FETCH-CURSOR-2.
@@ -206,6 +367,8 @@
                    MOVE '20'                      TO AI0-COD-RET
                    MOVE 'ERROR EN EL CURSOR 2'    TO AI0-OFI2-ERROR1
                    MOVE SQLCODE                   TO AI0-MAS-SQLCODE
+                   MOVE SQLERRMC                 TO AI0-SQLERRMC
+                   MOVE SQLWARN                  TO AI0-SQLWARN
            END-EVALUATE.
 
        000005-CARGAR-TABLA.
@@ -224,12 +387,18 @@
                INTO :W02-CLIENTE,
                     :W02-FECHA-MOV,
                     :W02-CONTRATO,
-                    :W02-VALOR
+                    :W02-VALOR,
+                    :W02-VALOR-NUM
            END-EXEC
            EVALUATE SQLCODE
               WHEN ZEROS
-                   PERFORM 100002-BUSCAR-FECHA
-                   ADD 1                          TO WS-CONTADOR
+                   PERFORM 100007-VALIDAR-VALOR
+                   IF AI0-COD-RET = '00'
+                      PERFORM 100002-BUSCAR-FECHA
+                      ADD 1                          TO WS-CONTADOR
+                   ELSE
+                      SET SI-FIN-CURSOR-1 TO TRUE
+                   END-IF
                WHEN +100
                     SET SI-FIN-CURSOR-1 TO TRUE
                     IF WS-CONTADOR = ZEROS
@@ -240,8 +409,30 @@
                    MOVE '30'                      TO AI0-COD-RET
                    MOVE 'ERROR CONEXION BD'       TO AI0-OFI2-ERROR1
                    MOVE SQLCODE                   TO AI0-MAS-SQLCODE
+                   MOVE SQLERRMC                 TO AI0-SQLERRMC
+                   MOVE SQLWARN                  TO AI0-SQLWARN
            END-EVALUATE.
 
+      ******************************************************************
+      *                  100007-VALIDAR-VALOR                          *
+      *   VALIDA QUE EL VALOR TRAIDO DE PRDTW02 SEA NUMERICO Y NO      *
+      *   NEGATIVO ANTES DE USARLO. UN VALOR INVALIDO SE RECHAZA CON  *
+      *   CODIGO DE RETORNO DISTINTO EN LUGAR DE PASAR SIN CONTROL.    *
+      ******************************************************************
+       100007-VALIDAR-VALOR.
+           IF W02-VALOR NOT NUMERIC
+              OR W02-VALOR-NUM < ZEROS
+                 MOVE '45'                    TO AI0-COD-RET
+                 MOVE 'VALOR INVALIDO BD'     TO AI0-OFI2-ERROR1
+           END-IF.
+
+      ******************************************************************
+      *                    100002-BUSCAR-FECHA                         *
+      *   POR DEFECTO (AI0-MODO-PRIMERA) SE DETIENE EN EL PRIMER       *
+      *   MOVIMIENTO CUYA FECHA ESTE PROGRAMADA EN PRDTW03. EN MODO    *
+      *   AI0-MODO-ULTIMA SE SIGUE RECORRIENDO EL CURSOR Y SOLO SE     *
+      *   CONSERVA EL MOVIMIENTO PROGRAMADO MAS RECIENTE.              *
+      ******************************************************************
        100002-BUSCAR-FECHA.
             SET I-IND TO 1
 
@@ -250,27 +441,93 @@
                     CONTINUE
                WHEN WS-TABLA-FECHA(I-IND)  =     W02-FECHA-MOV
                     SET SI-FIN-DATA           TO    TRUE
-                    SET SI-FIN-CURSOR-1       TO    TRUE
+                    PERFORM 100003-ACTUALIZAR-MEJOR
+                    IF NOT AI0-MODO-ULTIMA
+                       SET SI-FIN-CURSOR-1    TO    TRUE
+                    END-IF
            END-SEARCH.
 
+      ******************************************************************
+      *                  100003-ACTUALIZAR-MEJOR                       *
+      ******************************************************************
+       100003-ACTUALIZAR-MEJOR.
+           IF NOT SI-HAY-MEJOR OR W02-FECHA-MOV > MEJ-FECHA-MOV
+               MOVE W02-CLIENTE    TO MEJ-CLIENTE
+               MOVE W02-FECHA-MOV  TO MEJ-FECHA-MOV
+               MOVE W02-CONTRATO   TO MEJ-CONTRATO
+               MOVE W02-VALOR      TO MEJ-VALOR
+               MOVE W02-VALOR-NUM  TO MEJ-VALOR-NUM
+               SET SI-HAY-MEJOR    TO TRUE
+           END-IF.
+
       ******************************************************************
       *                       200000-FINAL                             *
       ******************************************************************
        200000-FINAL.
-           IF SI-FIN-DATA
+           IF SI-FIN-DATA AND AI0-MODO-ULTIMA
+               MOVE MEJ-CLIENTE        TO AI0-CLIENTE-SAL
+               MOVE MEJ-FECHA-MOV      TO AI0-FECHA
+               MOVE MEJ-CONTRATO       TO AI0-CONTRATO-SAL
+               MOVE MEJ-VALOR          TO AI0-VALOR
+               MOVE MEJ-VALOR-NUM      TO AI0-VALOR-NUM
+            ELSE
+             IF SI-FIN-DATA
                MOVE W02-CLIENTE        TO AI0-CLIENTE-SAL
                MOVE W02-FECHA-MOV      TO AI0-FECHA
                MOVE W02-CONTRATO       TO AI0-CONTRATO-SAL
                MOVE W02-VALOR          TO AI0-VALOR
-            ELSE
+               MOVE W02-VALOR-NUM      TO AI0-VALOR-NUM
+             ELSE
                MOVE '35'               TO AI0-COD-RET
                MOVE 'NO ENCONTRE REG ' TO AI0-OFI2-ERROR1
                MOVE W02-FECHA-MOV      TO AI0-OFI2-ERROR2
+             END-IF
+           END-IF
+
+      *    LA TABLA DE FECHAS SE LLENO SIN AGOTAR EL CURSOR_2: HAY
+      *    FECHAS QUE NO SE CARGARON Y EL RESULTADO PUEDE SER PARCIAL
+           IF SI-TABLA-TRUNCADA AND AI0-COD-RET = '00'
+               MOVE '40'                    TO AI0-COD-RET
+               MOVE 'TABLA FECHAS TRUNCADA' TO AI0-OFI2-ERROR1
            END-IF
 
            PERFORM 100004-CERRAR-CURSOR-1
 
+           IF AI0-COD-RET NOT = '00'
+              PERFORM 100006-GRABAR-EXCEPCION
+           END-IF
+
            GOBACK.
+
+      ******************************************************************
+      *                 100006-GRABAR-EXCEPCION                        *
+      *   ACUMULA EN EXCEPCION LAS CONSULTAS QUE NO TERMINARON EN '00' *
+      *   PARA QUE EL REPORTE DIARIO DE EXCEPCIONES LAS CONSOLIDE      *
+      ******************************************************************
+       100006-GRABAR-EXCEPCION.
+           MOVE 'PE3C0016'      TO EXC-RUTINA
+           MOVE AI0-CLIENTE     TO EXC-CLIENTE
+           MOVE AI0-CONTRATO    TO EXC-CONTRATO
+           MOVE AI0-PRODUCTO    TO EXC-PRODUCTO
+           MOVE AI0-OFICINA     TO EXC-OFICINA
+           MOVE AI0-COD-RET     TO EXC-COD-RET
+           MOVE AI0-OFI2-ERROR1 TO EXC-ERROR1
+           MOVE AI0-OFI2-ERROR2 TO EXC-ERROR2
+           ACCEPT EXC-FECHA     FROM DATE
+           ACCEPT EXC-HORA      FROM TIME
+
+           OPEN EXTEND EXCEPCION
+           IF WS-ESTADO-EXC = '35'
+              OPEN OUTPUT EXCEPCION
+           END-IF
+
+           IF WS-ESTADO-EXC NOT = '00'
+              DISPLAY 'AVISO: NO SE PUDO GRABAR EXCEPCION ' WS-ESTADO-EXC
+           ELSE
+              WRITE REG-EXCEPCION
+              CLOSE EXCEPCION
+           END-IF.
+
        100004-CERRAR-CURSOR-1.
            EXEC SQL
                CLOSE CURSOR_1
