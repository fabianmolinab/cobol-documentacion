@@ -34,11 +34,20 @@
        FILE-CONTROL.
 
       **************ARCHIVO DE ENTRADA CON LOS DATOS *******************
-           SELECT ENTRADA   ASSIGN TO ENTRADA
+           SELECT ENTRADA   ASSIGN TO WS-DSN-ENTRADA
                             FILE STATUS IS WS-ESTADO.
       *****************ARCHIVO DE SALIDA********************************
-           SELECT SALIDA    ASSIGN TO SALIDA
+           SELECT SALIDA    ASSIGN TO WS-DSN-SALIDA
                             FILE STATUS IS WS-ESTADO.
+      *****ARCHIVO DE ALERTAS MONITOREADO POR EL OPERADOR NOCTURNO*******
+           SELECT ALERTA    ASSIGN TO ALERTA
+                            FILE STATUS IS WS-ESTADO-ALR.
+      **********ARCHIVO EXTRACTO DE CAMPOS EMPACADOS**********
+           SELECT EXTRACTO  ASSIGN TO WS-DSN-EXTRACTO
+                            FILE STATUS IS WS-ESTADO-EXT.
+      ***********ARCHIVO DE CHECKPOINT/REINICIO DEL LOTE**************
+           SELECT CHECKPT   ASSIGN TO CHECKPT
+                            FILE STATUS IS WS-ESTADO-CHK.
       ******************************************************************
       *                         DATA DIVISION                          *
       ******************************************************************
@@ -58,6 +67,43 @@
                      RECORDING MODE IS F
                      BLOCK CONTAINS 0 RECORDS.
        01 REG-SALIDA             PIC X(150).
+
+       FD  ALERTA
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+       01 REG-ALERTA.
+           05 ALR-PROGRAMA                 PIC X(8) VALUE 'PE3C0017'.
+           05 ALR-FECHA                    PIC X(8).
+           05 ALR-HORA                     PIC X(6).
+           05 ALR-MENSAJE                  PIC X(40).
+           05 ALR-LEIDOS                   PIC 9(09).
+           05 ALR-ESCRITOS                 PIC 9(09).
+
+      ******************************************************************
+      *   EXTRACTO PLANO DE LONGITUD FIJA CON EL VALOR EMPACADO, PARA  *
+      *   EL SISTEMA DE LIQUIDACION QUE NO PUEDE LEER EL INFORME       *
+      *   IMPRESO (VER 0670-GENERAR-CUERPO-EXTRACTO)                   *
+      ******************************************************************
+       FD  EXTRACTO
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+       01 REG-EXTRACTO.
+           05 EXT-CLIENTE                  PIC X(8).
+           05 EXT-FECHA                    PIC X(10).
+           05 EXT-CONTRATO                 PIC X(18).
+           05 EXT-VALOR-EMPACADO           PIC S9(9)V99 COMP-3.
+           05 EXT-PRODUCTO-NOMBRE          PIC X(30).
+      ******************************************************************
+      *   CHECKPOINT COMPARTIDO CON PE3C0018 (VER 022-GRABAR-          *
+      *   CHECKPOINT ALLA): AQUI SOLO SE LEE AL ARRANCAR, PARA SABER   *
+      *   DONDE QUEDO LA CORRIDA ANTERIOR (VER 0106-LEER-CHECKPOINT)   *
+      ******************************************************************
+       FD  CHECKPT
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+       01 REG-CHECKPT.
+           05 CHK-CLIENTE                   PIC X(8).
+           05 CHK-CONTRATO                  PIC X(18).
       ******************************************************************
       *                    WORKING-STORAGE SECTION                     *
       ******************************************************************
@@ -68,6 +114,35 @@
       *                VARIABLES DE CODIGOS DE RETORNO                 *
       ******************************************************************
        01 WS-ESTADO                      PIC XX    VALUE '00'.
+       01 WS-ESTADO-ALR                  PIC XX    VALUE '00'.
+       01 WS-ESTADO-EXT                  PIC XX    VALUE '00'.
+       01 WS-ESTADO-CHK                  PIC XX    VALUE '00'.
+       01 WS-MENSAJE-ALERTA              PIC X(40) VALUE SPACES.
+
+      ******************************************************************
+      *   ULTIMA CLAVE PROCESADA CON EXITO SEGUN EL CHECKPOINT (VER    *
+      *   0106-LEER-CHECKPOINT Y 01251-VALIDAR-REINICIO)               *
+      ******************************************************************
+       01 WS-REINICIO.
+          05 WS-REINICIO-CLIENTE      PIC X(8)  VALUE SPACES.
+          05 WS-REINICIO-CONTRATO     PIC X(18) VALUE SPACES.
+
+      ******************************************************************
+      *          ASIGNACIONES DE ARCHIVOS (DEFAULT, AJUSTABLE POR PARM) *
+      ******************************************************************
+       01 WS-ASIGNACIONES.
+          05 WS-DSN-ENTRADA           PIC X(44) VALUE 'ENTRADA'.
+          05 WS-DSN-SALIDA            PIC X(44) VALUE 'SALIDA'.
+          05 WS-DSN-EXTRACTO          PIC X(44) VALUE 'EXTRACTO'.
+
+      ******************************************************************
+      *   FILTROS DE RE-PROCESO PARCIAL (VER 0105-ASIGNAR-FILTROS Y    *
+      *   0125-VALIDAR-FILTRO) - VACIOS POR DEFECTO, O SEA SIN FILTRO  *
+      ******************************************************************
+       01 WS-FILTROS.
+          05 WS-FILTRO-CLIENTE        PIC X(8)  VALUE SPACES.
+          05 WS-FILTRO-FECHA-DESDE    PIC X(10) VALUE SPACES.
+          05 WS-FILTRO-FECHA-HASTA    PIC X(10) VALUE SPACES.
 
       ******************************************************************
       *                           SWITCHES                             *
@@ -76,6 +151,21 @@
           05 SW-FIN-DATA1             PIC X      VALUE 'N'.
              88 SI-FIN-DATA1                     VALUE 'S'.
              88 NO-FIN-DATA1                     VALUE 'N'.
+          05 SW-OFICINA-ENCONTRADA    PIC X      VALUE 'N'.
+             88 SI-OFICINA-ENCONTRADA            VALUE 'S'.
+             88 NO-OFICINA-ENCONTRADA            VALUE 'N'.
+          05 SW-ROLLUP-TRUNCADO       PIC X      VALUE 'N'.
+             88 SI-ROLLUP-TRUNCADO               VALUE 'S'.
+             88 NO-ROLLUP-TRUNCADO               VALUE 'N'.
+          05 SW-REGISTRO-VALIDO       PIC X      VALUE 'S'.
+             88 SI-REGISTRO-VALIDO               VALUE 'S'.
+             88 NO-REGISTRO-VALIDO               VALUE 'N'.
+          05 SW-SALTANDO-REINICIO     PIC X      VALUE 'N'.
+             88 SI-SALTANDO-REINICIO             VALUE 'S'.
+             88 NO-SALTANDO-REINICIO             VALUE 'N'.
+          05 SW-PARM-VALIDO           PIC X      VALUE 'S'.
+             88 SI-PARM-VALIDO                   VALUE 'S'.
+             88 NO-PARM-VALIDO                   VALUE 'N'.
 
       ******************************************************************
       *                          CONTADORES                            *
@@ -83,6 +173,33 @@
        01 CONTADORES.
           05 WS-LEIDOS-DATA           PIC 9(09) VALUE ZEROS.
           05 WS-ESCRITOS              PIC 9(09) VALUE ZEROS.
+          05 WS-TOTAL-DETALLE         PIC 9(09) VALUE ZEROS.
+          05 WS-DESCARTADOS           PIC 9(09) VALUE ZEROS.
+          05 WS-TOTAL-VALOR           PIC S9(13) SIGN LEADING SEPARATE
+                                                  VALUE ZEROS.
+          05 WS-VALOR-NUM             PIC S9(13) SIGN LEADING SEPARATE
+                                                  VALUE ZEROS.
+
+       01 WS-CONSTANTES.
+      *    TAMANO DEL LOTE DE CLAVES ENVIADO POR LLAMADA A PE3C0018
+      *    (VER AI0-CLAVES-LOTE/AI0-RESULTADOS-LOTE EN PE3COEVA.CPY)
+          05 CTE-MAX-LOTE             PIC 9(02) VALUE 25.
+          05 CTE-MAX-ROLLUP           PIC 9(02) VALUE 50.
+          05 CTE-LONG-MAX-PARM        PIC 9(03) VALUE 163.
+          05 WS-LONG-NUM              PIC 9(03) VALUE ZEROS.
+
+      ******************************************************************
+      *       ACUMULADORES DEL ROLLUP POR OFICINA (VER 036-GENERAR-    *
+      *       ROLLUP-OFICINAS) - UNA FILA POR OFICINA DISTINTA VISTA   *
+      *       EN EL LOTE, LLENADA POR BUSQUEDA LINEAL AL VUELO         *
+      ******************************************************************
+       01 WS-ROLLUP-TABLA.
+          05 WS-CANT-OFICINAS         PIC 9(04) COMP VALUE ZEROS.
+          05 WS-ACUM-OFICINAS OCCURS 50 TIMES INDEXED BY I-OFI.
+             07 ACO-OFICINA              PIC X(4).
+             07 ACO-TOTAL-DETALLE        PIC 9(09) VALUE ZEROS.
+             07 ACO-TOTAL-VALOR          PIC S9(13) SIGN LEADING
+                                         SEPARATE VALUE ZEROS.
 
        01 WS-TITULO1.
           05 CTE-BBVA                 PIC X(80) VALUE
@@ -95,6 +212,8 @@
           05 CTE-CONTRATO             PIC X(8) VALUE 'CONTRATO'.
           05 FILLER                   PIC X(9) VALUE SPACES.
           05 CTE-VALOR                PIC X(8) VALUE 'VALOR'.
+          05 FILLER                   PIC X(7) VALUE SPACES.
+          05 CTE-PRODUCTO             PIC X(15) VALUE 'PRODUCTO'.
 
        01 WS-CUERPO.
           05 WS-CLIENTE               PIC X(8).
@@ -104,18 +223,92 @@
           05 WS-CONTRATO              PIC X(18).
           05 FILLER                   PIC XX VALUE SPACES.
           05 WS-VALOR                 PIC ZZZ,ZZZ,ZZZ,ZZZ.
+          05 FILLER                   PIC XX VALUE SPACES.
+          05 WS-PRODUCTO-NOMBRE       PIC X(30).
+
+      ******************************************************************
+      *              CABECERA Y CUERPO PARA EL MODO CSV                *
+      ******************************************************************
+       01 WS-CABECERA-CSV             PIC X(44) VALUE
+          'CLIENTE,FECHA_MOV,CONTRATO,VALOR,PRODUCTO'.
+
+       01 WS-CUERPO-CSV.
+          05 CSV-CLIENTE              PIC X(8).
+          05 FILLER                   PIC X VALUE ','.
+          05 CSV-FECHA                PIC X(10).
+          05 FILLER                   PIC X VALUE ','.
+          05 CSV-CONTRATO             PIC X(18).
+          05 FILLER                   PIC X VALUE ','.
+          05 CSV-VALOR                PIC X(13).
+          05 FILLER                   PIC X VALUE ','.
+          05 CSV-PRODUCTO-NOMBRE      PIC X(30).
+
+      ******************************************************************
+      *               TRAILER DE CONTROL PARA EL ARCHIVO SALIDA        *
+      ******************************************************************
+       01 WS-TRAILER.
+          05 CTE-TRAILER              PIC X(7) VALUE 'TRAILER'.
+          05 FILLER                   PIC X(2) VALUE SPACES.
+          05 TRL-TOTAL-DETALLE        PIC 9(09).
+          05 FILLER                   PIC X(2) VALUE SPACES.
+          05 TRL-TOTAL-VALOR          PIC S9(13) SIGN LEADING SEPARATE.
+
+       01 WS-TRAILER-CSV.
+          05 CTE-TRAILER-CSV          PIC X(7) VALUE 'TRAILER'.
+          05 FILLER                   PIC X VALUE ','.
+          05 TRLC-TOTAL-DETALLE       PIC 9(09).
+          05 FILLER                   PIC X VALUE ','.
+          05 TRLC-TOTAL-VALOR         PIC S9(13) SIGN LEADING SEPARATE.
+
+      ******************************************************************
+      *          ROLLUP DE SUBTOTALES POR OFICINA (A PEDIDO DE         *
+      *          GERENCIA, QUE SOLICITA UN CIERRE POR OFICINA)         *
+      ******************************************************************
+       01 WS-ROLLUP-OFICINA.
+          05 CTE-ROLLUP               PIC X(7) VALUE 'OFICINA'.
+          05 FILLER                   PIC X(2) VALUE SPACES.
+          05 RLO-OFICINA              PIC X(4).
+          05 FILLER                   PIC X(2) VALUE SPACES.
+          05 RLO-TOTAL-DETALLE        PIC 9(09).
+          05 FILLER                   PIC X(2) VALUE SPACES.
+          05 RLO-TOTAL-VALOR          PIC S9(13) SIGN LEADING SEPARATE.
+
+       01 WS-ROLLUP-OFICINA-CSV.
+          05 CTE-ROLLUP-CSV           PIC X(7) VALUE 'OFICINA'.
+          05 FILLER                   PIC X VALUE ','.
+          05 RLC-OFICINA              PIC X(4).
+          05 FILLER                   PIC X VALUE ','.
+          05 RLC-TOTAL-DETALLE        PIC 9(09).
+          05 FILLER                   PIC X VALUE ','.
+          05 RLC-TOTAL-VALOR          PIC S9(13) SIGN LEADING SEPARATE.
       ******************************************************************
       *                    LINKAGE SECTION                             *
       ******************************************************************
        COPY PE9CCAI0.
 
        LINKAGE SECTION.
-
+       01 REG-PARM.
+           05 PARM-LONG                  PIC X(03).
+           05 PARM-MODO-SALIDA           PIC X(01).
+             88 PARM-MODO-CSV                 VALUE 'C'.
+             88 PARM-MODO-REPORTE             VALUE 'R' SPACE.
+           05 PARM-DSN-ENTRADA           PIC X(44).
+           05 PARM-DSN-SALIDA            PIC X(44).
+           05 PARM-GENERA-TRAILER        PIC X(01).
+             88 PARM-TRAILER-SI               VALUE 'S' SPACE.
+             88 PARM-TRAILER-NO               VALUE 'N'.
+           05 PARM-GENERA-EXTRACTO       PIC X(01).
+             88 PARM-EXTRACTO-SI              VALUE 'S'.
+             88 PARM-EXTRACTO-NO              VALUE 'N' SPACE.
+           05 PARM-DSN-EXTRACTO          PIC X(44).
+           05 PARM-FILTRO-CLIENTE        PIC X(08).
+           05 PARM-FILTRO-FECHA-DESDE    PIC X(10).
+           05 PARM-FILTRO-FECHA-HASTA    PIC X(10).
 
       ******************************************************************
       *                       PROCEDURE DIVISION                       *
       ******************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING REG-PARM.
 
            PERFORM 01-INICIO
            PERFORM 02-PROCESO UNTIL SI-FIN-DATA1
@@ -127,10 +320,93 @@
       ******************************************************************
        01-INICIO.
 
+           PERFORM 0107-VALIDAR-PARM
+           PERFORM 010-ASIGNAR-ARCHIVOS
+           PERFORM 0105-ASIGNAR-FILTROS
+           PERFORM 0106-LEER-CHECKPOINT
            PERFORM 011-ABRIR-ARCHIVOS
            PERFORM 012-LEER-ARCHIVOS
            PERFORM 013-GENERAR-CABECERA.
 
+      ******************************************************************
+      *                    0107-VALIDAR-PARM                           *
+      *   SE VALIDA QUE PARM-LONG SEA NUMERICO Y QUE ESTE DENTRO DEL   *
+      *   RANGO DE REG-PARM ANTES DE CONFIAR EN LOS DEMAS CAMPOS       *
+      ******************************************************************
+       0107-VALIDAR-PARM.
+           SET SI-PARM-VALIDO TO TRUE
+           IF PARM-LONG IS NOT NUMERIC
+              SET NO-PARM-VALIDO TO TRUE
+           ELSE
+              MOVE PARM-LONG TO WS-LONG-NUM
+              IF WS-LONG-NUM = ZEROS OR WS-LONG-NUM > CTE-LONG-MAX-PARM
+                 SET NO-PARM-VALIDO TO TRUE
+              END-IF
+           END-IF
+
+           IF NO-PARM-VALIDO
+              PERFORM 031-INI-ERR-PRO
+              DISPLAY 'ERROR PARM-LONG INVALIDO: ' PARM-LONG
+              PERFORM 032-FIN-ERR-PRO
+           END-IF.
+
+      ******************************************************************
+      *                     010-ASIGNAR-ARCHIVOS                       *
+      *   TOMA LOS NOMBRES DE ENTRADA/SALIDA DEL PARM CUANDO VIENEN    *
+      *   INFORMADOS; SI NO, CONSERVA LOS NOMBRES LOGICOS POR DEFECTO  *
+      ******************************************************************
+       010-ASIGNAR-ARCHIVOS.
+           IF PARM-DSN-ENTRADA NOT = SPACES AND NOT = LOW-VALUES
+              MOVE PARM-DSN-ENTRADA TO WS-DSN-ENTRADA
+           END-IF
+           IF PARM-DSN-SALIDA NOT = SPACES AND NOT = LOW-VALUES
+              MOVE PARM-DSN-SALIDA  TO WS-DSN-SALIDA
+           END-IF
+           IF PARM-DSN-EXTRACTO NOT = SPACES AND NOT = LOW-VALUES
+              MOVE PARM-DSN-EXTRACTO TO WS-DSN-EXTRACTO
+           END-IF.
+
+      ******************************************************************
+      *                     0105-ASIGNAR-FILTROS                       *
+      *   TARJETA DE CONTROL OPCIONAL PARA UN RE-PROCESO PARCIAL: SI   *
+      *   VIENE INFORMADA, RESTRINGE EL LOTE A UN CLIENTE Y/O A UN     *
+      *   RANGO DE FECHAS DE MOVIMIENTO, SIN TENER QUE REGENERAR NI    *
+      *   REPROCESAR TODO EL ARCHIVO ENTRADA1                          *
+      ******************************************************************
+       0105-ASIGNAR-FILTROS.
+           IF PARM-FILTRO-CLIENTE NOT = SPACES AND NOT = LOW-VALUES
+              MOVE PARM-FILTRO-CLIENTE TO WS-FILTRO-CLIENTE
+           END-IF
+           IF PARM-FILTRO-FECHA-DESDE NOT = SPACES AND NOT = LOW-VALUES
+              MOVE PARM-FILTRO-FECHA-DESDE TO WS-FILTRO-FECHA-DESDE
+           END-IF
+           IF PARM-FILTRO-FECHA-HASTA NOT = SPACES AND NOT = LOW-VALUES
+              MOVE PARM-FILTRO-FECHA-HASTA TO WS-FILTRO-FECHA-HASTA
+           END-IF.
+
+      ******************************************************************
+      *                   0106-LEER-CHECKPOINT                         *
+      *   SI PE3C0018 DEJO UN CHECKPOINT DE UNA CORRIDA ANTERIOR (VER  *
+      *   022-GRABAR-CHECKPOINT ALLA), LO LEE Y GUARDA LA ULTIMA CLAVE *
+      *   RESUELTA CON EXITO, PARA QUE 01251-VALIDAR-REINICIO SALTE    *
+      *   LO YA PROCESADO EN VEZ DE REPETIRLO DESDE EL PRIMER REGISTRO *
+      *   SI EL ARCHIVO NO EXISTE (PRIMERA CORRIDA), NO HAY NADA QUE   *
+      *   SALTAR Y EL LOTE SE PROCESA COMPLETO COMO SIEMPRE            *
+      ******************************************************************
+       0106-LEER-CHECKPOINT.
+           OPEN INPUT CHECKPT
+           IF WS-ESTADO-CHK = '00'
+              READ CHECKPT
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CHK-CLIENTE       TO WS-REINICIO-CLIENTE
+                    MOVE CHK-CONTRATO      TO WS-REINICIO-CONTRATO
+                    SET SI-SALTANDO-REINICIO TO TRUE
+              END-READ
+              CLOSE CHECKPT
+           END-IF.
+
       ******************************************************************
       *                     000010-ABIR-ARCHIVO                        *
       *   - SE ABRIR EL ARCHIVO DE ENTRADA Y EL DE SALIDA              *
@@ -139,6 +415,7 @@
 
            OPEN INPUT ENTRADA
            IF WS-ESTADO NOT = '00' AND NOT = '97'
+              MOVE 'ERROR ABRIENDO ARCHIVO ENTRADA' TO WS-MENSAJE-ALERTA
               PERFORM 031-INI-ERR-PRO
               DISPLAY 'ERROR ABRIENDO ARCHIVO ENTRADA' WS-ESTADO
               PERFORM 032-FIN-ERR-PRO
@@ -147,12 +424,36 @@
            OPEN OUTPUT SALIDA
            IF WS-ESTADO NOT = '00' AND NOT = '97'
               CLOSE ENTRADA
+              MOVE 'ERROR ABRIENDO ARCHIVO SALIDA'  TO WS-MENSAJE-ALERTA
               PERFORM 031-INI-ERR-PRO
               DISPLAY 'ERROR ABRIENDO ARCHIVO INFORM ' WS-ESTADO
               PERFORM 032-FIN-ERR-PRO
+           END-IF
+
+           IF PARM-EXTRACTO-SI
+              OPEN OUTPUT EXTRACTO
+              IF WS-ESTADO-EXT NOT = '00' AND NOT = '97'
+                 CLOSE ENTRADA SALIDA
+                 MOVE 'ERROR ABRIENDO ARCHIVO EXTRACTO'
+                                                 TO WS-MENSAJE-ALERTA
+                 PERFORM 031-INI-ERR-PRO
+                 DISPLAY 'ERROR ABRIENDO EXTRACTO ' WS-ESTADO-EXT
+                 PERFORM 032-FIN-ERR-PRO
+              END-IF
            END-IF.
 
+      ******************************************************************
+      *                       012-LEER-ARCHIVOS                        *
+      *   SIGUE LEYENDO ENTRADA1 HASTA ENCONTRAR UN REGISTRO QUE PASE  *
+      *   EL FILTRO DE 0105-ASIGNAR-FILTROS (O HASTA FIN DE ARCHIVO)   *
+      ******************************************************************
        012-LEER-ARCHIVOS.
+           SET NO-REGISTRO-VALIDO TO TRUE
+           PERFORM 0120-LEER-UN-REGISTRO
+                   UNTIL SI-FIN-DATA1
+                   OR SI-REGISTRO-VALIDO.
+
+       0120-LEER-UN-REGISTRO.
            INITIALIZE REG-ENTRADA1
            READ ENTRADA
               AT END
@@ -162,57 +463,213 @@
                  ADD 1               TO WS-LEIDOS-DATA
            END-READ
            IF WS-ESTADO NOT = '00' AND NOT = '10'
+              MOVE 'ERROR LEYENDO ARCHIVO ENTRADA'  TO WS-MENSAJE-ALERTA
               PERFORM 031-INI-ERR-PRO
               DISPLAY 'ERROR LEYENDO ARCHIVO DATAPER' WS-ESTADO
               PERFORM 032-FIN-ERR-PRO
+           END-IF
+           PERFORM 0125-VALIDAR-FILTRO.
+
+       0125-VALIDAR-FILTRO.
+           SET SI-REGISTRO-VALIDO TO TRUE
+           IF NO-FIN-DATA1
+              IF SI-SALTANDO-REINICIO
+                 PERFORM 01251-VALIDAR-REINICIO
+              END-IF
+              IF SI-REGISTRO-VALIDO
+                 IF WS-FILTRO-CLIENTE NOT = SPACES
+                    AND REG-CLIENTE NOT = WS-FILTRO-CLIENTE
+                       SET NO-REGISTRO-VALIDO TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      *                 01251-VALIDAR-REINICIO                         *
+      *   MIENTRAS NO SE HAYA VISTO DE NUEVO LA CLAVE DEL CHECKPOINT,  *
+      *   EL REGISTRO SE DESCARTA POR YA HABER SIDO PROCESADO EN LA    *
+      *   CORRIDA ANTERIOR. AL ENCONTRARLA, DEJA DE SALTAR PARA QUE EL *
+      *   SIGUIENTE REGISTRO (EL PRIMERO REALMENTE PENDIENTE) SIGA EL  *
+      *   TRAMITE NORMAL                                               *
+      ******************************************************************
+       01251-VALIDAR-REINICIO.
+           SET NO-REGISTRO-VALIDO TO TRUE
+           IF REG-CLIENTE  = WS-REINICIO-CLIENTE
+              AND REG-CONTRATO = WS-REINICIO-CONTRATO
+                 SET NO-SALTANDO-REINICIO TO TRUE
            END-IF.
+
        013-GENERAR-CABECERA.
-           MOVE WS-TITULO1 TO REG-SALIDA
-           PERFORM 99-ESCRIBIR
-           MOVE WS-TITULO2 TO REG-SALIDA
-           PERFORM 99-ESCRIBIR.
+           EVALUATE TRUE
+              WHEN PARM-MODO-CSV
+                   MOVE WS-CABECERA-CSV TO REG-SALIDA
+                   PERFORM 99-ESCRIBIR
+              WHEN OTHER
+                   MOVE WS-TITULO1 TO REG-SALIDA
+                   PERFORM 99-ESCRIBIR
+                   MOVE WS-TITULO2 TO REG-SALIDA
+                   PERFORM 99-ESCRIBIR
+           END-EVALUATE.
 
       ******************************************************************
       *                        100000-PROCESO                          *
       ******************************************************************
+      *   SE ARMA UN LOTE DE HASTA CTE-MAX-LOTE CLAVES (UNA POR CADA
+      *   REG-ENTRADA1 LEIDO) Y SE ENVIA EN UNA SOLA LLAMADA A
+      *   PE3C0018, EN VEZ DE UNA LLAMADA POR REGISTRO DE ENTRADA
        02-PROCESO.
-           PERFORM 021-CARGUE-VARIABLES
+           INITIALIZE CAI-PE9CCAI0
+           SET AI0-LLAMADA-LOTE TO TRUE
+           MOVE WS-FILTRO-FECHA-DESDE TO AI0-FECHA-DESDE
+           MOVE WS-FILTRO-FECHA-HASTA TO AI0-FECHA-HASTA
 
-           PERFORM 012-LEER-ARCHIVOS.
+           PERFORM 0200-ARMAR-LOTE VARYING I-CLAVE FROM 1 BY 1
+                   UNTIL I-CLAVE > CTE-MAX-LOTE
+                   OR SI-FIN-DATA1
+           COMPUTE AI0-CANT-CLAVES = I-CLAVE - 1
 
-       021-CARGUE-VARIABLES.
-           INITIALIZE CAI-PE9CCAI0
-             MOVE REG-CLIENTE  TO AI0-CLIENTE
-             MOVE REG-CONTRATO TO AI0-CONTRATO
+           CALL 'PE3C0018' USING CAI-PE9CCAI0
 
-             CALL  'PE3C0018' USING CAI-PE9CCAI0
+           PERFORM 0201-PROCESAR-RESULTADO-LOTE
+                   VARYING I-RES FROM 1 BY 1
+                   UNTIL I-RES > AI0-CANT-CLAVES.
 
-             EVALUATE AI0-COD-RET
+       0200-ARMAR-LOTE.
+           MOVE REG-CLIENTE  TO CLV-CLIENTE(I-CLAVE)
+           MOVE REG-CONTRATO TO CLV-CONTRATO(I-CLAVE)
+           MOVE REG-PRODUCTO TO CLV-PRODUCTO(I-CLAVE)
+           MOVE REG-OFICINA  TO CLV-OFICINA(I-CLAVE)
+           MOVE SPACE        TO CLV-MODO-BUSQUEDA(I-CLAVE)
+
+           PERFORM 012-LEER-ARCHIVOS.
+
+       0201-PROCESAR-RESULTADO-LOTE.
+           EVALUATE RES-COD-RET(I-RES)
                WHEN '00'
+                   MOVE RES-CLIENTE-SAL(I-RES)  TO AI0-CLIENTE-SAL
+                   MOVE RES-CONTRATO-SAL(I-RES) TO AI0-CONTRATO-SAL
+                   MOVE RES-FECHA(I-RES)        TO AI0-FECHA
+                   MOVE RES-VALOR(I-RES)        TO AI0-VALOR
+                   MOVE RES-VALOR-NUM(I-RES)    TO AI0-VALOR-NUM
+                   MOVE RES-PRODUCTO-NOMBRE(I-RES)
+                                                TO AI0-PRODUCTO-NOMBRE
                    PERFORM 66-GENERAR-CUERPO
                WHEN '35'
                    DISPLAY 'NO SE ENCUENTRA EL CLIENTE'
+      *        '40'/'45' SON CONDICIONES POR CLAVE, NO DE LA RUTINA:
+      *        LA TABLA VINO TRUNCADA O EL VALOR TRAIDO ES INVALIDO.
+      *        SE DESCARTA LA CLAVE Y SE SIGUE CON EL RESTO DEL LOTE
+               WHEN '40'
+                   MOVE RES-CLIENTE-SAL(I-RES)  TO AI0-CLIENTE-SAL
+                   MOVE RES-CONTRATO-SAL(I-RES) TO AI0-CONTRATO-SAL
+                   MOVE RES-FECHA(I-RES)        TO AI0-FECHA
+                   MOVE RES-VALOR(I-RES)        TO AI0-VALOR
+                   MOVE RES-VALOR-NUM(I-RES)    TO AI0-VALOR-NUM
+                   MOVE RES-PRODUCTO-NOMBRE(I-RES)
+                                                TO AI0-PRODUCTO-NOMBRE
+                   PERFORM 66-GENERAR-CUERPO
+                   ADD 1 TO WS-DESCARTADOS
+                   DISPLAY 'AVISO: TABLA TRUNCADA PARA LA CLAVE '
+                           CLV-CLIENTE(I-RES)
+               WHEN '45'
+                   ADD 1 TO WS-DESCARTADOS
+                   DISPLAY 'AVISO: VALOR INVALIDO PARA LA CLAVE '
+                           CLV-CLIENTE(I-RES)
                WHEN OTHER
+                   MOVE 'ERROR DE RUTINA CAI-PE9CCAI0'
+                                                   TO WS-MENSAJE-ALERTA
                    PERFORM 031-INI-ERR-PRO
-                   DISPLAY 'ERROR DE RUTINA CAI-PE9CCAI0' AI0-COD-RET
-                   DISPLAY 'DESCRIPCION 1' AI0-OFI2-ERROR1
+                   DISPLAY 'ERROR DE RUTINA CAI-PE9CCAI0'
+                           RES-COD-RET(I-RES)
+                   DISPLAY 'DESCRIPCION 1' RES-OFI2-ERROR1(I-RES)
                    PERFORM 032-FIN-ERR-PRO
-             END-EVALUATE.
+           END-EVALUATE.
 
       ******************************************************************
       *                       200000-FINAL                             *
       ******************************************************************
        03-FINAL.
+           IF SI-SALTANDO-REINICIO
+              MOVE 'CLAVE REINICIO NO ENCONTRADA EN ENTRADA'
+                                                TO WS-MENSAJE-ALERTA
+              PERFORM 031-INI-ERR-PRO
+           END-IF
+           IF PARM-TRAILER-SI
+              PERFORM 035-GENERAR-TRAILER
+              PERFORM 036-GENERAR-ROLLUP-OFICINAS
+           END-IF
            CLOSE SALIDA ENTRADA
-           PERFORM 032-FIN-ERR-PRO
-           STOP RUN.
+           IF PARM-EXTRACTO-SI
+              CLOSE EXTRACTO
+           END-IF
+      *    032-FIN-ERR-PRO FIJA RETURN-CODE EN 12: SOLO SE INVOCA
+      *    CUANDO EL LOTE REALMENTE TERMINO EN ERROR, PARA QUE UN
+      *    PASO SIGUIENTE PUEDA CONDICIONARSE AL RESULTADO REAL
+           IF SI-SALTANDO-REINICIO
+              PERFORM 032-FIN-ERR-PRO
+           ELSE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *                     035-GENERAR-TRAILER                        *
+      *   ESCRIBE EL REGISTRO DE CONTROL (TOTAL DE DETALLE Y VALOR)    *
+      *   AL FINAL DE SALIDA PARA QUE EL RECEPTOR SE AUTOVALIDE        *
+      ******************************************************************
+       035-GENERAR-TRAILER.
+           EVALUATE TRUE
+              WHEN PARM-MODO-CSV
+                   MOVE WS-TOTAL-DETALLE  TO TRLC-TOTAL-DETALLE
+                   MOVE WS-TOTAL-VALOR    TO TRLC-TOTAL-VALOR
+                   MOVE WS-TRAILER-CSV    TO REG-SALIDA
+                   PERFORM 99-ESCRIBIR
+              WHEN OTHER
+                   MOVE WS-TOTAL-DETALLE  TO TRL-TOTAL-DETALLE
+                   MOVE WS-TOTAL-VALOR    TO TRL-TOTAL-VALOR
+                   MOVE WS-TRAILER        TO REG-SALIDA
+                   PERFORM 99-ESCRIBIR
+           END-EVALUATE.
+
+      ******************************************************************
+      *                 036-GENERAR-ROLLUP-OFICINAS                    *
+      *   ESCRIBE UN RENGLON DE SUBTOTAL POR OFICINA, A CONTINUACION   *
+      *   DEL TRAILER GENERAL, PARA EL DESGLOSE POR OFICINA/REGION     *
+      ******************************************************************
+       036-GENERAR-ROLLUP-OFICINAS.
+           PERFORM 0361-ESCRIBIR-ROLLUP-OFICINA
+                   VARYING I-OFI FROM 1 BY 1
+                   UNTIL I-OFI > WS-CANT-OFICINAS
+           IF SI-ROLLUP-TRUNCADO
+              DISPLAY 'AVISO: ROLLUP POR OFICINA TRUNCADO A '
+                       CTE-MAX-ROLLUP ' OFICINAS'
+           END-IF.
+
+       0361-ESCRIBIR-ROLLUP-OFICINA.
+           EVALUATE TRUE
+              WHEN PARM-MODO-CSV
+                   MOVE ACO-OFICINA(I-OFI)       TO RLC-OFICINA
+                   MOVE ACO-TOTAL-DETALLE(I-OFI) TO RLC-TOTAL-DETALLE
+                   MOVE ACO-TOTAL-VALOR(I-OFI)   TO RLC-TOTAL-VALOR
+                   MOVE WS-ROLLUP-OFICINA-CSV    TO REG-SALIDA
+                   PERFORM 99-ESCRIBIR
+              WHEN OTHER
+                   MOVE ACO-OFICINA(I-OFI)       TO RLO-OFICINA
+                   MOVE ACO-TOTAL-DETALLE(I-OFI) TO RLO-TOTAL-DETALLE
+                   MOVE ACO-TOTAL-VALOR(I-OFI)   TO RLO-TOTAL-VALOR
+                   MOVE WS-ROLLUP-OFICINA         TO REG-SALIDA
+                   PERFORM 99-ESCRIBIR
+           END-EVALUATE.
       ******************************************************************
       *                      200001-INI-ERR-PRO                        *
+      *   ADEMAS DE AVISAR POR SYSOUT, DEJA UN REGISTRO EN ALERTA PARA *
+      *   QUE EL MONITOREO NOCTURNO AVISE AL OPERADOR DE UNA VEZ, SIN  *
+      *   ESPERAR A QUE ALGUIEN NOTE EL ABEND EN EL SCHEDULER          *
       ******************************************************************
        031-INI-ERR-PRO.
            DISPLAY '************* TERMINACION ANORMAL *************'
            DISPLAY 'LEIDOS ENTRADA1       : ' WS-LEIDOS-DATA
-           DISPLAY 'REGISTROS ESCRITOS    : ' WS-ESCRITOS.
+           DISPLAY 'REGISTROS ESCRITOS    : ' WS-ESCRITOS
+           PERFORM 033-GRABAR-ALERTA.
 
       ******************************************************************
       *                       200002-FIN-ERR-PRO                       *
@@ -220,6 +677,28 @@
        032-FIN-ERR-PRO.
            MOVE 12 TO RETURN-CODE
            STOP RUN.
+
+      ******************************************************************
+      *                     033-GRABAR-ALERTA                          *
+      ******************************************************************
+       033-GRABAR-ALERTA.
+           MOVE WS-MENSAJE-ALERTA TO ALR-MENSAJE
+           MOVE WS-LEIDOS-DATA    TO ALR-LEIDOS
+           MOVE WS-ESCRITOS       TO ALR-ESCRITOS
+           ACCEPT ALR-FECHA       FROM DATE
+           ACCEPT ALR-HORA        FROM TIME
+
+           OPEN EXTEND ALERTA
+           IF WS-ESTADO-ALR = '35'
+              OPEN OUTPUT ALERTA
+           END-IF
+
+           IF WS-ESTADO-ALR NOT = '00'
+              DISPLAY 'AVISO: NO SE PUDO GRABAR ALERTA ' WS-ESTADO-ALR
+           ELSE
+              WRITE REG-ALERTA
+              CLOSE ALERTA
+           END-IF.
       ******************************************************************
       *                    200003-MSGFINPRO                            *
       ******************************************************************
@@ -232,12 +711,92 @@
       *                    66-GENERAR-CUERPO
       ******************************************************************
        66-GENERAR-CUERPO.
-             MOVE REG-CLIENTE       TO WS-CLIENTE
-             MOVE AI0-FECHA         TO WS-FECHA
-             MOVE REG-CONTRATO      TO WS-CONTRATO
-             MOVE AI0-VALOR         TO WS-VALOR
-             MOVE WS-CUERPO         TO REG-SALIDA
-             PERFORM 99-ESCRIBIR.
+           EVALUATE TRUE
+              WHEN PARM-MODO-CSV
+                   PERFORM 067-GENERAR-CUERPO-CSV
+              WHEN OTHER
+                   PERFORM 068-GENERAR-CUERPO-REPORTE
+           END-EVALUATE
+           IF PARM-EXTRACTO-SI
+              PERFORM 0670-GENERAR-CUERPO-EXTRACTO
+           END-IF.
+
+      *   CLV-CLIENTE/CLV-CONTRATO(I-RES) SE USAN EN VEZ DE
+      *   REG-CLIENTE/REG-CONTRATO PORQUE EL LOTE YA AVANZO LA LECTURA
+      *   DE ENTRADA MAS ALLA DEL REGISTRO AL QUE CORRESPONDE ESTE
+      *   RESULTADO (VER 0200-ARMAR-LOTE/0201-PROCESAR-RESULTADO-LOTE)
+       067-GENERAR-CUERPO-CSV.
+             MOVE CLV-CLIENTE(I-RES)  TO CSV-CLIENTE
+             MOVE AI0-FECHA           TO CSV-FECHA
+             MOVE CLV-CONTRATO(I-RES) TO CSV-CONTRATO
+             MOVE AI0-VALOR           TO CSV-VALOR
+             MOVE AI0-PRODUCTO-NOMBRE TO CSV-PRODUCTO-NOMBRE
+             MOVE WS-CUERPO-CSV       TO REG-SALIDA
+             PERFORM 99-ESCRIBIR
+             PERFORM 069-ACUMULAR-TOTALES.
+
+       068-GENERAR-CUERPO-REPORTE.
+             MOVE CLV-CLIENTE(I-RES)  TO WS-CLIENTE
+             MOVE AI0-FECHA           TO WS-FECHA
+             MOVE CLV-CONTRATO(I-RES) TO WS-CONTRATO
+             MOVE AI0-VALOR           TO WS-VALOR
+             MOVE AI0-PRODUCTO-NOMBRE TO WS-PRODUCTO-NOMBRE
+             MOVE WS-CUERPO           TO REG-SALIDA
+             PERFORM 99-ESCRIBIR
+             PERFORM 069-ACUMULAR-TOTALES.
+
+      ******************************************************************
+      *                0670-GENERAR-CUERPO-EXTRACTO                    *
+      *   ESCRIBE EL RENGLON DEL EXTRACTO PLANO PARA LIQUIDACION, CON  *
+      *   EL VALOR EN COMP-3 EN VEZ DE TEXTO EDITADO                   *
+      ******************************************************************
+       0670-GENERAR-CUERPO-EXTRACTO.
+             MOVE CLV-CLIENTE(I-RES)  TO EXT-CLIENTE
+             MOVE AI0-FECHA           TO EXT-FECHA
+             MOVE CLV-CONTRATO(I-RES) TO EXT-CONTRATO
+             MOVE AI0-VALOR-NUM       TO EXT-VALOR-EMPACADO
+             MOVE AI0-PRODUCTO-NOMBRE TO EXT-PRODUCTO-NOMBRE
+             PERFORM 999998-ESCRIBIR-EXTRACTO.
+
+       069-ACUMULAR-TOTALES.
+           ADD 1                TO WS-TOTAL-DETALLE
+           IF AI0-VALOR IS NUMERIC
+              MOVE AI0-VALOR    TO WS-VALOR-NUM
+              ADD WS-VALOR-NUM  TO WS-TOTAL-VALOR
+              PERFORM 0692-ACUMULAR-OFICINA
+           END-IF.
+
+      ******************************************************************
+      *                    0692-ACUMULAR-OFICINA                       *
+      *   BUSCA LA OFICINA DE LA CLAVE ACTUAL EN WS-ACUM-OFICINAS Y LE *
+      *   SUMA EL DETALLE/VALOR; SI NO EXISTE, ABRE UNA FILA NUEVA     *
+      ******************************************************************
+       0692-ACUMULAR-OFICINA.
+           SET NO-OFICINA-ENCONTRADA TO TRUE
+           PERFORM 06921-BUSCAR-OFICINA
+                   VARYING I-OFI FROM 1 BY 1
+                   UNTIL I-OFI > WS-CANT-OFICINAS
+                   OR SI-OFICINA-ENCONTRADA
+
+           IF NO-OFICINA-ENCONTRADA
+              IF WS-CANT-OFICINAS >= CTE-MAX-ROLLUP
+                 SET SI-ROLLUP-TRUNCADO TO TRUE
+              ELSE
+                 ADD 1 TO WS-CANT-OFICINAS
+                 SET I-OFI TO WS-CANT-OFICINAS
+                 MOVE CLV-OFICINA(I-RES) TO ACO-OFICINA(I-OFI)
+              END-IF
+           END-IF
+
+           IF SI-OFICINA-ENCONTRADA OR I-OFI = WS-CANT-OFICINAS
+              ADD 1               TO ACO-TOTAL-DETALLE(I-OFI)
+              ADD WS-VALOR-NUM    TO ACO-TOTAL-VALOR(I-OFI)
+           END-IF.
+
+       06921-BUSCAR-OFICINA.
+           IF ACO-OFICINA(I-OFI) = CLV-OFICINA(I-RES)
+              SET SI-OFICINA-ENCONTRADA TO TRUE
+           END-IF.
 
       ******************************************************************
       *                        999999-ESCRIBIR                         *
@@ -245,6 +804,7 @@
        99-ESCRIBIR.
            WRITE REG-SALIDA
            IF WS-ESTADO NOT = '00'
+              MOVE 'ERROR WRITE ARCHIVO INFORME'   TO WS-MENSAJE-ALERTA
               PERFORM 031-INI-ERR-PRO
               DISPLAY 'ERROR WRITE ARCHIVO INFORME ' WS-ESTADO
               PERFORM 032-FIN-ERR-PRO
@@ -253,3 +813,15 @@
               ADD 1   TO WS-ESCRITOS
            END-IF.
 
+      ******************************************************************
+      *                   999998-ESCRIBIR-EXTRACTO                     *
+      ******************************************************************
+       999998-ESCRIBIR-EXTRACTO.
+           WRITE REG-EXTRACTO
+           IF WS-ESTADO-EXT NOT = '00'
+              MOVE 'ERROR WRITE ARCHIVO EXTRACTO'   TO WS-MENSAJE-ALERTA
+              PERFORM 031-INI-ERR-PRO
+              DISPLAY 'ERROR WRITE ARCHIVO EXTRACTO ' WS-ESTADO-EXT
+              PERFORM 032-FIN-ERR-PRO
+           END-IF.
+
