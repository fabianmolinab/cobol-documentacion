@@ -30,15 +30,33 @@
       ******************************************************************
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      ***********ARCHIVO DE CHECKPOINT/REINICIO DEL CURSOR**************
+           SELECT CHECKPT   ASSIGN TO CHECKPT
+                            FILE STATUS IS WS-ESTADO-CHK.
+      ***********ARCHIVO DE EXCEPCIONES DEL DIA***************************
+           SELECT EXCEPCION ASSIGN TO EXCEPCION
+                            FILE STATUS IS WS-ESTADO-EXC.
       ******************************************************************
       *                         DATA DIVISION                          *
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD  CHECKPT
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+       01 REG-CHECKPT.
+           05 CHK-CLIENTE                   PIC X(8).
+           05 CHK-CONTRATO                  PIC X(18).
+       FD  EXCEPCION
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+           COPY PE3COEXC.
       ******************************************************************
       *                    WORKING-STORAGE SECTION                     *
       ******************************************************************
        WORKING-STORAGE SECTION.
+       01 WS-ESTADO-EXC                  PIC XX    VALUE '00'.
+       01 WS-ESTADO-CHK                  PIC XX    VALUE '00'.
       ******************************************************************
       *                VARIABLES DE CODIGOS DE RETORNO                 *
       ******************************************************************
@@ -53,12 +71,22 @@
            05 SW-FIN-CURSOR          PIC X       VALUE 'N'.
              88 SI-FIN-CURSOR                    VALUE 'S'.
              88 NO-FIN-CURSOR                    VALUE 'N'.
+           05 SW-TABLA-TRUNCADA      PIC X       VALUE 'N'.
+             88 SI-TABLA-TRUNCADA                VALUE 'S'.
+             88 NO-TABLA-TRUNCADA                VALUE 'N'.
+           05 SW-CLAVE-VALIDA        PIC X       VALUE 'S'.
+             88 SI-CLAVE-VALIDA                  VALUE 'S'.
+             88 NO-CLAVE-VALIDA                  VALUE 'N'.
+           05 SW-VALOR-INVALIDO     PIC X       VALUE 'N'.
+             88 SI-VALOR-INVALIDO                VALUE 'S'.
+             88 NO-VALOR-INVALIDO                VALUE 'N'.
       ******************************************************************
       *                          CONTADORES                            *
       ******************************************************************
        01 CONTADORES.
           05 WS-LEIDOS-OFICINA           PIC 9(09) VALUE ZEROS.
           05 WS-CONTADOR                 PIC 9(09) VALUE ZEROS.
+          05 WS-TABLA-CARGADOS           PIC 9(09) VALUE ZEROS.
       ******************************************************************
       *                       VARIABLES DE TRABAJO                     *
       ******************************************************************
@@ -68,6 +96,23 @@
            05 W02-FECHA-MOV                     PIC X(10).
            05 W02-CONTRATO                      PIC X(18).
            05 W02-VALOR                         PIC X(13).
+           05 W02-VALOR-NUM                     PIC S9(9)V99 COMP-3.
+
+       01 WS-RANGO-FECHAS.
+           05 WS-FECHA-DESDE                    PIC X(10).
+           05 WS-FECHA-HASTA                    PIC X(10).
+
+       01 PRDTW-OFI.
+           05 OFI-CODIGO                        PIC X(4).
+           05 OFI-NOMBRE                        PIC X(30).
+
+       01 PRDTW-PRD.
+           05 PRD-CODIGO                        PIC X(2).
+           05 PRD-NOMBRE                        PIC X(30).
+
+       01 WS-CONSTANTES.
+      *    CAPACIDAD REAL DE LA TABLA (VER WS-TABLA-DATA)
+           05 WS-MAX-TABLA           PIC 9(4)      VALUE 0050.
 
        01 WS-TABLAS.
            05 WS-TABLA-DATA OCCURS 50 TIMES INDEXED BY I-IND.
@@ -75,6 +120,7 @@
                07 WS-TABLA-FECHA                PIC X(10).
                07 WS-TABLA-CONTRATO             PIC X(18).
                07 WS-TABLA-VALOR                PIC X(13).
+               07 WS-TABLA-VALOR-NUM             PIC S9(9)V99 COMP-3.
 
            EXEC SQL
                INCLUDE SQLCA
@@ -84,14 +130,26 @@
                INCLUDE PETCOW02
            END-EXEC.
 
+           EXEC SQL
+               INCLUDE PETCWOFI
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE PETCWPRD
+           END-EXEC.
+
       ******************************************************************
       ******              DECLARACION DEL CURSOR1              *********
            EXEC SQL
                DECLARE CURSOR_1 CURSOR FOR
                SELECT *
-               FROM MAINTAIN.DTPR.PRDTW02
-               WHERE W02_CLIENTE   =  :W02-CLIENTE
-               AND   W02_CONTRATO  =  :W02-CONTRATO
+               FROM PRDTW02
+               WHERE W02_CLIENTE    =  :W02-CLIENTE
+               AND   W02_CONTRATO   =  :W02-CONTRATO
+               AND   W02_FECHA_MOV BETWEEN :WS-FECHA-DESDE
+                                    AND    :WS-FECHA-HASTA
+               FOR FETCH ONLY
+               OPTIMIZE FOR 50 ROWS
            END-EXEC.
 
        LINKAGE SECTION.
@@ -100,6 +158,10 @@
       *                       PROCEDURE DIVISION                       *
       ******************************************************************
        PROCEDURE DIVISION USING CAI-PE9CCAI0.
+           IF AI0-LLAMADA-LOTE
+               PERFORM 040-PROCESAR-LOTE
+               GOBACK
+           END-IF
            PERFORM 01-INICIO
            PERFORM 02-PROCESO  UNTIL SI-FIN-DATA
            PERFORM 03-FINAL.
@@ -111,15 +173,26 @@
        01-INICIO.
            PERFORM 011-INICIALIZACION-DE-VARIABLES
            PERFORM 012-VALIDACION-DE-VARIABLES
+           PERFORM 0121-VALIDAR-OFICINA
+           PERFORM 0122-VALIDAR-PRODUCTO
            PERFORM 013-ABRIR-CURSOR
            PERFORM 014-CARGAR-TABLA VARYING I-IND FROM 1 BY 1
-                   UNTIL I-IND > 20
-                   OR SI-FIN-CURSOR.
+                   UNTIL I-IND > WS-MAX-TABLA
+                   OR SI-FIN-CURSOR
+           IF I-IND > WS-MAX-TABLA AND NO-FIN-CURSOR
+               SET SI-TABLA-TRUNCADA TO TRUE
+           END-IF
+           COMPUTE WS-TABLA-CARGADOS = I-IND - 1
+           IF AI0-MODO-ULTIMA
+               PERFORM 02102-BUSCAR-FECHA-ULTIMA
+           END-IF.
 
        011-INICIALIZACION-DE-VARIABLES.
            MOVE  '00'           TO     AI0-COD-RET
            SET NO-FIN-DATA      TO     TRUE
            SET NO-FIN-CURSOR    TO     TRUE
+           SET NO-TABLA-TRUNCADA TO    TRUE
+           SET NO-VALOR-INVALIDO TO    TRUE
            INITIALIZE WS-TABLAS
            INITIALIZE WS-CONTADOR.
 
@@ -136,9 +209,57 @@
              PERFORM 03-FINAL
            END-IF.
 
+       0121-VALIDAR-OFICINA.
+           MOVE AI0-OFICINA            TO OFI-CODIGO
+
+           EXEC SQL
+               SELECT OFI_NOMBRE
+               INTO :OFI-NOMBRE
+               FROM PRDTWOFI
+               WHERE OFI_CODIGO = :OFI-CODIGO
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                   ADD 1                        TO WS-LEIDOS-OFICINA
+              WHEN +100
+                   MOVE '20'                    TO AI0-COD-RET
+                   MOVE 'OFICINA NO EXISTE'     TO AI0-OFI2-ERROR1
+                   MOVE AI0-OFICINA             TO AI0-OFI2-ERROR2
+                   PERFORM 03-FINAL
+              WHEN OTHER
+                   MOVE '15'                    TO AI0-COD-RET
+                   MOVE 'ERROR CONEXION BD'     TO AI0-OFI2-ERROR1
+                   MOVE SQLCODE                 TO AI0-MAS-SQLCODE
+                   MOVE SQLERRMC               TO AI0-SQLERRMC
+                   MOVE SQLWARN                TO AI0-SQLWARN
+                   PERFORM 03-FINAL
+           END-EVALUATE.
+
+      *    LA DESCRIPCION DEL PRODUCTO ES SOLO PARA ENRIQUECER LA
+      *    SALIDA (AI0-PRODUCTO-NOMBRE); UN PRODUCTO SIN DESCRIPCION
+      *    REGISTRADA NO ES MOTIVO PARA RECHAZAR LA CONSULTA
+       0122-VALIDAR-PRODUCTO.
+           MOVE AI0-PRODUCTO           TO PRD-CODIGO
+
+           EXEC SQL
+               SELECT PRD_NOMBRE
+               INTO :PRD-NOMBRE
+               FROM PRDTWPRD
+               WHERE PRD_CODIGO = :PRD-CODIGO
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                   MOVE PRD-NOMBRE             TO AI0-PRODUCTO-NOMBRE
+              WHEN OTHER
+                   MOVE 'PRODUCTO NO REGISTRADO' TO AI0-PRODUCTO-NOMBRE
+           END-EVALUATE.
+
        013-ABRIR-CURSOR.
            MOVE AI0-CLIENTE     TO     W02-CLIENTE
            MOVE AI0-CONTRATO    TO     W02-CONTRATO
+           PERFORM 0130-FIJAR-RANGO-FECHAS
 
            EXEC SQL
                OPEN CURSOR_1
@@ -150,12 +271,26 @@
                PERFORM 03-FINAL
            END-IF.
 
+       0130-FIJAR-RANGO-FECHAS.
+           IF AI0-FECHA-DESDE = SPACES
+               MOVE LOW-VALUES  TO WS-FECHA-DESDE
+           ELSE
+               MOVE AI0-FECHA-DESDE TO WS-FECHA-DESDE
+           END-IF
+
+           IF AI0-FECHA-HASTA = SPACES
+               MOVE HIGH-VALUES TO WS-FECHA-HASTA
+           ELSE
+               MOVE AI0-FECHA-HASTA TO WS-FECHA-HASTA
+           END-IF.
+
 
        014-CARGAR-TABLA.
            MOVE W02-CLIENTE      TO  WS-TABLA-CLIENTE(I-IND)
            MOVE W02-FECHA-MOV    TO  WS-TABLA-FECHA(I-IND)
            MOVE W02-CONTRATO     TO  WS-TABLA-CONTRATO(I-IND)
            MOVE W02-VALOR        TO  WS-TABLA-VALOR(I-IND)
+           MOVE W02-VALOR-NUM    TO  WS-TABLA-VALOR-NUM(I-IND)
 
            PERFORM 021-FETCH-CURSOR.
 
@@ -172,12 +307,19 @@
                INTO :W02-CLIENTE,
                     :W02-FECHA-MOV,
                     :W02-CONTRATO,
-                    :W02-VALOR
+                    :W02-VALOR,
+                    :W02-VALOR-NUM
            END-EXEC
            EVALUATE SQLCODE
               WHEN ZEROS
-                   PERFORM 02101-BUSCAR-FECHA
-                   ADD 1                          TO WS-CONTADOR
+                   PERFORM 02104-VALIDAR-VALOR
+                   IF NO-VALOR-INVALIDO
+                      PERFORM 02101-BUSCAR-FECHA
+                      ADD 1                          TO WS-CONTADOR
+                   ELSE
+                      SET SI-FIN-CURSOR TO TRUE
+                      SET SI-FIN-DATA   TO TRUE
+                   END-IF
                WHEN +100
                     SET SI-FIN-CURSOR TO TRUE
                     IF WS-CONTADOR = ZEROS
@@ -188,8 +330,25 @@
                    MOVE '30'                      TO AI0-COD-RET
                    MOVE 'ERROR CONEXION BD'       TO AI0-OFI2-ERROR1
                    MOVE SQLCODE                   TO AI0-MAS-SQLCODE
+                   MOVE SQLERRMC                 TO AI0-SQLERRMC
+                   MOVE SQLWARN                  TO AI0-SQLWARN
            END-EVALUATE.
 
+      ******************************************************************
+      *                  02104-VALIDAR-VALOR                           *
+      *   VALIDA QUE EL VALOR TRAIDO DE PRDTW02 SEA NUMERICO Y NO      *
+      *   NEGATIVO ANTES DE USARLO. UN VALOR INVALIDO SE RECHAZA CON  *
+      *   CODIGO DE RETORNO DISTINTO EN LUGAR DE PASAR SIN CONTROL.    *
+      ******************************************************************
+       02104-VALIDAR-VALOR.
+           SET NO-VALOR-INVALIDO TO TRUE
+           IF W02-VALOR NOT NUMERIC
+              OR W02-VALOR-NUM < ZEROS
+                 MOVE '45'                    TO AI0-COD-RET
+                 MOVE 'VALOR INVALIDO BD'     TO AI0-OFI2-ERROR1
+                 SET SI-VALOR-INVALIDO        TO TRUE
+           END-IF.
+
        02101-BUSCAR-FECHA.
             SET I-IND TO 1
 
@@ -201,24 +360,115 @@
                     SET SI-FIN-CURSOR         TO    TRUE
            END-SEARCH.
 
+      ******************************************************************
+      *               02102-BUSCAR-FECHA-ULTIMA                        *
+      *   MODO AI0-MODO-ULTIMA: EN VEZ DE QUEDARSE CON EL PRIMER        *
+      *   MOVIMIENTO DE LA TABLA (YA CARGADA EN 01-INICIO), RECORRE     *
+      *   TODA LA TABLA Y DEJA EN W02-* EL DE FECHA MAS RECIENTE.       *
+      ******************************************************************
+       02102-BUSCAR-FECHA-ULTIMA.
+           IF WS-TABLA-CARGADOS = ZEROS
+               MOVE '35'                  TO AI0-COD-RET
+               MOVE 'NO ENCONTRE CURSOR1' TO AI0-OFI2-ERROR1
+           ELSE
+               MOVE WS-TABLA-CLIENTE(1)   TO W02-CLIENTE
+               MOVE WS-TABLA-FECHA(1)     TO W02-FECHA-MOV
+               MOVE WS-TABLA-CONTRATO(1)  TO W02-CONTRATO
+               MOVE WS-TABLA-VALOR(1)     TO W02-VALOR
+               MOVE WS-TABLA-VALOR-NUM(1) TO W02-VALOR-NUM
+               PERFORM 02103-COMPARAR-FECHA VARYING I-IND FROM 2 BY 1
+                       UNTIL I-IND > WS-TABLA-CARGADOS
+           END-IF
+           SET SI-FIN-DATA   TO TRUE
+           SET SI-FIN-CURSOR TO TRUE.
+
+       02103-COMPARAR-FECHA.
+           IF WS-TABLA-FECHA(I-IND) > W02-FECHA-MOV
+               MOVE WS-TABLA-CLIENTE(I-IND)   TO W02-CLIENTE
+               MOVE WS-TABLA-FECHA(I-IND)     TO W02-FECHA-MOV
+               MOVE WS-TABLA-CONTRATO(I-IND)  TO W02-CONTRATO
+               MOVE WS-TABLA-VALOR(I-IND)     TO W02-VALOR
+               MOVE WS-TABLA-VALOR-NUM(I-IND) TO W02-VALOR-NUM
+           END-IF.
+
       ******************************************************************
       *                       200000-FINAL                             *
       ******************************************************************
        03-FINAL.
-           IF SI-FIN-DATA
+           PERFORM 030-FINAL-NUCLEO
+
+      *    UN VALOR INVALIDO NO ES UNA CLAVE RESUELTA CON EXITO: NO SE
+      *    AVANZA EL CHECKPOINT PARA QUE UN REINICIO NO LA SALTEE
+           IF SI-FIN-DATA AND NO-VALOR-INVALIDO
+               PERFORM 022-GRABAR-CHECKPOINT
+           END-IF
+
+           IF AI0-COD-RET NOT = '00'
+              PERFORM 023-GRABAR-EXCEPCION
+           END-IF
+
+           GOBACK.
+
+      ******************************************************************
+      *                    030-FINAL-NUCLEO                            *
+      *   PARTE DE 03-FINAL COMUN A LA LLAMADA SENCILLA Y A CADA CLAVE *
+      *   DE 041-PROCESAR-CLAVE-LOTE: DEJA EL RESULTADO EN AI0-SALIDA  *
+      *   Y CIERRA EL CURSOR, SIN GRABAR CHECKPOINT/EXCEPCION NI       *
+      *   TERMINAR EL PROGRAMA                                         *
+      ******************************************************************
+       030-FINAL-NUCLEO.
+           IF SI-FIN-DATA AND NO-VALOR-INVALIDO
                MOVE W02-CLIENTE        TO AI0-CLIENTE-SAL
                MOVE W02-FECHA-MOV      TO AI0-FECHA
                MOVE W02-CONTRATO       TO AI0-CONTRATO-SAL
                MOVE W02-VALOR          TO AI0-VALOR
+               MOVE W02-VALOR-NUM      TO AI0-VALOR-NUM
             ELSE
-               MOVE '35'               TO AI0-COD-RET
-               MOVE 'NO ENCONTRE REG ' TO AI0-OFI2-ERROR1
-               MOVE W02-FECHA-MOV      TO AI0-OFI2-ERROR2
+               IF NO-FIN-DATA
+                  MOVE '35'               TO AI0-COD-RET
+                  MOVE 'NO ENCONTRE REG ' TO AI0-OFI2-ERROR1
+                  MOVE W02-FECHA-MOV      TO AI0-OFI2-ERROR2
+               END-IF
            END-IF
 
-           PERFORM 021-CERRAR-CURSOR
+      *    LA TABLA SE LLENO SIN AGOTAR EL CURSOR: PUDO QUEDAR
+      *    MOVIMIENTO SIN CARGAR PARA LA BUSQUEDA EN 02101-BUSCAR-FECHA
+           IF SI-TABLA-TRUNCADA AND AI0-COD-RET = '00'
+               MOVE '40'                   TO AI0-COD-RET
+               MOVE 'TABLA DATOS TRUNCADA' TO AI0-OFI2-ERROR1
+           END-IF
+
+           PERFORM 021-CERRAR-CURSOR.
+
+      ******************************************************************
+      *                    023-GRABAR-EXCEPCION                        *
+      *   ACUMULA EN EXCEPCION LAS CONSULTAS QUE NO TERMINARON EN '00' *
+      *   PARA QUE EL REPORTE DIARIO DE EXCEPCIONES LAS CONSOLIDE      *
+      ******************************************************************
+       023-GRABAR-EXCEPCION.
+           MOVE 'PE3C0018'      TO EXC-RUTINA
+           MOVE AI0-CLIENTE     TO EXC-CLIENTE
+           MOVE AI0-CONTRATO    TO EXC-CONTRATO
+           MOVE AI0-PRODUCTO    TO EXC-PRODUCTO
+           MOVE AI0-OFICINA     TO EXC-OFICINA
+           MOVE AI0-COD-RET     TO EXC-COD-RET
+           MOVE AI0-OFI2-ERROR1 TO EXC-ERROR1
+           MOVE AI0-OFI2-ERROR2 TO EXC-ERROR2
+           ACCEPT EXC-FECHA     FROM DATE
+           ACCEPT EXC-HORA      FROM TIME
+
+           OPEN EXTEND EXCEPCION
+           IF WS-ESTADO-EXC = '35'
+              OPEN OUTPUT EXCEPCION
+           END-IF
+
+           IF WS-ESTADO-EXC NOT = '00'
+              DISPLAY 'AVISO: NO SE PUDO GRABAR EXCEPCION ' WS-ESTADO-EXC
+           ELSE
+              WRITE REG-EXCEPCION
+              CLOSE EXCEPCION
+           END-IF.
 
-           GOBACK.
        021-CERRAR-CURSOR.
            EXEC SQL
                CLOSE CURSOR_1
@@ -227,4 +477,180 @@
            IF SQLCODE NOT EQUAL ZEROS
                MOVE '100'                        TO AI0-COD-RET
                MOVE 'ERR CERRANDO EL CURSOR1'    TO AI0-OFI2-ERROR2
+           END-IF.
+
+      ******************************************************************
+      *                    022-GRABAR-CHECKPOINT                       *
+      *   DEJA EN CHECKPT EL ULTIMO CLIENTE/CONTRATO RESUELTO CON      *
+      *   EXITO, PARA QUE UN PROCESO POR LOTES (P.EJ. PE3C0017) PUEDA  *
+      *   REINICIAR SIN REPROCESAR DESDE EL PRIMER REGISTRO            *
+      ******************************************************************
+       022-GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPT
+           IF WS-ESTADO-CHK NOT = '00' AND NOT = '97'
+              DISPLAY 'AVISO: NO SE PUDO GRABAR CHECKPOINT ' WS-ESTADO-CHK
+           ELSE
+              MOVE AI0-CLIENTE-SAL       TO CHK-CLIENTE
+              MOVE AI0-CONTRATO-SAL      TO CHK-CONTRATO
+              WRITE REG-CHECKPT
+              CLOSE CHECKPT
+           END-IF.
+
+      ******************************************************************
+      *                    040-PROCESAR-LOTE                           *
+      *   VARIANTE POR LOTE DE CAI-PE9CCAI0: RECORRE AI0-CLAVES-LOTE   *
+      *   (HASTA AI0-CANT-CLAVES ENTRADAS) Y DEJA UN RESULTADO POR     *
+      *   CLAVE EN AI0-RESULTADOS-LOTE, PARA QUE EL LLAMADOR AHORRE    *
+      *   UNA LLAMADA A ESTA RUTINA POR CADA CLIENTE/CONTRATO          *
+      ******************************************************************
+       040-PROCESAR-LOTE.
+           PERFORM 041-PROCESAR-CLAVE-LOTE
+                   VARYING I-CLAVE FROM 1 BY 1
+                   UNTIL I-CLAVE > AI0-CANT-CLAVES.
+
+       041-PROCESAR-CLAVE-LOTE.
+           MOVE CLV-CLIENTE(I-CLAVE)       TO AI0-CLIENTE
+           MOVE CLV-CONTRATO(I-CLAVE)      TO AI0-CONTRATO
+           MOVE CLV-PRODUCTO(I-CLAVE)      TO AI0-PRODUCTO
+           MOVE CLV-OFICINA(I-CLAVE)       TO AI0-OFICINA
+           MOVE CLV-MODO-BUSQUEDA(I-CLAVE) TO AI0-MODO-BUSQUEDA
+
+           MOVE SPACES TO AI0-CLIENTE-SAL AI0-CONTRATO-SAL
+                          AI0-FECHA AI0-VALOR
+                          AI0-OFI2-ERROR1 AI0-OFI2-ERROR2
+                          AI0-SQLERRMC AI0-SQLWARN
+                          AI0-PRODUCTO-NOMBRE
+           MOVE ZEROS  TO AI0-VALOR-NUM
+
+           PERFORM 011-INICIALIZACION-DE-VARIABLES
+           SET SI-CLAVE-VALIDA TO TRUE
+           PERFORM 042-VALIDAR-CLAVE-LOTE
+
+           IF SI-CLAVE-VALIDA
+              PERFORM 043-VALIDAR-OFICINA-LOTE
+           END-IF
+
+           IF SI-CLAVE-VALIDA
+              PERFORM 0122-VALIDAR-PRODUCTO
+           END-IF
+
+           IF SI-CLAVE-VALIDA
+              PERFORM 045-ABRIR-CURSOR-LOTE
+           END-IF
+
+           IF SI-CLAVE-VALIDA
+              IF AI0-COD-RET = '00'
+                 PERFORM 014-CARGAR-TABLA VARYING I-IND FROM 1 BY 1
+                         UNTIL I-IND > WS-MAX-TABLA
+                         OR SI-FIN-CURSOR
+                 IF I-IND > WS-MAX-TABLA AND NO-FIN-CURSOR
+                    SET SI-TABLA-TRUNCADA TO TRUE
+                 END-IF
+                 COMPUTE WS-TABLA-CARGADOS = I-IND - 1
+                 IF AI0-MODO-ULTIMA
+                    PERFORM 02102-BUSCAR-FECHA-ULTIMA
+                 END-IF
+                 PERFORM 02-PROCESO UNTIL SI-FIN-DATA
+                 PERFORM 030-FINAL-NUCLEO
+              END-IF
+           END-IF
+
+           PERFORM 044-GUARDAR-RESULTADO-LOTE.
+
+      ******************************************************************
+      *                  042-VALIDAR-CLAVE-LOTE                        *
+      *   MISMA VALIDACION DE 012-VALIDACION-DE-VARIABLES, SIN         *
+      *   TERMINAR EL PROGRAMA: SOLO MARCA LA CLAVE COMO INVALIDA      *
+      ******************************************************************
+       042-VALIDAR-CLAVE-LOTE.
+           IF AI0-CLIENTE IS NOT NUMERIC
+              MOVE '10'          TO     AI0-COD-RET
+              MOVE 'NO VALIDO'   TO     AI0-OFI2-ERROR2
+              SET NO-CLAVE-VALIDA TO    TRUE
+           END-IF
+
+           IF AI0-CONTRATO IS NOT NUMERIC
+              MOVE '10'          TO     AI0-COD-RET
+              MOVE 'NO VALIDO'   TO     AI0-OFI2-ERROR2
+              SET NO-CLAVE-VALIDA TO    TRUE
+           END-IF.
+
+      ******************************************************************
+      *                 043-VALIDAR-OFICINA-LOTE                       *
+      *   MISMA VALIDACION DE 0121-VALIDAR-OFICINA, SIN TERMINAR EL    *
+      *   PROGRAMA: SOLO MARCA LA CLAVE COMO INVALIDA                  *
+      ******************************************************************
+       043-VALIDAR-OFICINA-LOTE.
+           MOVE AI0-OFICINA            TO OFI-CODIGO
+
+           EXEC SQL
+               SELECT OFI_NOMBRE
+               INTO :OFI-NOMBRE
+               FROM PRDTWOFI
+               WHERE OFI_CODIGO = :OFI-CODIGO
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                   ADD 1                        TO WS-LEIDOS-OFICINA
+              WHEN +100
+                   MOVE '20'                    TO AI0-COD-RET
+                   MOVE 'OFICINA NO EXISTE'     TO AI0-OFI2-ERROR1
+                   MOVE AI0-OFICINA             TO AI0-OFI2-ERROR2
+                   SET NO-CLAVE-VALIDA          TO TRUE
+              WHEN OTHER
+                   MOVE '15'                    TO AI0-COD-RET
+                   MOVE 'ERROR CONEXION BD'     TO AI0-OFI2-ERROR1
+                   MOVE SQLCODE                 TO AI0-MAS-SQLCODE
+                   MOVE SQLERRMC               TO AI0-SQLERRMC
+                   MOVE SQLWARN                TO AI0-SQLWARN
+                   SET NO-CLAVE-VALIDA          TO TRUE
+           END-EVALUATE.
+
+      ******************************************************************
+      *                044-GUARDAR-RESULTADO-LOTE                      *
+      *   TRASLADA EL RESULTADO DE LA CLAVE ACTUAL (EN AI0-SALIDA) A   *
+      *   LA CASILLA I-CLAVE DE AI0-RESULTADOS-LOTE, Y REUTILIZA EL    *
+      *   CHECKPOINT/EXCEPCION YA EXISTENTES PARA ESA MISMA CLAVE      *
+      ******************************************************************
+       044-GUARDAR-RESULTADO-LOTE.
+           MOVE AI0-COD-RET       TO RES-COD-RET(I-CLAVE)
+           MOVE AI0-OFI2-ERROR1   TO RES-OFI2-ERROR1(I-CLAVE)
+           MOVE AI0-OFI2-ERROR2   TO RES-OFI2-ERROR2(I-CLAVE)
+           MOVE AI0-SQLERRMC      TO RES-SQLERRMC(I-CLAVE)
+           MOVE AI0-SQLWARN       TO RES-SQLWARN(I-CLAVE)
+           MOVE AI0-CLIENTE-SAL   TO RES-CLIENTE-SAL(I-CLAVE)
+           MOVE AI0-CONTRATO-SAL  TO RES-CONTRATO-SAL(I-CLAVE)
+           MOVE AI0-FECHA         TO RES-FECHA(I-CLAVE)
+           MOVE AI0-VALOR         TO RES-VALOR(I-CLAVE)
+           MOVE AI0-VALOR-NUM     TO RES-VALOR-NUM(I-CLAVE)
+           MOVE AI0-PRODUCTO-NOMBRE TO RES-PRODUCTO-NOMBRE(I-CLAVE)
+
+           IF SI-FIN-DATA AND NO-VALOR-INVALIDO
+              PERFORM 022-GRABAR-CHECKPOINT
+           END-IF
+
+           IF AI0-COD-RET NOT = '00'
+              PERFORM 023-GRABAR-EXCEPCION
+           END-IF.
+
+      ******************************************************************
+      *                 045-ABRIR-CURSOR-LOTE                          *
+      *   MISMA APERTURA DE 013-ABRIR-CURSOR, SIN TERMINAR EL          *
+      *   PROGRAMA: SOLO MARCA LA CLAVE COMO INVALIDA PARA QUE         *
+      *   041-PROCESAR-CLAVE-LOTE SIGA CON LA CLAVE SIGUIENTE          *
+      ******************************************************************
+       045-ABRIR-CURSOR-LOTE.
+           MOVE AI0-CLIENTE     TO     W02-CLIENTE
+           MOVE AI0-CONTRATO    TO     W02-CONTRATO
+           PERFORM 0130-FIJAR-RANGO-FECHAS
+
+           EXEC SQL
+               OPEN CURSOR_1
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZEROS
+               MOVE '10'                   TO AI0-COD-RET
+               MOVE 'ERROR EN EL CURSOR 1' TO AI0-OFI2-ERROR2
+               SET NO-CLAVE-VALIDA         TO TRUE
            END-IF.
\ No newline at end of file
