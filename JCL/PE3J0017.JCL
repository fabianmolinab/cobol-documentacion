@@ -0,0 +1,62 @@
+//PE3J0017 JOB CLASS=A,REGION=0M,MSGCLASS=X,MSGLEVEL=(1,1),
+//             RETPD=007
+//JOBLIB   DD  DSN=PROD.ALTAMIRA.LOADLIB.BATCH,DISP=SHR
+//*****************************************************************
+//* SISTEMA     : PE3C (MOVIMIENTOS)                               *
+//* PROCESO     : PE3J0017                                         *
+//* EJECUCION   : DIARIA (NOCTURNA)                                *
+//* OBJETIVO    : ENCADENAR LA EXTRACCION DE CLIENTES/CONTRATOS    *
+//*               QUE ALIMENTA A PE3C0017, LA GENERACION DEL       *
+//*               INFORME PE3C0017 Y LA RECONCILIACION PE3C0021,   *
+//*               CONDICIONANDO CADA PASO AL RESULTADO DEL         *
+//*               ANTERIOR PARA QUE UNA EXTRACCION FALLIDA NO      *
+//*               DEJE CORRER EL INFORME CONTRA DATOS VIEJOS       *
+//*               O INCOMPLETOS                                    *
+//* FECHA       : AGOSTO DE 2026                                   *
+//*****************************************************************
+//*
+//*****************************************************************
+//* PASO 0010: EXTRACCION DE CLIENTES/CONTRATOS VIGENTES (ENTRADA) *
+//*****************************************************************
+//PASO0010 EXEC PGM=DSNTIAUL,PARM='SQL'
+//STEPLIB  DD  DSN=DSN.DB2.LOADLIB,DISP=SHR
+//SYSPRINT DD  SYSOUT=*
+//SYSTSPRT DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//DSNTIAUL DD  DSN=&&PE3J0017.ENTRADA,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=26,BLKSIZE=0)
+//SYSTSIN  DD  *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(DSNTIAUL) PLAN(DSNTIAUL) LIB('DSN.DB2.RUNLIB.LOAD')
+/*
+//SYSIN    DD  *
+  SELECT CTR_CLIENTE,
+         CTR_BANCO,
+         CTR_OFICINA,
+         CTR_PRODUCTO,
+         CTR_CONSECUTIVO
+    FROM PRDTCTR
+   WHERE CTR_ESTADO = 'A'
+/*
+//*
+//*****************************************************************
+//* PASO 0020: INFORME PE3C0017, SOLO SI LA EXTRACCION (0010)      *
+//*            TERMINO CON RC MENOR A 4                            *
+//*****************************************************************
+//PASO0020 EXEC PGM=PE3C0017,PARM='001R',COND=(4,LT,PASO0010)
+//STEPLIB  DD  DSN=PROD.ALTAMIRA.LOADLIB.BATCH,DISP=SHR
+//ENTRADA  DD  DSN=&&PE3J0017.ENTRADA,DISP=(OLD,DELETE,DELETE)
+//SALIDA   DD  SYSOUT=*
+//ALERTA   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*
+//*****************************************************************
+//* PASO 0030: RECONCILIACION PRDTW02/PRDTW03, SOLO SI EL INFORME  *
+//*            (0020) TERMINO CON RC MENOR A 4                     *
+//*****************************************************************
+//PASO0030 EXEC PGM=PE3C0021,COND=(4,LT,PASO0020)
+//STEPLIB  DD  DSN=PROD.ALTAMIRA.LOADLIB.BATCH,DISP=SHR
+//SALIDA   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
