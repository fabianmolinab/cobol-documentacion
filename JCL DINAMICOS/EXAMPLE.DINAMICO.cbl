@@ -33,29 +33,29 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-      **************ARCHIVO DE ENTRADA CON LOS FONDOS*******************
-           SELECT ENTRADA1 ASSIGN TO ENTRADA1
-                            FILE STATUS IS WS-ESTADO.
       *****************ARCHIVO DE SALIDA JCL DINAMICO*******************
-           SELECT SALIDA1 ASSIGN TO SALIDA1
+           SELECT SALIDA1 ASSIGN TO WS-DSN-SALIDA1
                             FILE STATUS IS WS-ESTADO.
 
+      *****************MIEMBRO PDS OPCIONAL DE FONDOS A PROCESAR********
+           SELECT FILTRO  ASSIGN TO WS-DSN-FILTRO
+                            FILE STATUS IS WS-ESTADO-FILTRO.
+
       ******************************************************************
       *                         DATA DIVISION                          *
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
 
-       FD  ENTRADA1
-                     RECORDING MODE IS F
-                     BLOCK CONTAINS 0 RECORDS.
-       01  REG-ENTRADA1.
-           05 REG-EN1-CSUBPRD            PIC X(04).
-      *----------------------------------------------
        FD  SALIDA1
                      RECORDING MODE IS F
                      BLOCK CONTAINS 0 RECORDS.
        01  REG-SALIDA1                   PIC X(80).
+
+       FD  FILTRO
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+       01  REG-FILTRO                    PIC X(04).
       *----------------------------------------------
       ******************************************************************
       *                    WORKING-STORAGE SECTION                     *
@@ -65,21 +65,45 @@
       *                VARIABLES DE CODIGOS DE RETORNO                 *
       ******************************************************************
        01 WS-ESTADO                      PIC XX    VALUE '00'.
+       01 WS-ESTADO-FILTRO               PIC XX    VALUE '00'.
 
       ******************************************************************
       *                           SWITCHES                             *
       ******************************************************************
        01 SWITCHES.
-          05 SW-FIN-ENTRADA1             PIC X     VALUE 'N'.
-             88 SI-FIN-ENTRADA1                    VALUE 'S'.
-             88 NO-FIN-ENTRADA1                    VALUE 'N'.
+          05 SW-FIN-CURSOR               PIC X     VALUE 'N'.
+             88 SI-FIN-CURSOR                      VALUE 'S'.
+             88 NO-FIN-CURSOR                      VALUE 'N'.
+          05 SW-PARM-VALIDO              PIC X     VALUE 'S'.
+             88 SI-PARM-VALIDO                     VALUE 'S'.
+             88 NO-PARM-VALIDO                     VALUE 'N'.
+          05 SW-TABLA-TRUNCADA           PIC X     VALUE 'N'.
+             88 SI-TABLA-TRUNCADA                  VALUE 'S'.
+             88 NO-TABLA-TRUNCADA                  VALUE 'N'.
+          05 SW-FONDO-VALIDO             PIC X     VALUE 'S'.
+             88 SI-FONDO-VALIDO                    VALUE 'S'.
+             88 NO-FONDO-VALIDO                    VALUE 'N'.
+          05 SW-FILTRO-ACTIVO            PIC X     VALUE 'N'.
+             88 SI-FILTRO-ACTIVO                   VALUE 'S'.
+             88 NO-FILTRO-ACTIVO                   VALUE 'N'.
+          05 SW-FIN-FILTRO               PIC X     VALUE 'N'.
+             88 SI-FIN-FILTRO                      VALUE 'S'.
+             88 NO-FIN-FILTRO                      VALUE 'N'.
+          05 SW-FONDO-EN-FILTRO          PIC X     VALUE 'N'.
+             88 SI-FONDO-EN-FILTRO                 VALUE 'S'.
+             88 NO-FONDO-EN-FILTRO                 VALUE 'N'.
+          05 SW-FILTRO-TRUNCADO          PIC X     VALUE 'N'.
+             88 SI-FILTRO-TRUNCADO                 VALUE 'S'.
+             88 NO-FILTRO-TRUNCADO                 VALUE 'N'.
 
       ******************************************************************
       *                          CONTADORES                            *
       ******************************************************************
        01 CONTADORES.
-          05 WS-LEIDOS-ENTRADA1          PIC 9(09) VALUE ZEROS.
+          05 WS-LEIDOS-CURSOR1           PIC 9(09) VALUE ZEROS.
           05 WS-ESCRITOS                 PIC 9(09) VALUE ZEROS.
+          05 WS-FONDOS-RECHAZADOS        PIC 9(09) VALUE ZEROS.
+          05 WS-LEIDOS-FILTRO            PIC 9(09) VALUE ZEROS.
 
       ******************************************************************
       *                       VARIABLES DE TRABAJO                     *
@@ -100,13 +124,67 @@
        01 WS-CONSTANTES.
           05 CTE-COMILLA                 PIC X(01) VALUE X'7D'.
           05 CTE-SORT-FIELDS             PIC X(11) VALUE 'SORT FIELDS'.
+          05 CTE-LONG-MAX-PARM           PIC 9(02) VALUE 38.
+
+      ******************************************************************
+      *                VARIABLES DE VALIDACION DEL PARM                *
+      ******************************************************************
+       01 WS-VALIDA-PARM.
+          05 WS-LONG-NUM                 PIC 9(02) VALUE ZEROS.
+
+      ******************************************************************
+      *          NOMBRE LOGICO REAL DE LOS ARCHIVOS DE SALIDA          *
+      ******************************************************************
+       01 WS-NOMBRES-ARCHIVO.
+          05 WS-DSN-SALIDA1              PIC X(09) VALUE 'SALIDA1'.
+          05 WS-DSN-FILTRO               PIC X(44) VALUE SPACES.
 
       ******************************************************************
       *                         TABLAS EN MEMORIA                      *
       ******************************************************************
        01 WS-TABLAS.
           05 WS-TAB-FONDOS OCCURS 100 TIMES INDEXED BY X.
-             10 TAB-CSUBPRD              PIC X(04).
+             10 TAB-CSUBPRD              PIC X(02).
+          05 WS-TAB-FILTRO OCCURS 100 TIMES INDEXED BY Y.
+             10 TAB-FILTRO-FONDO         PIC X(04).
+          05 WS-CANT-FILTRO              PIC 9(04) COMP VALUE ZEROS.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE PETCOW03
+           END-EXEC.
+
+      ******************************************************************
+      *          FONDO LEIDO DE LA BASE DE DATOS (CURSOR_1)            *
+      ******************************************************************
+       01 PRDTW03.
+           05 W03-CLIENTE                       PIC X(8).
+           05 W03-PRODUCTO                      PIC XX.
+           05 W03-FECHA                         PIC X(10).
+           05 W03-ESTADO                        PIC X(1).
+             88 W03-ACTIVO                          VALUE 'A'.
+             88 W03-INACTIVO                        VALUE 'I'.
+
+      ******************************************************************
+      *      VARIABLES PARA VALIDAR EL FONDO CONTRA PRDTW03            *
+      ******************************************************************
+       01 WS-VALIDA-FONDO.
+           05 WS-CONT-VALIDA-FONDO             PIC S9(4) COMP.
+
+      ******************************************************************
+      ******              DECLARACION DEL CURSOR              **********
+           EXEC SQL
+               DECLARE CURSOR_1 CURSOR FOR
+               SELECT DISTINCT(W03_PRODUCTO)
+               FROM PRDTW03
+               WHERE W03_ESTADO = 'A'
+               FOR FETCH ONLY
+               OPTIMIZE FOR 100 ROWS
+           END-EXEC.
+      *-----------------------------------------------------------------
 
       ******************************************************************
        LINKAGE SECTION.
@@ -114,7 +192,15 @@
        01 REG-PARM.
            05 PARM-LONG                  PIC X(02).
            05 PARM-AMBI                  PIC X(01).
+           05 PARM-CLASE                 PIC X(01).
+           05 PARM-MSGCLASE              PIC X(01).
+           05 PARM-RETPD                 PIC 9(03).
+           05 PARM-MODO-EJEC             PIC X(01).
+              88 MODO-PRODUCCION                  VALUE 'P'.
+              88 MODO-REVISION                    VALUE 'R'.
            05 PARM-ARCH                  PIC X(38).
+      *    OPCIONAL: MIEMBRO PDS DE FONDOS A PROCESAR (VER 000007)
+           05 PARM-DSN-FILTRO            PIC X(44).
 
       ******************************************************************
       *                       PROCEDURE DIVISION                       *
@@ -135,65 +221,277 @@
       ******************************************************************
        000000-INICIO.
            INITIALIZE WS-TABLAS
+           SET NO-FIN-CURSOR TO TRUE
 
+           PERFORM 000005-VALIDAR-PARM
+           PERFORM 000006-ASIGNAR-SALIDA
+           PERFORM 000007-ASIGNAR-FILTRO
            PERFORM 000010-OPEN-ARCHIVO
-           PERFORM 000020-LEER-ENTRADA1
+           PERFORM 000008-CARGAR-FILTRO
+           PERFORM 000015-ABRIR-CURSOR
+           PERFORM 000026-SIGUIENTE-FONDO-VALIDO
            PERFORM 000030-CARGAR-TABLA VARYING X FROM 1 BY 1
                                        UNTIL X > 100
-                                       OR SI-FIN-ENTRADA1.
+                                       OR SI-FIN-CURSOR
+           IF X > 100 AND NOT SI-FIN-CURSOR
+              SET SI-TABLA-TRUNCADA TO TRUE
+           END-IF
+           PERFORM 000040-CERRAR-CURSOR.
 
       ******************************************************************
       *                                                                *
-      *                     000010-OPEN-ARCHIVO                        *
+      *                   000005-VALIDAR-PARM                          *
       *                                                                *
-      *   - SE ABRE EL ARCHIVO DE ENTRADA Y EL DE SALIDA               *
+      *   - SE VALIDA QUE PARM-LONG SEA NUMERICO Y QUE ESTE DENTRO DEL *
+      *     RANGO DE PARM-ARCH ANTES DE USARLO PARA ARMAR EL JCL       *
       ******************************************************************
-       000010-OPEN-ARCHIVO.
-           OPEN INPUT ENTRADA1
-           IF WS-ESTADO NOT = '00' AND NOT = '97'
+       000005-VALIDAR-PARM.
+           SET SI-PARM-VALIDO TO TRUE
+           IF PARM-LONG IS NOT NUMERIC
+              SET NO-PARM-VALIDO TO TRUE
+           ELSE
+              MOVE PARM-LONG TO WS-LONG-NUM
+              IF WS-LONG-NUM = ZEROS OR WS-LONG-NUM > CTE-LONG-MAX-PARM
+                 SET NO-PARM-VALIDO TO TRUE
+              END-IF
+           END-IF
+
+           IF NO-PARM-VALIDO
               PERFORM 200001-INI-ERR-PRO
-              DISPLAY 'ERROR ABRIENDO ARCHIVO ENTRADA1 ' WS-ESTADO
+              DISPLAY 'ERROR PARM-LONG INVALIDO: ' PARM-LONG
               PERFORM 200002-FIN-ERR-PRO
-           END-IF
+           END-IF.
+
+      ******************************************************************
+      *                                                                *
+      *                 000006-ASIGNAR-SALIDA                          *
+      *                                                                *
+      *   - EN MODO REVISION EL JCL GENERADO SE ESCRIBE A UN DATASET   *
+      *     APARTE PARA QUE CONTROL DE CAMBIOS LO REVISE ANTES DE QUE  *
+      *     SE SOMETA A PRODUCCION                                     *
+      ******************************************************************
+       000006-ASIGNAR-SALIDA.
+           IF MODO-REVISION
+              MOVE 'REVISION1' TO WS-DSN-SALIDA1
+           END-IF.
+
+      ******************************************************************
+      *                                                                *
+      *                   000007-ASIGNAR-FILTRO                       *
+      *                                                                *
+      *   SI VIENE INFORMADO PARM-DSN-FILTRO, SE ACTIVA EL FILTRO DE  *
+      *   FONDOS CONTRA EL MIEMBRO PDS INDICADO; SI NO, SE PROCESAN   *
+      *   TODOS LOS FONDOS ACTIVOS DE PRDTW03 COMO HASTA AHORA        *
+      ******************************************************************
+       000007-ASIGNAR-FILTRO.
+           IF PARM-DSN-FILTRO NOT = SPACES AND NOT = LOW-VALUES
+              MOVE PARM-DSN-FILTRO TO WS-DSN-FILTRO
+              SET SI-FILTRO-ACTIVO TO TRUE
+           END-IF.
 
+      ******************************************************************
+      *                                                                *
+      *                     000010-OPEN-ARCHIVO                        *
+      *                                                                *
+      *   - SE ABRE EL ARCHIVO DE ENTRADA Y EL DE SALIDA               *
+      ******************************************************************
+       000010-OPEN-ARCHIVO.
            OPEN OUTPUT SALIDA1
            IF WS-ESTADO NOT = '00' AND NOT = '97'
-              CLOSE ENTRADA1
               PERFORM 200001-INI-ERR-PRO
               DISPLAY 'ERROR ABRIENDO ARCHIVO SALIDA1 ' WS-ESTADO
               PERFORM 200002-FIN-ERR-PRO
+           END-IF
+
+           IF SI-FILTRO-ACTIVO
+              OPEN INPUT FILTRO
+              IF WS-ESTADO-FILTRO NOT = '00'
+                 PERFORM 200001-INI-ERR-PRO
+                 DISPLAY 'ERROR ABRIENDO ARCHIVO FILTRO '
+                         WS-ESTADO-FILTRO
+                 PERFORM 200002-FIN-ERR-PRO
+              END-IF
            END-IF.
 
       ******************************************************************
       *                                                                *
-      *                   000020-LEER-ENTRADA1                         *
+      *                   000008-CARGAR-FILTRO                        *
       *                                                                *
-      *   SE LEE EL ARCHIVO ENTRADA1 EL CUAL CONTIENE LOS NOMBRES DE   *
-      *   LOS FONDOS A PROCESAR                                        *
-      ******************************************************************
-       000020-LEER-ENTRADA1.
-           INITIALIZE REG-ENTRADA1
-           READ ENTRADA1
+      *   CARGA EN MEMORIA LOS CODIGOS DE FONDO DEL MIEMBRO PDS DE     *
+      *   FILTRO, UNO POR LINEA, PARA VALIDAR CONTRA ELLOS EN          *
+      *   000025-VALIDAR-FONDO; NO SE HACE NADA SI EL FILTRO NO ESTA   *
+      *   ACTIVO                                                       *
+      ******************************************************************
+       000008-CARGAR-FILTRO.
+           IF SI-FILTRO-ACTIVO
+              SET NO-FIN-FILTRO TO TRUE
+              PERFORM 000009-LEER-FILTRO
+              PERFORM 000029-CARGAR-TABLA-FILTRO
+                      VARYING Y FROM 1 BY 1
+                      UNTIL Y > 100
+                      OR SI-FIN-FILTRO
+              IF Y > 100 AND NOT SI-FIN-FILTRO
+                 SET SI-FILTRO-TRUNCADO TO TRUE
+              END-IF
+           END-IF.
+
+       000009-LEER-FILTRO.
+           READ FILTRO
               AT END
-                 SET SI-FIN-ENTRADA1 TO TRUE
+                 SET SI-FIN-FILTRO TO TRUE
               NOT AT END
-                 ADD 1               TO WS-LEIDOS-ENTRADA1
+                 ADD 1 TO WS-LEIDOS-FILTRO
            END-READ
-           IF WS-ESTADO NOT = '00' AND NOT = '10'
+           IF WS-ESTADO-FILTRO NOT = '00' AND NOT = '10'
+              PERFORM 200001-INI-ERR-PRO
+              DISPLAY 'ERROR LEYENDO ARCHIVO FILTRO ' WS-ESTADO-FILTRO
+              PERFORM 200002-FIN-ERR-PRO
+           END-IF.
+
+       000029-CARGAR-TABLA-FILTRO.
+           IF NOT SI-FIN-FILTRO
+              MOVE REG-FILTRO      TO TAB-FILTRO-FONDO(Y)
+              SET WS-CANT-FILTRO   TO Y
+              PERFORM 000009-LEER-FILTRO
+           END-IF.
+
+      ******************************************************************
+      *                                                                *
+      *                    000015-ABRIR-CURSOR                         *
+      *                                                                *
+      *   SE ABRE EL CURSOR QUE TRAE LOS FONDOS (PRODUCTOS ACTIVOS)    *
+      *   DESDE PRDTW03, EN LUGAR DE LEERLOS DE UN ARCHIVO PLANO       *
+      ******************************************************************
+       000015-ABRIR-CURSOR.
+           EXEC SQL
+               OPEN CURSOR_1
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZEROS
               PERFORM 200001-INI-ERR-PRO
-              DISPLAY 'ERROR LEYENDO ARCHIVO ENTRADA1 ' WS-ESTADO
+              DISPLAY 'ERROR ABRIENDO CURSOR_1 ' SQLCODE
               PERFORM 200002-FIN-ERR-PRO
            END-IF.
 
+      ******************************************************************
+      *                                                                *
+      *                   000020-FETCH-CURSOR                          *
+      *                                                                *
+      *   SE LEE DE CURSOR_1 LOS CODIGOS DE LOS FONDOS A PROCESAR      *
+      ******************************************************************
+       000020-FETCH-CURSOR.
+           EXEC SQL
+               FETCH CURSOR_1
+               INTO :W03-PRODUCTO
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                   ADD 1                TO WS-LEIDOS-CURSOR1
+              WHEN +100
+                   SET SI-FIN-CURSOR    TO TRUE
+              WHEN OTHER
+                   PERFORM 200001-INI-ERR-PRO
+                   DISPLAY 'ERROR LEYENDO CURSOR_1 ' SQLCODE
+                   PERFORM 200002-FIN-ERR-PRO
+           END-EVALUATE.
+
+      ******************************************************************
+      *                                                                *
+      *                   000025-VALIDAR-FONDO                        *
+      *                                                                *
+      *   SE VUELVE A VALIDAR EL FONDO CONTRA PRDTW03 (VIGENTE Y       *
+      *   ACTIVO) ANTES DE GENERARLE UN PASO DE DELETE/SORT/OUTFIL,    *
+      *   POR SI CAMBIO DE ESTADO ENTRE LA APERTURA DEL CURSOR Y ESTE  *
+      *   PUNTO, O SI EN EL FUTURO EL FONDO LLEGA POR OTRA VIA         *
+      ******************************************************************
+       000025-VALIDAR-FONDO.
+           SET SI-FONDO-VALIDO TO TRUE
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-CONT-VALIDA-FONDO
+               FROM PRDTW03
+               WHERE W03_PRODUCTO = :W03-PRODUCTO
+               AND   W03_ESTADO   = 'A'
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZEROS OR WS-CONT-VALIDA-FONDO = ZEROS
+              SET NO-FONDO-VALIDO TO TRUE
+           END-IF
+
+           IF SI-FONDO-VALIDO AND SI-FILTRO-ACTIVO
+              PERFORM 000027-VALIDAR-CONTRA-FILTRO
+              IF NO-FONDO-EN-FILTRO
+                 SET NO-FONDO-VALIDO TO TRUE
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      *                                                                *
+      *                000027-VALIDAR-CONTRA-FILTRO                   *
+      *                                                                *
+      *   BUSCA EL FONDO ACTUAL EN LA TABLA DE FILTRO CARGADA DEL      *
+      *   MIEMBRO PDS; SOLO SE INVOCA CUANDO EL FILTRO ESTA ACTIVO     *
+      ******************************************************************
+       000027-VALIDAR-CONTRA-FILTRO.
+           SET NO-FONDO-EN-FILTRO TO TRUE
+           PERFORM 000028-BUSCAR-FONDO-FILTRO
+                   VARYING Y FROM 1 BY 1
+                   UNTIL Y > WS-CANT-FILTRO
+                   OR SI-FONDO-EN-FILTRO.
+
+       000028-BUSCAR-FONDO-FILTRO.
+           IF W03-PRODUCTO = TAB-FILTRO-FONDO(Y) (1:2)
+              SET SI-FONDO-EN-FILTRO TO TRUE
+           END-IF.
+
+      ******************************************************************
+      *                                                                *
+      *                   000026-SIGUIENTE-FONDO-VALIDO                *
+      *                                                                *
+      *   TRAE DEL CURSOR EL SIGUIENTE FONDO Y LO VALIDA; SI NO ES     *
+      *   VALIDO LO DESCARTA Y SIGUE BUSCANDO HASTA ENCONTRAR UNO      *
+      *   VALIDO O AGOTAR EL CURSOR                                    *
+      ******************************************************************
+       000026-SIGUIENTE-FONDO-VALIDO.
+           PERFORM 000020-FETCH-CURSOR
+           IF NOT SI-FIN-CURSOR
+              PERFORM 000025-VALIDAR-FONDO
+              IF NO-FONDO-VALIDO
+                 ADD 1 TO WS-FONDOS-RECHAZADOS
+                 DISPLAY 'AVISO: FONDO ' W03-PRODUCTO
+                         ' NO VIGENTE EN PRDTW03, SE OMITE'
+                 PERFORM 000026-SIGUIENTE-FONDO-VALIDO
+              END-IF
+           END-IF.
+
       ******************************************************************
       *                                                                *
       *                   000030-CARGAR-TABLA                          *
       *                                                                *
-      *   SE CARGA EN MEMORIA LOS REGISTROS DEL ARCHIVO DE ENTRADA     *
+      *   SE CARGA EN MEMORIA LOS FONDOS TRAIDOS POR EL CURSOR QUE     *
+      *   PASARON LA VALIDACION CONTRA PRDTW03                         *
       ******************************************************************
        000030-CARGAR-TABLA.
-           MOVE REG-EN1-CSUBPRD      TO TAB-CSUBPRD(X)
-           PERFORM 000020-LEER-ENTRADA1.
+           IF NOT SI-FIN-CURSOR
+              MOVE W03-PRODUCTO      TO TAB-CSUBPRD(X)
+           END-IF
+           PERFORM 000026-SIGUIENTE-FONDO-VALIDO.
+
+      ******************************************************************
+      *                                                                *
+      *                   000040-CERRAR-CURSOR                         *
+      *                                                                *
+      ******************************************************************
+       000040-CERRAR-CURSOR.
+           EXEC SQL
+               CLOSE CURSOR_1
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZEROS
+              DISPLAY 'AVISO: ERROR CERRANDO CURSOR_1 ' SQLCODE
+           END-IF.
 
       ******************************************************************
       *                                                                *
@@ -221,8 +519,14 @@
            MOVE PARM-AMBI              TO LINEA-01-20(3:1)
            MOVE 'TPA121A'              TO LINEA-01-20(4:7)
            MOVE ' JOB CLASS'           TO LINEA-01-20(11:10)
-           MOVE '=B,REGION=0M,MSGCLAS' TO LINEA-21-40
-           MOVE 'S=H,MSGLEVEL=(1,1)'   TO LINEA-41-60
+           MOVE '='                    TO LINEA-21-40(1:1)
+           MOVE PARM-CLASE             TO LINEA-21-40(2:1)
+           MOVE ',REGION=0M,MSGCLAS'   TO LINEA-21-40(3:18)
+           MOVE 'S='                   TO LINEA-41-60(1:2)
+           MOVE PARM-MSGCLASE          TO LINEA-41-60(3:1)
+           MOVE ',MSGLEVEL=(1,1),'     TO LINEA-41-60(4:16)
+           MOVE 'RETPD='               TO LINEA-61-72(1:6)
+           MOVE PARM-RETPD             TO LINEA-61-72(7:3)
            PERFORM 999999-ESCRIBIR
 
            MOVE '//'                   TO LINEA-01-20(1:2)
@@ -342,8 +646,28 @@
            MOVE '.TP.FJS'              TO LINEA-01-20(14:7)
            MOVE 'M1.TPA1214.TP120119.' TO LINEA-21-40
            MOVE 'EXT'                  TO LINEA-41-60(1:3)
-           MOVE TAB-CSUBPRD(X)         TO LINEA-41-60(4:4)
-           MOVE '.SORT'                TO LINEA-41-60(8:5)
+           MOVE TAB-CSUBPRD(X)         TO LINEA-41-60(4:2)
+           MOVE '.SORT'                TO LINEA-41-60(6:5)
+           PERFORM 999999-ESCRIBIR
+           PERFORM 100211-TARJETA-DELETE-ANT.
+
+      ******************************************************************
+      *                                                                *
+      *                   100211-TARJETA-DELETE-ANT                    *
+      *                                                                *
+      *   SE PURGA LA GENERACION ANTERIOR DEL MISMO DATASET PARA QUE   *
+      *   NO SE ACUMULE ESPACIO ENTRE EJECUCIONES. SET MAXCC=0 AL      *
+      *   FINAL DEL PASO ABSORBE EL RC SI ESA GENERACION NO EXISTE     *
+      ******************************************************************
+       100211-TARJETA-DELETE-ANT.
+           MOVE '  DELETE COB'         TO LINEA-01-20(1:12)
+           MOVE PARM-AMBI              TO LINEA-01-20(13:1)
+           MOVE '.TP.FJS'              TO LINEA-01-20(14:7)
+           MOVE 'M1.TPA1214.TP120119.' TO LINEA-21-40
+           MOVE 'EXT'                  TO LINEA-41-60(1:3)
+           MOVE TAB-CSUBPRD(X)         TO LINEA-41-60(4:2)
+           MOVE '.SORT'                TO LINEA-41-60(6:5)
+           MOVE '(-1)'                 TO LINEA-41-60(11:4)
            PERFORM 999999-ESCRIBIR.
 
       ******************************************************************
@@ -429,15 +753,15 @@
       ******************************************************************
        100310-ARCHIVOS-SALIDA.
            MOVE '//'                   TO LINEA-01-20(1:2)
-           MOVE TAB-CSUBPRD(X)         TO LINEA-01-20(3:4)
-           MOVE '     DD  DSN=C'       TO LINEA-01-20(7:14)
+           MOVE TAB-CSUBPRD(X)         TO LINEA-01-20(3:2)
+           MOVE '       DD  DSN=C'     TO LINEA-01-20(5:16)
            MOVE 'OB'                   TO LINEA-21-40(1:2)
            MOVE PARM-AMBI              TO LINEA-21-40(3:1)
            MOVE '.TP.FJSM1.TPA1214'    TO LINEA-21-40(4:17)
            MOVE '.TP120119.EXT'        TO LINEA-41-60(1:13)
-           MOVE TAB-CSUBPRD(X)         TO LINEA-41-60(14:4)
-           MOVE '.SO'                  TO LINEA-41-60(18:3)
-           MOVE 'RT,'                  TO LINEA-61-72
+           MOVE TAB-CSUBPRD(X)         TO LINEA-41-60(14:2)
+           MOVE '.SORT'                TO LINEA-41-60(16:5)
+           MOVE ','                    TO LINEA-61-72
            PERFORM 999999-ESCRIBIR
 
            MOVE '//             DISP=' TO LINEA-01-20
@@ -463,16 +787,16 @@
       ******************************************************************
        100320-SEPARACION-ARCHIVOS.
            MOVE '  OUTFIL FNAMES='     TO LINEA-01-20(1:16)
-           MOVE TAB-CSUBPRD(X)         TO LINEA-01-20(17:4)
-           MOVE ','                    TO LINEA-21-40
+           MOVE TAB-CSUBPRD(X)         TO LINEA-01-20(17:2)
+           MOVE ','                    TO LINEA-01-20(19:1)
            PERFORM 999999-ESCRIBIR
 
            MOVE '         INCLUDE=(1,' TO LINEA-01-20
-           MOVE '4,CH,EQ,C'            TO LINEA-21-40(1:9)
+           MOVE '2,CH,EQ,C'            TO LINEA-21-40(1:9)
            MOVE CTE-COMILLA            TO LINEA-21-40(10:1)
-           MOVE TAB-CSUBPRD(X)         TO LINEA-21-40(11:4)
-           MOVE CTE-COMILLA            TO LINEA-21-40(15:1)
-           MOVE ')'                    TO LINEA-21-40(16:1)
+           MOVE TAB-CSUBPRD(X)         TO LINEA-21-40(11:2)
+           MOVE CTE-COMILLA            TO LINEA-21-40(13:1)
+           MOVE ')'                    TO LINEA-21-40(14:1)
            PERFORM 999999-ESCRIBIR.
 
       ******************************************************************
@@ -493,8 +817,23 @@
       *                       200000-FINAL                             *
       ******************************************************************
        200000-FINAL.
-           CLOSE ENTRADA1 SALIDA1
+           CLOSE SALIDA1
+           IF SI-FILTRO-ACTIVO
+              CLOSE FILTRO
+           END-IF
            PERFORM 200003-MSGFINPRO
+           IF SI-TABLA-TRUNCADA
+              DISPLAY 'AVISO: TABLA DE FONDOS TRUNCADA, EXISTEN MAS '
+              DISPLAY 'FONDOS ACTIVOS EN PRDTW03 QUE LOS GENERADOS '
+              DISPLAY 'EN EL JCL'
+              MOVE 4                  TO RETURN-CODE
+           END-IF
+           IF SI-FILTRO-TRUNCADO
+              DISPLAY 'AVISO: TABLA DE FILTRO TRUNCADA, EL MIEMBRO '
+              DISPLAY 'PDS TIENE MAS CODIGOS DE FONDO QUE LOS '
+              DISPLAY 'CONSIDERADOS EN EL FILTRO'
+              MOVE 4                  TO RETURN-CODE
+           END-IF
            STOP RUN.
 
       ******************************************************************
@@ -502,7 +841,9 @@
       ******************************************************************
        200001-INI-ERR-PRO.
            DISPLAY '************* TERMINACION ANORMAL *************'
-           DISPLAY 'LEIDOS ENTRADA1       : ' WS-LEIDOS-ENTRADA1
+           DISPLAY 'LEIDOS CURSOR1        : ' WS-LEIDOS-CURSOR1
+           DISPLAY 'LEIDOS FILTRO         : ' WS-LEIDOS-FILTRO
+           DISPLAY 'FONDOS RECHAZADOS     : ' WS-FONDOS-RECHAZADOS
            DISPLAY 'REGISTROS ESCRITOS    : ' WS-ESCRITOS.
 
       ******************************************************************
@@ -516,7 +857,9 @@
       *                    200003-MSGFINPRO                            *
       ******************************************************************
        200003-MSGFINPRO.
-           DISPLAY 'LEIDOS ENTRADA1       : ' WS-LEIDOS-ENTRADA1
+           DISPLAY 'LEIDOS CURSOR1        : ' WS-LEIDOS-CURSOR1
+           DISPLAY 'LEIDOS FILTRO         : ' WS-LEIDOS-FILTRO
+           DISPLAY 'FONDOS RECHAZADOS     : ' WS-FONDOS-RECHAZADOS
            DISPLAY 'REGISTROS ESCRITOS    : ' WS-ESCRITOS.
       ******************************************************************
 
\ No newline at end of file
