@@ -32,7 +32,7 @@
        FILE-CONTROL.
 
       *****************ARCHIVO DE SALIDA********************************
-           SELECT SALIDA    ASSIGN TO SALIDA
+           SELECT SALIDA    ASSIGN TO WS-DSN-SALIDA
                             FILE STATUS IS WS-ESTADO.
       ******************************************************************
       *                         DATA DIVISION                          *
@@ -62,6 +62,12 @@
            05 SW-FIN-CURSOR          PIC X       VALUE 'N'.
              88 SI-FIN-CURSOR                    VALUE 'S'.
              88 NO-FIN-CURSOR                    VALUE 'N'.
+           05 SW-PARM-VALIDO         PIC X       VALUE 'S'.
+             88 SI-PARM-VALIDO                   VALUE 'S'.
+             88 NO-PARM-VALIDO                   VALUE 'N'.
+           05 SW-TABLA-TRUNCADA      PIC X       VALUE 'N'.
+             88 SI-TABLA-TRUNCADA                VALUE 'S'.
+             88 NO-TABLA-TRUNCADA                VALUE 'N'.
       ******************************************************************
       *                          CONTADORES                            *
       ******************************************************************
@@ -82,11 +88,15 @@
              10 LINEA-73-80              PIC X(08).
 
           05 WS-ASTERISCOS               PIC X(72) VALUE ALL '*'.
+          05 WS-PRODUCTO-NOMBRE          PIC X(30).
 
        01 PRDTW03.
            05 W03-CLIENTE                       PIC X(8).
            05 W03-PRODUCTO                      PIC XX.
            05 W03-FECHA                         PIC X(10).
+           05 W03-ESTADO                        PIC X(1).
+             88 W03-ACTIVO                          VALUE 'A'.
+             88 W03-INACTIVO                        VALUE 'I'.
 
       ******************************************************************
       *                           CONSTANTES                           *
@@ -94,6 +104,20 @@
        01 WS-CONSTANTES.
           05 CTE-COMILLA                 PIC X(01) VALUE X'7D'.
           05 CTE-SORT-FIELDS             PIC X(11) VALUE 'SORT FIELDS'.
+          05 CTE-LONG-MAX-PARM           PIC 9(02) VALUE 34.
+          05 CTE-MAX-TABLA               PIC 9(02) VALUE 50.
+
+      ******************************************************************
+      *                VARIABLES DE VALIDACION DEL PARM                *
+      ******************************************************************
+       01 WS-VALIDA-PARM.
+          05 WS-LONG-NUM                 PIC 9(02) VALUE ZEROS.
+
+      ******************************************************************
+      *          NOMBRE LOGICO REAL DEL ARCHIVO DE SALIDA              *
+      ******************************************************************
+       01 WS-NOMBRES-ARCHIVO.
+          05 WS-DSN-SALIDA               PIC X(08) VALUE 'SALIDA'.
 
       *-------------------------  TABLAS -------------------------------
        01 WS-TABLAS.
@@ -108,32 +132,50 @@
                INCLUDE PETCOW03
            END-EXEC.
 
+           EXEC SQL
+               INCLUDE PETCWPRD
+           END-EXEC.
+
+      ******************************************************************
+      *          NOMBRE DEL PRODUCTO PARA EL COMENTARIO DEL JCL        *
+      ******************************************************************
+       01 PRDTW-PRD.
+           05 PRD-CODIGO                        PIC X(2).
+           05 PRD-NOMBRE                        PIC X(30).
+
 
       ******************************************************************
       ******              DECLARACION DEL CURSOR              **********
            EXEC SQL
                DECLARE CURSOR_1 CURSOR FOR
                SELECT DISTINCT(W03_PRODUCTO)
-               FROM MAINTAIN.DTPR.PRDTW03
+               FROM PRDTW03
+               WHERE W03_ESTADO = 'A'
+               FOR FETCH ONLY
+               OPTIMIZE FOR 50 ROWS
            END-EXEC.
       *-----------------------------------------------------------------
        01 WS-ERRORES.
            05 WS-COD-RET                        PIC 99.
            05 WS-SQLCODE                        PIC ZZZZ.
+           05 WS-SQLERRMC                       PIC X(70).
+           05 WS-SQLWARN                        PIC X(08).
            05 WS-ERROR-1                        PIC X(20).
            05 WS-ERROR-2                        PIC X(20).
 
+       LINKAGE SECTION.
        01 REG-PARM.
            05 PARM-LONG                         PIC X(02).
-           05 PARM-AMBI                         PIC X(01) VALUE 'P'.
-           05 PARM-ARCH                         PIC X(34)
-           VALUE 'COBP.PE.FWD1.PPED003.SORT.PERSONAS'.
+           05 PARM-AMBI                         PIC X(01).
+           05 PARM-MODO-EJEC                    PIC X(01).
+              88 MODO-PRODUCCION                          VALUE 'P'.
+              88 MODO-REVISION                            VALUE 'R'.
+           05 PARM-ARCH                         PIC X(34).
 
-       LINKAGE SECTION.
       ******************************************************************
       *                       PROCEDURE DIVISION                       *
       ******************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING REG-PARM.
            PERFORM 01-INICIO
            PERFORM 02-PROCESO
            PERFORM 03-FINAL.
@@ -146,12 +188,17 @@
 
            MOVE '00'            TO     WS-COD-RET
            PERFORM 011-INICIALIZACION-DE-VARIABLES
+           PERFORM 013-VALIDAR-PARM
+           PERFORM 0135-ASIGNAR-SALIDA
            PERFORM 012-ABRIR-ARCHIVOS
            PERFORM 012-ABRIR-CURSOR
            PERFORM 021-FETCH-CURSOR
            PERFORM 014-CARGAR-TABLA VARYING I-IND FROM 1 BY 1
-                   UNTIL I-IND > 20
+                   UNTIL I-IND > CTE-MAX-TABLA
                    OR SI-FIN-CURSOR
+           IF I-IND > CTE-MAX-TABLA AND NOT SI-FIN-CURSOR
+              SET SI-TABLA-TRUNCADA TO TRUE
+           END-IF
            PERFORM 031-CERRAR-CURSOR.
       ******************************************************************
       *                     000010-ABIR-ARCHIVO                        *
@@ -164,6 +211,39 @@
            INITIALIZE WS-CONTADOR
            INITIALIZE PRDTW03.
 
+      ******************************************************************
+      *                     013-VALIDAR-PARM                           *
+      *   - SE VALIDA QUE PARM-LONG SEA NUMERICO Y QUE ESTE DENTRO DEL *
+      *     RANGO DE PARM-ARCH ANTES DE USARLO PARA ARMAR EL JCL       *
+      ******************************************************************
+       013-VALIDAR-PARM.
+           SET SI-PARM-VALIDO TO TRUE
+           IF PARM-LONG IS NOT NUMERIC
+              SET NO-PARM-VALIDO TO TRUE
+           ELSE
+              MOVE PARM-LONG TO WS-LONG-NUM
+              IF WS-LONG-NUM = ZEROS OR WS-LONG-NUM > CTE-LONG-MAX-PARM
+                 SET NO-PARM-VALIDO TO TRUE
+              END-IF
+           END-IF
+
+           IF NO-PARM-VALIDO
+              MOVE '15'                        TO WS-COD-RET
+              PERFORM 032-INI-ERR-PRO
+              DISPLAY 'ERROR PARM-LONG INVALIDO: ' PARM-LONG
+              PERFORM 033-FIN-ERR-PRO
+           END-IF.
+
+      ******************************************************************
+      *                    0135-ASIGNAR-SALIDA                         *
+      *   - EN MODO REVISION SE REDIRIGE EL ARCHIVO SALIDA A UN        *
+      *     ARCHIVO DE REVISION, SIN AFECTAR EL DE PRODUCCION          *
+      ******************************************************************
+       0135-ASIGNAR-SALIDA.
+           IF MODO-REVISION
+              MOVE 'REVISION'                  TO WS-DSN-SALIDA
+           END-IF.
+
        012-ABRIR-ARCHIVOS.
            OPEN OUTPUT SALIDA
            IF WS-ESTADO NOT = '00' AND NOT = '97'
@@ -181,6 +261,9 @@
            IF SQLCODE NOT EQUAL ZEROS
                MOVE '10'                   TO WS-COD-RET
                MOVE 'ERROR EN EL CURSOR1'   TO WS-ERROR-1
+               MOVE SQLCODE                 TO WS-SQLCODE
+               MOVE SQLERRMC                TO WS-SQLERRMC
+               MOVE SQLWARN                 TO WS-SQLWARN
                PERFORM 03-FINAL
            END-IF.
 
@@ -212,6 +295,8 @@
                    MOVE '30'                      TO WS-COD-RET
                    MOVE 'ERROR CONEXION BD'       TO WS-ERROR-1
                    MOVE SQLCODE                   TO WS-SQLCODE
+                   MOVE SQLERRMC                   TO WS-SQLERRMC
+                   MOVE SQLWARN                    TO WS-SQLWARN
            END-EVALUATE.
 
        022-GENERAR-CABECERA.
@@ -336,6 +421,15 @@
       *   SE CREA EL DELETE DE LOS FICHEROS DEL JCL DINAMICO           *
       ******************************************************************
        024-TARJETA-DELETE.
+           PERFORM 0241-BUSCAR-PRODUCTO
+
+           MOVE '//* PRODUCTO   : '     TO LINEA-01-20
+           MOVE WS-TABLA-PRODUCTO(I-IND) TO LINEA-21-40(1:2)
+           MOVE ' - '                   TO LINEA-21-40(3:3)
+           MOVE WS-PRODUCTO-NOMBRE      TO LINEA-21-40(6:15)
+           MOVE WS-PRODUCTO-NOMBRE(16:15) TO LINEA-41-60(1:15)
+           PERFORM 99-ESCRIBIR
+
            MOVE '  DELETE COB'           TO LINEA-01-20(1:12)
            MOVE PARM-AMBI                TO LINEA-01-20(13:1)
            MOVE '.TP.FJS'                TO LINEA-01-20(14:7)
@@ -345,6 +439,32 @@
            MOVE '.SORT'                  TO LINEA-41-60(6:5)
            PERFORM 99-ESCRIBIR.
 
+      ******************************************************************
+      *                                                                *
+      *                     0241-BUSCAR-PRODUCTO                       *
+      *                                                                *
+      *   LA DESCRIPCION DEL PRODUCTO ES SOLO PARA EL COMENTARIO DEL   *
+      *   JCL GENERADO; UN PRODUCTO SIN DESCRIPCION REGISTRADA NO ES   *
+      *   MOTIVO PARA DETENER LA GENERACION DEL JCL                    *
+      ******************************************************************
+       0241-BUSCAR-PRODUCTO.
+           MOVE WS-TABLA-PRODUCTO(I-IND) TO PRD-CODIGO
+
+           EXEC SQL
+               SELECT PRD_NOMBRE
+               INTO :PRD-NOMBRE
+               FROM PRDTWPRD
+               WHERE PRD_CODIGO = :PRD-CODIGO
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                   MOVE PRD-NOMBRE             TO WS-PRODUCTO-NOMBRE
+              WHEN OTHER
+                   MOVE 'PRODUCTO NO REGISTRADO'
+                                               TO WS-PRODUCTO-NOMBRE
+           END-EVALUATE.
+
       ******************************************************************
       *                                                                *
       *                      100300-GENERAR-CUERPO                     *
@@ -493,6 +613,13 @@
        03-FINAL.
            CLOSE  SALIDA
            PERFORM 034-MSGFINPRO
+           IF SI-TABLA-TRUNCADA
+              MOVE '40'                  TO WS-COD-RET
+              DISPLAY 'AVISO: TABLA DE PRODUCTOS TRUNCADA, EXISTEN '
+              DISPLAY 'MAS PRODUCTOS ACTIVOS EN PRDTW03 QUE LOS '
+              DISPLAY 'GENERADOS EN EL JCL'
+              MOVE 4                     TO RETURN-CODE
+           END-IF
            STOP RUN.
 
        031-CERRAR-CURSOR.
@@ -503,6 +630,9 @@
            IF SQLCODE NOT EQUAL ZEROS
                MOVE '100'                        TO WS-COD-RET
                MOVE 'ERR CERRANDO EL CURSOR1'    TO WS-ERROR-2
+               MOVE SQLCODE                      TO WS-SQLCODE
+               MOVE SQLERRMC                     TO WS-SQLERRMC
+               MOVE SQLWARN                      TO WS-SQLWARN
            END-IF.
 
 
