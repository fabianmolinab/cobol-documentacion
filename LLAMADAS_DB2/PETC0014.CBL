@@ -30,23 +30,65 @@
       ******************************************************************
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      ***********ARCHIVO DE AUDITORIA DE CONSULTAS***********************
+           SELECT AUDITLOG  ASSIGN TO AUDITLOG
+                            FILE STATUS IS WS-ESTADO-AUD.
+      ***********ARCHIVO DE EXCEPCIONES DEL DIA***************************
+           SELECT EXCEPCION ASSIGN TO EXCEPCION
+                            FILE STATUS IS WS-ESTADO-EXC.
       ******************************************************************
       *                         DATA DIVISION                          *
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
-       
+       FD  AUDITLOG
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+       01 REG-AUDITLOG.
+           05 AUD-CLIENTE                       PIC X(8).
+           05 AUD-CONTRATO                      PIC X(18).
+           05 AUD-PRODUCTO                      PIC XX.
+           05 AUD-COD-RET                       PIC XX.
+           05 AUD-SQLCODE                       PIC S9(4) SIGN LEADING
+                                                 SEPARATE.
+           05 AUD-FECHA                         PIC X(8).
+           05 AUD-HORA                          PIC X(6).
+
+       FD  EXCEPCION
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+           COPY PE3COEXC.
 
       ******************************************************************
       *                    WORKING-STORAGE SECTION                     *
       ******************************************************************
        WORKING-STORAGE SECTION.
 
+       01 WS-ESTADO-AUD                     PIC XX    VALUE '00'.
+       01 WS-ESTADO-EXC                     PIC XX    VALUE '00'.
+
+       01 SWITCHES.
+           05 SW-FIN-CURSOR-MOV-DB   PIC X     VALUE 'N'.
+             88 SI-FIN-CURSOR-MOV-DB           VALUE 'S'.
+             88 NO-FIN-CURSOR-MOV-DB           VALUE 'N'.
+           05 SW-VALOR-VALIDO        PIC X     VALUE 'S'.
+             88 SI-VALOR-VALIDO                VALUE 'S'.
+             88 NO-VALOR-VALIDO                VALUE 'N'.
+
+       01 WS-VALIDA-FECHA-SIM.
+           05 WS-CONT-VALIDA-FECHA  PIC S9(4) COMP.
+
+      *    GUARDA EL SQLCODE DE LA CONSULTA/FETCH QUE DEFINIO EL
+      *    RESULTADO, ANTES DE QUE EL CIERRE DEL CURSOR LO PISE, PARA
+      *    QUE 100002-GRABAR-AUDITORIA REGISTRE EL VALOR CORRECTO
+       01 WS-SQLCODE-AUDITORIA     PIC S9(9) COMP-3 VALUE ZEROS.
+
        01 PRDTW02.
            05 W02-CLIENTE                       PIC X(8).
            05 W02-FECHA-MOV                     PIC X(10).
            05 W02-CONTRATO                      PIC X(18).
            05 W02-VALOR                         PIC X(13).
+           05 W02-VALOR-NUM                     PIC S9(9)V99 COMP-3.
        01 PRDTW03.
            05 W03-CLIENTE                       PIC X(8).
            05 W03-PRODUCTO                      PIC XX.
@@ -65,6 +107,35 @@
                INCLUDE PETCOW03
            END-EXEC.
 
+      ******************************************************************
+      ******            DECLARACION DEL CURSOR_MOV              ********
+           EXEC SQL
+               DECLARE CURSOR_MOV CURSOR FOR
+               SELECT *
+               FROM PRDTW02
+               WHERE W02_CLIENTE   =  :W02-CLIENTE
+               AND   W02_CONTRATO  =  :W02-CONTRATO
+               AND   W02_FECHA_MOV = (SELECT W03_FECHA
+                                      FROM PRDTW03
+                                      WHERE W03_CLIENTE  = :W02-CLIENTE
+                                      AND   W03_PRODUCTO = :W03-PRODUCTO)
+           END-EXEC.
+
+      ******************************************************************
+      ******       DECLARACION DEL CURSOR_SIM (MODO SIMULACION)  *******
+      *    TRAE EL MOVIMIENTO MAS RECIENTE DEL CLIENTE/CONTRATO PARA   *
+      *    SERVIR DE BASE A LA PROYECCION DE UNA FECHA FUTURA QUE      *
+      *    TODAVIA NO TIENE MOVIMIENTO REAL EN PRDTW02                 *
+           EXEC SQL
+               DECLARE CURSOR_SIM CURSOR FOR
+               SELECT W02_FECHA_MOV, W02_VALOR, W02_VALOR_NUM
+               FROM PRDTW02
+               WHERE W02_CLIENTE   =  :W02-CLIENTE
+               AND   W02_CONTRATO  =  :W02-CONTRATO
+               ORDER BY W02_FECHA_MOV DESC
+               OPTIMIZE FOR 1 ROW
+           END-EXEC.
+
        LINKAGE SECTION.
        COPY PE9CCAI0.
 
@@ -103,6 +174,13 @@
              PERFORM 200000-FINAL
            END-IF.
 
+           IF AI0-SIMULACION-PROYECTAR
+              AND AI0-FECHA-SIMULAR = SPACES
+                MOVE '10'          TO AI0-COD-RET
+                MOVE 'FECHA SIM INVALIDA' TO AI0-OFI2-ERROR2
+                PERFORM 200000-FINAL
+           END-IF.
+
       ******************************************************************
       *                        100000-PROCESO                          *
       *   PROCESO PARA GENERAR INFORME QUE TOMA COMO ENTRADA LOS DATOS *
@@ -112,38 +190,288 @@
            MOVE AI0-CLIENTE  TO W02-CLIENTE
            MOVE AI0-CONTRATO TO W02-CONTRATO
            MOVE AI0-PRODUCTO TO W03-PRODUCTO
-           PERFORM 100001-BUSCAR-BASE-DE-DATOS.
+           IF AI0-SIMULACION-PROYECTAR
+              PERFORM 100010-PROYECTAR-VALOR
+           ELSE
+              PERFORM 100001-BUSCAR-BASE-DE-DATOS
+           END-IF
+           PERFORM 100002-GRABAR-AUDITORIA
+           IF AI0-COD-RET NOT = '00'
+              PERFORM 100005-GRABAR-EXCEPCION
+           END-IF.
 
+      ******************************************************************
+      *                100001-BUSCAR-BASE-DE-DATOS                     *
+      *   AHORA SE APOYA EN CURSOR_MOV PARA TRAER TODOS LOS            *
+      *   MOVIMIENTOS QUE COINCIDAN CON LA LLAVE (NO SOLO EL PRIMERO), *
+      *   DEJANDOLOS EN PRDTMOV2 Y EL TOTAL EN AI0-CANT-MOVIMIENTOS.   *
+      *   AI0-FECHA/AI0-VALOR/AI0-VALOR-NUM SIGUEN LLEVANDO EL PRIMER  *
+      *   MOVIMIENTO ENCONTRADO PARA NO ROMPER A LOS QUE YA LOS USAN.  *
+      ******************************************************************
        100001-BUSCAR-BASE-DE-DATOS.
+           MOVE ZEROS               TO AI0-CANT-MOVIMIENTOS
+           SET NO-FIN-CURSOR-MOV-DB TO TRUE
+           SET NO-CURSOR-MOV        TO TRUE
+           SET I-IND                TO 1
+
            EXEC SQL
-               SELECT *
-               INTO :W02-CLIENTE, :W02-FECHA-MOV,  :W02-CONTRATO,
-                     :W02-VALOR
-               FROM MAINTAIN.DTPR.PRDTW02
-               WHERE W02_CLIENTE =  :W02-CLIENTE
-               AND   W02_CONTRATO = :W02-CONTRATO
-               AND   W02_FECHA_MOV =(SELECT W03_FECHA
-                                     FROM MAINTAIN.DTPR.PRDTW03
-                                     WHERE W03_CLIENTE = :W02-CLIENTE
-                                     AND  W03_PRODUCTO = :W03-PRODUCTO)
+               OPEN CURSOR_MOV
            END-EXEC
 
+           MOVE SQLCODE TO WS-SQLCODE-AUDITORIA
+
+           IF SQLCODE NOT EQUAL ZEROS
+               MOVE '15'                   TO AI0-COD-RET
+               MOVE 'ERROR CONEXION BD'    TO AI0-OFI2-ERROR1
+               MOVE SQLCODE                TO AI0-MAS-SQLCODE
+               MOVE SQLERRMC               TO AI0-SQLERRMC
+               MOVE SQLWARN                TO AI0-SQLWARN
+           ELSE
+               PERFORM 100003-CARGAR-MOVIMIENTOS
+                   UNTIL SI-FIN-CURSOR-MOV-DB
+                   OR    I-IND > 25
+
+               IF I-IND > 25 AND NO-FIN-CURSOR-MOV-DB
+                   SET SI-CURSOR-MOV TO TRUE
+               END-IF
+
+      *        UN VALOR INVALIDO SOLO DESCARTA SU PROPIA FILA (VER
+      *        100006-VALIDAR-VALOR); SI QUEDARON MOVIMIENTOS VALIDOS
+      *        EN LA TABLA, EL RESULTADO GLOBAL DE LA CONSULTA NO ES
+      *        UNA EXCEPCION AUNQUE ALGUNA FILA SE HAYA DESCARTADO
+               IF AI0-COD-RET = '45' AND AI0-CANT-MOVIMIENTOS > ZEROS
+                   MOVE '00'    TO AI0-COD-RET
+                   MOVE SPACES  TO AI0-OFI2-ERROR1
+               END-IF
+
+               IF AI0-CANT-MOVIMIENTOS = ZEROS
+                   MOVE '20'                   TO AI0-COD-RET
+                   MOVE 'NO EXISTE LA OFICINA' TO AI0-OFI2-ERROR1
+               END-IF
+
+               PERFORM 100004-CERRAR-CURSOR-MOV
+           END-IF.
+
+      ******************************************************************
+      *                 100003-CARGAR-MOVIMIENTOS                      *
+      ******************************************************************
+       100003-CARGAR-MOVIMIENTOS.
+           EXEC SQL
+               FETCH CURSOR_MOV
+               INTO :W02-CLIENTE,
+                    :W02-FECHA-MOV,
+                    :W02-CONTRATO,
+                    :W02-VALOR,
+                    :W02-VALOR-NUM
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE-AUDITORIA
+
       *AQUI EVALUAMOS LOS ERRORES TRAIDOS DE LA BASE DE DATOS
            EVALUATE SQLCODE
                WHEN   ZEROS
-      *            MOVE W02-CONTRATO  TO AI0-CONTRATO-SAL
-      *            MOVE W02-CLIENTE   TO AI0-CLIENTE-SAL
-                   MOVE W02-FECHA-MOV TO AI0-FECHA
-                   MOVE W02-VALOR     TO AI0-VALOR
+                   PERFORM 100006-VALIDAR-VALOR
+                   IF SI-VALOR-VALIDO
+                       ADD 1              TO AI0-CANT-MOVIMIENTOS
+                       MOVE W02-CLIENTE   TO MOV-CLIENTE(I-IND)
+                       MOVE W02-FECHA-MOV TO MOV-FECHA(I-IND)
+                       MOVE W02-CONTRATO  TO MOV-CONTRATO(I-IND)
+                       MOVE W02-VALOR     TO MOV-VALOR(I-IND)
+                       IF I-IND = 1
+                           MOVE W02-FECHA-MOV TO AI0-FECHA
+                           MOVE W02-VALOR     TO AI0-VALOR
+                           MOVE W02-VALOR-NUM TO AI0-VALOR-NUM
+                       END-IF
+                       SET I-IND UP BY 1
+                   END-IF
                WHEN +100
-                   MOVE '20'                   TO AI0-COD-RET
-                   MOVE 'NO EXISTE LA OFICINA' TO AI0-OFI2-ERROR1
+                   SET SI-FIN-CURSOR-MOV-DB TO TRUE
                WHEN OTHER
                    MOVE '15'                   TO AI0-COD-RET
                    MOVE 'ERROR CONEXION BD'    TO AI0-OFI2-ERROR1
                    MOVE SQLCODE                TO AI0-MAS-SQLCODE
+                   MOVE SQLERRMC               TO AI0-SQLERRMC
+                   MOVE SQLWARN                TO AI0-SQLWARN
+                   SET SI-FIN-CURSOR-MOV-DB TO TRUE
            END-EVALUATE.
 
+      ******************************************************************
+      *                 100006-VALIDAR-VALOR                           *
+      *   VALIDA QUE EL VALOR TRAIDO DE PRDTW02 SEA NUMERICO Y NO      *
+      *   NEGATIVO ANTES DE USARLO. UN VALOR INVALIDO SE DESCARTA DE   *
+      *   LA TABLA DE MOVIMIENTOS Y SE DEJA MARCADO EL CODIGO DE       *
+      *   RETORNO EN LUGAR DE PASARLO SIN CONTROL.                     *
+      ******************************************************************
+       100006-VALIDAR-VALOR.
+           SET SI-VALOR-VALIDO TO TRUE
+           IF W02-VALOR NOT NUMERIC
+              OR W02-VALOR-NUM < ZEROS
+                 SET NO-VALOR-VALIDO          TO TRUE
+                 MOVE '45'                    TO AI0-COD-RET
+                 MOVE 'VALOR INVALIDO BD'     TO AI0-OFI2-ERROR1
+           END-IF.
+
+      ******************************************************************
+      *                 100004-CERRAR-CURSOR-MOV                       *
+      ******************************************************************
+       100004-CERRAR-CURSOR-MOV.
+           EXEC SQL
+               CLOSE CURSOR_MOV
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZEROS
+               MOVE '100'                     TO AI0-COD-RET
+               MOVE 'ERR CERRANDO CURSOR MOV' TO AI0-OFI2-ERROR2
+           END-IF.
+
+      ******************************************************************
+      *                 100010-PROYECTAR-VALOR                         *
+      *   MODO SIMULACION: EN VEZ DE BUSCAR UN MOVIMIENTO YA POSTEADO  *
+      *   EN PRDTW02 PARA LA FECHA PEDIDA, VALIDA QUE ESA FECHA SEA    *
+      *   UNA FECHA PROGRAMADA VIGENTE EN PRDTW03 Y PROYECTA AI0-VALOR *
+      *   TOMANDO EL MOVIMIENTO MAS RECIENTE DEL CLIENTE/CONTRATO EN   *
+      *   PRDTW02 COMO ESTIMADO (ULTIMO VALOR CONOCIDO SE MANTIENE)    *
+      ******************************************************************
+       100010-PROYECTAR-VALOR.
+           PERFORM 100011-VALIDAR-FECHA-PROGRAMADA
+           IF AI0-COD-RET = '00'
+              PERFORM 100012-BUSCAR-ULTIMO-VALOR
+           END-IF.
+
+      ******************************************************************
+      *            100011-VALIDAR-FECHA-PROGRAMADA                     *
+      ******************************************************************
+       100011-VALIDAR-FECHA-PROGRAMADA.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :WS-CONT-VALIDA-FECHA
+               FROM   PRDTW03
+               WHERE  W03_CLIENTE  = :W02-CLIENTE
+               AND    W03_PRODUCTO = :W03-PRODUCTO
+               AND    W03_FECHA    = :AI0-FECHA-SIMULAR
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE-AUDITORIA
+
+           IF SQLCODE NOT EQUAL ZEROS
+               MOVE '15'                   TO AI0-COD-RET
+               MOVE 'ERROR CONEXION BD'    TO AI0-OFI2-ERROR1
+               MOVE SQLCODE                TO AI0-MAS-SQLCODE
+               MOVE SQLERRMC               TO AI0-SQLERRMC
+               MOVE SQLWARN                TO AI0-SQLWARN
+           ELSE
+               IF WS-CONT-VALIDA-FECHA = ZEROS
+                   MOVE '35'                     TO AI0-COD-RET
+                   MOVE 'FECHA NO PROGRAMADA'    TO AI0-OFI2-ERROR1
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *              100012-BUSCAR-ULTIMO-VALOR                        *
+      ******************************************************************
+       100012-BUSCAR-ULTIMO-VALOR.
+           EXEC SQL
+               OPEN CURSOR_SIM
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE-AUDITORIA
+
+           IF SQLCODE NOT EQUAL ZEROS
+               MOVE '15'                   TO AI0-COD-RET
+               MOVE 'ERROR CONEXION BD'    TO AI0-OFI2-ERROR1
+               MOVE SQLCODE                TO AI0-MAS-SQLCODE
+               MOVE SQLERRMC               TO AI0-SQLERRMC
+               MOVE SQLWARN                TO AI0-SQLWARN
+           ELSE
+               EXEC SQL
+                   FETCH CURSOR_SIM
+                   INTO :W02-FECHA-MOV,
+                        :W02-VALOR,
+                        :W02-VALOR-NUM
+               END-EXEC
+
+               MOVE SQLCODE TO WS-SQLCODE-AUDITORIA
+
+               EVALUATE SQLCODE
+                   WHEN ZEROS
+                       PERFORM 100006-VALIDAR-VALOR
+                       IF AI0-COD-RET = '00'
+                           MOVE W02-FECHA-MOV TO AI0-FECHA-BASE-PROY
+                           MOVE W02-VALOR     TO AI0-VALOR-PROYECTADO
+                           MOVE W02-VALOR-NUM TO AI0-VALOR-PROY-NUM
+                       END-IF
+                   WHEN +100
+                       MOVE '35'                  TO AI0-COD-RET
+                       MOVE 'SIN HISTORIA PREVIA' TO AI0-OFI2-ERROR1
+                   WHEN OTHER
+                       MOVE '15'                   TO AI0-COD-RET
+                       MOVE 'ERROR CONEXION BD'    TO AI0-OFI2-ERROR1
+                       MOVE SQLCODE                TO AI0-MAS-SQLCODE
+                       MOVE SQLERRMC               TO AI0-SQLERRMC
+                       MOVE SQLWARN                TO AI0-SQLWARN
+               END-EVALUATE
+
+               EXEC SQL
+                   CLOSE CURSOR_SIM
+               END-EXEC
+           END-IF.
+
+      ******************************************************************
+      *                   100002-GRABAR-AUDITORIA                      *
+      *   DEJA CONSTANCIA EN AUDITLOG DE CADA CONSULTA REALIZADA,      *
+      *   INDEPENDIENTE DEL RESULTADO, PARA PODER RECONSTRUIR QUIEN   *
+      *   CONSULTO QUE Y CUANDO                                        *
+      ******************************************************************
+       100002-GRABAR-AUDITORIA.
+           MOVE AI0-CLIENTE     TO AUD-CLIENTE
+           MOVE AI0-CONTRATO    TO AUD-CONTRATO
+           MOVE AI0-PRODUCTO    TO AUD-PRODUCTO
+           MOVE AI0-COD-RET     TO AUD-COD-RET
+           MOVE WS-SQLCODE-AUDITORIA TO AUD-SQLCODE
+           ACCEPT AUD-FECHA     FROM DATE
+           ACCEPT AUD-HORA      FROM TIME
+
+           OPEN EXTEND AUDITLOG
+           IF WS-ESTADO-AUD = '35'
+              OPEN OUTPUT AUDITLOG
+           END-IF
+
+           IF WS-ESTADO-AUD NOT = '00'
+              DISPLAY 'AVISO: NO SE PUDO GRABAR AUDITLOG ' WS-ESTADO-AUD
+           ELSE
+              WRITE REG-AUDITLOG
+              CLOSE AUDITLOG
+           END-IF.
+
+      ******************************************************************
+      *                 100005-GRABAR-EXCEPCION                        *
+      *   ACUMULA EN EXCEPCION LAS CONSULTAS QUE NO TERMINARON EN '00' *
+      *   PARA QUE EL REPORTE DIARIO DE EXCEPCIONES LAS CONSOLIDE      *
+      ******************************************************************
+       100005-GRABAR-EXCEPCION.
+           MOVE 'PE3C0014'      TO EXC-RUTINA
+           MOVE AI0-CLIENTE     TO EXC-CLIENTE
+           MOVE AI0-CONTRATO    TO EXC-CONTRATO
+           MOVE AI0-PRODUCTO    TO EXC-PRODUCTO
+           MOVE AI0-OFICINA     TO EXC-OFICINA
+           MOVE AI0-COD-RET     TO EXC-COD-RET
+           MOVE AI0-OFI2-ERROR1 TO EXC-ERROR1
+           MOVE AI0-OFI2-ERROR2 TO EXC-ERROR2
+           ACCEPT EXC-FECHA     FROM DATE
+           ACCEPT EXC-HORA      FROM TIME
+
+           OPEN EXTEND EXCEPCION
+           IF WS-ESTADO-EXC = '35'
+              OPEN OUTPUT EXCEPCION
+           END-IF
+
+           IF WS-ESTADO-EXC NOT = '00'
+              DISPLAY 'AVISO: NO SE PUDO GRABAR EXCEPCION ' WS-ESTADO-EXC
+           ELSE
+              WRITE REG-EXCEPCION
+              CLOSE EXCEPCION
+           END-IF.
+
       ******************************************************************
       *                       200000-FINAL                             *
       ******************************************************************
