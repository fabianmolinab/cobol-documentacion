@@ -0,0 +1,188 @@
+       ID DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.      PE3C0028.
+
+      ******************************************************************
+      *                                                                *
+      *   FECHA ...........:  AGOSTO 2026                              *
+      *   AUTOR ...........:  FABIAN ANDRES MOLINA BERMUDEZ
+      *                       INETUM(COLOMBIA)                         *
+      *   LENGUAJE ........:  COBOL                                    *
+      *                                                                *
+      *                         DESCRIPCION:
+      *           IMPRIME LA LEYENDA COMPLETA DE VALORES DE AI0-COD-RET
+      *           (TABLA CENTRAL EN PE3COLEY) EN UN ARCHIVO DE SALIDA,
+      *           PARA CORRERSE COMO PASO COMPANERO DE CUALQUIER JOB
+      *           QUE REPORTE AI0-COD-RET, SIN QUE HAYA QUE ANDAR
+      *           BUSCANDO EL SIGNIFICADO DE CADA CODIGO PROGRAMA POR
+      *           PROGRAMA
+      *                         ============                           *
+      ******************************************************************
+
+       AUTHOR.          FABIAN ANDRES MOLINA BERMUDEZ.
+       DATE-WRITTEN.    09/AGO/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *                    MODIFICACIONES                              *
+      ******************************************************************
+      *   09/AGO/2026  FAMB  PROGRAMA NUEVO                            *
+      ******************************************************************
+      *                      ENVIRONMENT DIVISION                      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      ******************************************************************
+      *                    INPUT OUTPUT SECTION                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****************ARCHIVO DE SALIDA*********************************
+           SELECT SALIDA    ASSIGN TO WS-DSN-SALIDA
+                            FILE STATUS IS WS-ESTADO.
+      ******************************************************************
+      *                         DATA DIVISION                          *
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALIDA
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+       01 REG-SALIDA             PIC X(132).
+      ******************************************************************
+      *                    WORKING-STORAGE SECTION                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                VARIABLES DE CODIGOS DE RETORNO                 *
+      ******************************************************************
+       01 WS-ESTADO                      PIC XX    VALUE '00'.
+      ******************************************************************
+      *                          CONTADORES                            *
+      ******************************************************************
+       01 CONTADORES.
+          05 WS-IMPRESOS                   PIC 9(09) VALUE ZEROS.
+      ******************************************************************
+      *                          CONSTANTES                            *
+      ******************************************************************
+       01 WS-CONSTANTES.
+          05 CTE-LONG-MAX-PARM             PIC 9(02) VALUE 44.
+          05 WS-LONG-NUM                   PIC 9(02) VALUE ZEROS.
+      ******************************************************************
+      *                       NOMBRES LOGICOS DE ARCHIVOS               *
+      ******************************************************************
+       01 NOMBRES-ARCHIVOS.
+          05 WS-DSN-SALIDA            PIC X(44) VALUE 'SALIDA'.
+      ******************************************************************
+      *                       VARIABLES DE TRABAJO                     *
+      ******************************************************************
+       01 WS-TITULO1.
+          05 CTE-T-1            PIC X(37) VALUE
+                                 'LEYENDA DE VALORES DE AI0-COD-RET'.
+
+       01 WS-DETALLE.
+          05 DET-COD                   PIC XX.
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-DESC                  PIC X(34).
+
+       01 WS-RESUMEN.
+          05 CTE-RESUMEN               PIC X(10) VALUE 'RESUMEN: '.
+          05 FILLER                    PIC X(9)  VALUE 'IMPRESOS='.
+          05 RES-IMPRESOS              PIC ZZZZZZZZ9.
+
+      ******************************************************************
+      *              LEYENDA CENTRAL DE CODIGOS DE RETORNO             *
+      ******************************************************************
+       COPY PE3COLEY.
+
+       LINKAGE SECTION.
+       01 REG-PARM.
+           05 PARM-LONG                  PIC X(02).
+           05 PARM-DSN-SALIDA            PIC X(44).
+
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION USING REG-PARM.
+
+           PERFORM 01-INICIO
+           PERFORM 02-PROCESO VARYING LEY-IND FROM 1 BY 1
+                               UNTIL LEY-IND > CTE-MAX-LEYENDA
+           PERFORM 03-FINAL.
+      ******************************************************************
+      *                          01-INICIO                              *
+      *   - ASIGNA Y ABRE EL ARCHIVO DE SALIDA, ESCRIBE LA CABECERA    *
+      ******************************************************************
+       01-INICIO.
+           PERFORM 010-VALIDAR-PARM
+           PERFORM 011-ASIGNAR-ARCHIVOS
+           PERFORM 012-ABRIR-ARCHIVOS
+           PERFORM 013-GENERAR-CABECERA.
+
+      ******************************************************************
+      *                     010-VALIDAR-PARM                           *
+      *   SIN UN PARM-LONG NUMERICO NO SE PUEDE CONFIAR EN EL DSN DE   *
+      *   SALIDA INFORMADO EN EL RESTO DEL PARM                        *
+      ******************************************************************
+       010-VALIDAR-PARM.
+           IF PARM-LONG IS NOT NUMERIC
+              DISPLAY 'PARM-LONG INVALIDO: ' PARM-LONG
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           MOVE PARM-LONG TO WS-LONG-NUM
+           IF WS-LONG-NUM = ZEROS OR WS-LONG-NUM > CTE-LONG-MAX-PARM
+              DISPLAY 'PARM-LONG INVALIDO: ' PARM-LONG
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *                     011-ASIGNAR-ARCHIVOS                       *
+      *   TOMA EL NOMBRE DE SALIDA DEL PARM CUANDO VIENE INFORMADO;    *
+      *   SI NO, CONSERVA EL NOMBRE LOGICO POR DEFECTO                 *
+      ******************************************************************
+       011-ASIGNAR-ARCHIVOS.
+           IF PARM-DSN-SALIDA NOT = SPACES AND NOT = LOW-VALUES
+              MOVE PARM-DSN-SALIDA  TO WS-DSN-SALIDA
+           END-IF.
+
+       012-ABRIR-ARCHIVOS.
+           OPEN OUTPUT SALIDA
+           IF WS-ESTADO NOT = '00'
+              DISPLAY 'ERROR ABRIENDO ARCHIVO SALIDA  ' WS-ESTADO
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       013-GENERAR-CABECERA.
+           MOVE WS-TITULO1 TO REG-SALIDA
+           WRITE REG-SALIDA.
+
+      ******************************************************************
+      *                        02-PROCESO                              *
+      *   ESCRIBE UNA LINEA DE DETALLE POR CADA ENTRADA DE LA LEYENDA *
+      ******************************************************************
+       02-PROCESO.
+           INITIALIZE WS-DETALLE
+           MOVE LEY-COD(LEY-IND)   TO DET-COD
+           MOVE LEY-DESC(LEY-IND)  TO DET-DESC
+           MOVE WS-DETALLE         TO REG-SALIDA
+           WRITE REG-SALIDA
+           ADD 1 TO WS-IMPRESOS.
+
+      ******************************************************************
+      *                        03-FINAL                                *
+      *   ESCRIBE EL RESUMEN, CIERRA EL ARCHIVO Y TERMINA              *
+      ******************************************************************
+       03-FINAL.
+           MOVE WS-IMPRESOS     TO RES-IMPRESOS
+           MOVE WS-RESUMEN      TO REG-SALIDA
+           WRITE REG-SALIDA
+
+           CLOSE SALIDA
+
+           STOP RUN.
