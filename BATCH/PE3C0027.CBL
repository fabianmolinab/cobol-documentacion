@@ -0,0 +1,345 @@
+       ID DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.      PE3C0027.
+
+      ******************************************************************
+      *                                                                *
+      *   FECHA ...........:  AGOSTO 2026                              *
+      *   AUTOR ...........:  FABIAN ANDRES MOLINA BERMUDEZ
+      *                       INETUM(COLOMBIA)                         *
+      *   LENGUAJE ........:  COBOL                                    *
+      *                                                                *
+      *                         DESCRIPCION:
+      *           HARNESS DE VERIFICACION CRUZADA: LEE UN ARCHIVO DE
+      *           LLAVES Y LLAMA, LLAVE POR LLAVE, TANTO A PE3C0016
+      *           COMO A PE3C0018 (LAS DOS IMPLEMENTACIONES DE LA
+      *           MISMA CONSULTA POR CURSOR) Y REPORTA TODA LLAVE
+      *           DONDE AI0-COD-RET O AI0-VALOR NO COINCIDAN, PARA
+      *           DETECTAR A TIEMPO QUE LAS DOS RUTINAS SE HAYAN
+      *           DESALINEADO
+      *                         ============                           *
+      ******************************************************************
+
+       AUTHOR.          FABIAN ANDRES MOLINA BERMUDEZ.
+       DATE-WRITTEN.    09/AGO/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *                    MODIFICACIONES                              *
+      ******************************************************************
+      *   09/AGO/2026  FAMB  PROGRAMA NUEVO                            *
+      ******************************************************************
+      *                      ENVIRONMENT DIVISION                      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      ******************************************************************
+      *                    INPUT OUTPUT SECTION                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****************ARCHIVO DE LLAVES DE ENTRADA**********************
+           SELECT ENTRADA   ASSIGN TO WS-DSN-ENTRADA
+                            FILE STATUS IS WS-ESTADO.
+      *****************ARCHIVO DE SALIDA*********************************
+           SELECT SALIDA    ASSIGN TO WS-DSN-SALIDA
+                            FILE STATUS IS WS-ESTADO.
+      ******************************************************************
+      *                         DATA DIVISION                          *
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA RECORDING MODE IS F
+                   BLOCK CONTAINS 0 RECORDS.
+       01 REG-CLAVE.
+           05 CLAVE-CLIENTE                PIC X(8).
+           05 CLAVE-CONTRATO               PIC X(18).
+           05 CLAVE-PRODUCTO               PIC X(2).
+           05 CLAVE-OFICINA                PIC X(4).
+
+       FD  SALIDA
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+       01 REG-SALIDA             PIC X(132).
+      ******************************************************************
+      *                    WORKING-STORAGE SECTION                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                VARIABLES DE CODIGOS DE RETORNO                 *
+      ******************************************************************
+       01 WS-ESTADO                      PIC XX    VALUE '00'.
+      ******************************************************************
+      *                           SWITCHES                             *
+      ******************************************************************
+       01 SWITCHES.
+           05 SW-FIN-DATA1             PIC X      VALUE 'N'.
+             88 SI-FIN-DATA1                      VALUE 'S'.
+             88 NO-FIN-DATA1                      VALUE 'N'.
+           05 SW-DIFIERE               PIC X      VALUE 'N'.
+             88 SI-DIFIERE                        VALUE 'S'.
+             88 NO-DIFIERE                        VALUE 'N'.
+      ******************************************************************
+      *                          CONTADORES                            *
+      ******************************************************************
+       01 CONTADORES.
+          05 WS-LEIDOS                    PIC 9(09) VALUE ZEROS.
+          05 WS-COINCIDEN                 PIC 9(09) VALUE ZEROS.
+          05 WS-DIFERENCIAS               PIC 9(09) VALUE ZEROS.
+      ******************************************************************
+      *                          CONSTANTES                            *
+      ******************************************************************
+       01 WS-CONSTANTES.
+          05 CTE-LONG-MAX-PARM            PIC 9(02) VALUE 88.
+          05 WS-LONG-NUM                  PIC 9(02) VALUE ZEROS.
+      ******************************************************************
+      *                       NOMBRES LOGICOS DE ARCHIVOS               *
+      ******************************************************************
+       01 NOMBRES-ARCHIVOS.
+          05 WS-DSN-ENTRADA           PIC X(44) VALUE 'ENTRADA'.
+          05 WS-DSN-SALIDA            PIC X(44) VALUE 'SALIDA'.
+      ******************************************************************
+      *                       VARIABLES DE TRABAJO                     *
+      ******************************************************************
+      *    RESULTADO DE PE3C0016 PARA LA LLAVE ACTUAL
+       01 WS-RESULTADO-16.
+          05 RES16-COD-RET             PIC XX.
+          05 RES16-VALOR                PIC X(13).
+      *    RESULTADO DE PE3C0018 PARA LA LLAVE ACTUAL
+       01 WS-RESULTADO-18.
+          05 RES18-COD-RET             PIC XX.
+          05 RES18-VALOR                PIC X(13).
+
+       01 WS-DETALLE.
+          05 DET-CLIENTE               PIC X(8).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-CONTRATO              PIC X(18).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-PRODUCTO              PIC X(2).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-COD-RET-16            PIC XX.
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-VALOR-16              PIC X(13).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-COD-RET-18            PIC XX.
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-VALOR-18              PIC X(13).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-DIFIERE               PIC X(9).
+
+       01 WS-TITULO1.
+          05 CTE-T-CLIENTE      PIC X(9)  VALUE 'CLIENTE  '.
+          05 CTE-T-CONTRATO     PIC X(19) VALUE
+                                      'CONTRATO           '.
+          05 CTE-T-PRODUCTO     PIC X(3)  VALUE 'PR '.
+          05 CTE-T-CODRET16     PIC X(4)  VALUE 'CR16'.
+          05 FILLER             PIC X     VALUE SPACE.
+          05 CTE-T-VALOR16      PIC X(14) VALUE
+                                      'VALOR16       '.
+          05 CTE-T-CODRET18     PIC X(4)  VALUE 'CR18'.
+          05 FILLER             PIC X     VALUE SPACE.
+          05 CTE-T-VALOR18      PIC X(14) VALUE
+                                      'VALOR18       '.
+          05 CTE-T-DIFIERE      PIC X(9)  VALUE 'DIFIERE'.
+
+       01 WS-RESUMEN.
+          05 CTE-RESUMEN               PIC X(10) VALUE 'RESUMEN: '.
+          05 FILLER                    PIC X(9)  VALUE 'LEIDOS ='.
+          05 RES-LEIDOS                 PIC ZZZZZZZZ9.
+          05 FILLER                    PIC X(11) VALUE ' COINCIDEN='.
+          05 RES-COINCIDEN              PIC ZZZZZZZZ9.
+          05 FILLER                    PIC X(13) VALUE ' DIFERENCIAS='.
+          05 RES-DIFERENCIAS            PIC ZZZZZZZZ9.
+      ******************************************************************
+      *                    LINKAGE SECTION                             *
+      ******************************************************************
+       COPY PE9CCAI0.
+
+       LINKAGE SECTION.
+       01 REG-PARM.
+           05 PARM-LONG                  PIC X(02).
+           05 PARM-DSN-ENTRADA           PIC X(44).
+           05 PARM-DSN-SALIDA            PIC X(44).
+
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION USING REG-PARM.
+
+           PERFORM 01-INICIO
+           PERFORM 02-PROCESO UNTIL SI-FIN-DATA1
+           PERFORM 03-FINAL.
+      ******************************************************************
+      *                          01-INICIO                              *
+      *   - ABRE ARCHIVOS Y HACE LA PRIMERA LECTURA                    *
+      ******************************************************************
+       01-INICIO.
+           PERFORM 010-VALIDAR-PARM
+           PERFORM 011-ASIGNAR-ARCHIVOS
+           PERFORM 012-ABRIR-ARCHIVOS
+           PERFORM 013-LEER-ARCHIVO
+           PERFORM 014-GENERAR-CABECERA.
+
+      ******************************************************************
+      *                     010-VALIDAR-PARM                           *
+      *   SIN UN PARM-LONG NUMERICO NO SE PUEDE CONFIAR EN LOS DSN     *
+      *   DE ENTRADA/SALIDA INFORMADOS EN EL RESTO DEL PARM            *
+      ******************************************************************
+       010-VALIDAR-PARM.
+           IF PARM-LONG IS NOT NUMERIC
+              DISPLAY 'PARM-LONG INVALIDO: ' PARM-LONG
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           MOVE PARM-LONG TO WS-LONG-NUM
+           IF WS-LONG-NUM = ZEROS OR WS-LONG-NUM > CTE-LONG-MAX-PARM
+              DISPLAY 'PARM-LONG INVALIDO: ' PARM-LONG
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *                     011-ASIGNAR-ARCHIVOS                       *
+      *   TOMA LOS NOMBRES DE ENTRADA/SALIDA DEL PARM CUANDO VIENEN    *
+      *   INFORMADOS; SI NO, CONSERVA LOS NOMBRES LOGICOS POR DEFECTO  *
+      ******************************************************************
+       011-ASIGNAR-ARCHIVOS.
+           IF PARM-DSN-ENTRADA NOT = SPACES AND NOT = LOW-VALUES
+              MOVE PARM-DSN-ENTRADA TO WS-DSN-ENTRADA
+           END-IF
+           IF PARM-DSN-SALIDA NOT = SPACES AND NOT = LOW-VALUES
+              MOVE PARM-DSN-SALIDA  TO WS-DSN-SALIDA
+           END-IF.
+
+       012-ABRIR-ARCHIVOS.
+           OPEN INPUT ENTRADA
+           IF WS-ESTADO NOT = '00'
+              DISPLAY 'ERROR ABRIENDO ARCHIVO ENTRADA ' WS-ESTADO
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT SALIDA
+           IF WS-ESTADO NOT = '00'
+              CLOSE ENTRADA
+              DISPLAY 'ERROR ABRIENDO ARCHIVO SALIDA  ' WS-ESTADO
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       013-LEER-ARCHIVO.
+           INITIALIZE REG-CLAVE
+           READ ENTRADA
+              AT END
+                 SET SI-FIN-DATA1    TO TRUE
+              NOT AT END
+                 ADD 1               TO WS-LEIDOS
+           END-READ
+           IF WS-ESTADO NOT = '00' AND NOT = '10'
+              DISPLAY 'ERROR LEYENDO ARCHIVO ENTRADA ' WS-ESTADO
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       014-GENERAR-CABECERA.
+           MOVE WS-TITULO1 TO REG-SALIDA
+           WRITE REG-SALIDA.
+
+      ******************************************************************
+      *                        02-PROCESO                              *
+      *   LLAMA LAS DOS RUTINAS PARA LA MISMA LLAVE, COMPARA Y ESCRIBE *
+      *   EL DETALLE                                                   *
+      ******************************************************************
+       02-PROCESO.
+           PERFORM 021-LLAMAR-PE3C0016
+           PERFORM 022-LLAMAR-PE3C0018
+           PERFORM 023-COMPARAR-RESULTADOS
+           PERFORM 024-GENERAR-CUERPO
+           PERFORM 013-LEER-ARCHIVO.
+
+       021-LLAMAR-PE3C0016.
+           INITIALIZE CAI-PE9CCAI0
+           MOVE CLAVE-CLIENTE   TO AI0-CLIENTE
+           MOVE CLAVE-CONTRATO  TO AI0-CONTRATO
+           MOVE CLAVE-PRODUCTO  TO AI0-PRODUCTO
+           MOVE CLAVE-OFICINA   TO AI0-OFICINA
+
+           CALL 'PE3C0016' USING CAI-PE9CCAI0
+
+           MOVE AI0-COD-RET     TO RES16-COD-RET
+           MOVE AI0-VALOR       TO RES16-VALOR.
+
+       022-LLAMAR-PE3C0018.
+           INITIALIZE CAI-PE9CCAI0
+           MOVE CLAVE-CLIENTE   TO AI0-CLIENTE
+           MOVE CLAVE-CONTRATO  TO AI0-CONTRATO
+           MOVE CLAVE-PRODUCTO  TO AI0-PRODUCTO
+           MOVE CLAVE-OFICINA   TO AI0-OFICINA
+
+           CALL 'PE3C0018' USING CAI-PE9CCAI0
+
+           MOVE AI0-COD-RET     TO RES18-COD-RET
+           MOVE AI0-VALOR       TO RES18-VALOR.
+
+      ******************************************************************
+      *                 023-COMPARAR-RESULTADOS                        *
+      *   SOLO SE COMPARA EL VALOR CUANDO AMBAS RUTINAS TERMINARON EN  *
+      *   '00'; SI ALGUNA FALLO, LO QUE SE COMPARA ES EL CODIGO DE     *
+      *   RETORNO MISMO, PORQUE UN '00' CONTRA CUALQUIER OTRA COSA YA  *
+      *   ES UNA DIVERGENCIA POR SI SOLA                                *
+      ******************************************************************
+       023-COMPARAR-RESULTADOS.
+           SET NO-DIFIERE TO TRUE
+           IF RES16-COD-RET NOT = RES18-COD-RET
+              SET SI-DIFIERE TO TRUE
+           ELSE
+              IF RES16-COD-RET = '00'
+                 AND RES16-VALOR NOT = RES18-VALOR
+                    SET SI-DIFIERE TO TRUE
+              END-IF
+           END-IF
+
+           IF SI-DIFIERE
+              ADD 1 TO WS-DIFERENCIAS
+           ELSE
+              ADD 1 TO WS-COINCIDEN
+           END-IF.
+
+       024-GENERAR-CUERPO.
+           INITIALIZE WS-DETALLE
+           MOVE CLAVE-CLIENTE   TO DET-CLIENTE
+           MOVE CLAVE-CONTRATO  TO DET-CONTRATO
+           MOVE CLAVE-PRODUCTO  TO DET-PRODUCTO
+           MOVE RES16-COD-RET   TO DET-COD-RET-16
+           MOVE RES16-VALOR     TO DET-VALOR-16
+           MOVE RES18-COD-RET   TO DET-COD-RET-18
+           MOVE RES18-VALOR     TO DET-VALOR-18
+           IF SI-DIFIERE
+              MOVE 'SI'         TO DET-DIFIERE
+           ELSE
+              MOVE 'NO'         TO DET-DIFIERE
+           END-IF
+           MOVE WS-DETALLE      TO REG-SALIDA
+           WRITE REG-SALIDA.
+
+      ******************************************************************
+      *                        03-FINAL                                *
+      *   ESCRIBE EL RESUMEN, CIERRA ARCHIVOS Y TERMINA               *
+      ******************************************************************
+       03-FINAL.
+           MOVE WS-LEIDOS       TO RES-LEIDOS
+           MOVE WS-COINCIDEN    TO RES-COINCIDEN
+           MOVE WS-DIFERENCIAS  TO RES-DIFERENCIAS
+           MOVE WS-RESUMEN      TO REG-SALIDA
+           WRITE REG-SALIDA
+
+           CLOSE ENTRADA SALIDA
+
+           IF WS-DIFERENCIAS NOT = ZEROS
+              MOVE 4 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
