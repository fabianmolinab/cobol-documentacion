@@ -0,0 +1,315 @@
+       ID DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.      PE3C0023.
+
+      ******************************************************************
+      *                                                                *
+      *   FECHA ...........:  AGOSTO 2026                              *
+      *   AUTOR ...........:  FABIAN ANDRES MOLINA BERMUDEZ
+      *                       INETUM(COLOMBIA)                         *
+      *   LENGUAJE ........:  COBOL                                    *
+      *                                                                *
+      *                         DESCRIPCION:
+      *           DRIVER GENERICO DE CONSULTAS MASIVAS: LEE UN
+      *           ARCHIVO DE LLAVES (CLIENTE/CONTRATO/PRODUCTO/
+      *           OFICINA) Y LLAMA, LLAVE POR LLAVE, A LA RUTINA
+      *           PE3C0014, PE3C0016 O PE3C0018 SEGUN EL PARM RECIBIDO
+      *                         ============                           *
+      ******************************************************************
+
+       AUTHOR.          FABIAN ANDRES MOLINA BERMUDEZ.
+       DATE-WRITTEN.    09/AGO/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *                    MODIFICACIONES                              *
+      ******************************************************************
+      *   09/AGO/2026  FAMB  PROGRAMA NUEVO                            *
+      ******************************************************************
+      *                      ENVIRONMENT DIVISION                      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      ******************************************************************
+      *                    INPUT OUTPUT SECTION                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****************ARCHIVO DE LLAVES DE ENTRADA**********************
+           SELECT ENTRADA   ASSIGN TO WS-DSN-ENTRADA
+                            FILE STATUS IS WS-ESTADO.
+      *****************ARCHIVO DE SALIDA*********************************
+           SELECT SALIDA    ASSIGN TO WS-DSN-SALIDA
+                            FILE STATUS IS WS-ESTADO.
+      ******************************************************************
+      *                         DATA DIVISION                          *
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA RECORDING MODE IS F
+                   BLOCK CONTAINS 0 RECORDS.
+       01 REG-CLAVE.
+           05 CLAVE-CLIENTE                PIC X(8).
+           05 CLAVE-CONTRATO               PIC X(18).
+           05 CLAVE-PRODUCTO               PIC X(2).
+           05 CLAVE-OFICINA                PIC X(4).
+
+       FD  SALIDA
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+       01 REG-SALIDA             PIC X(100).
+      ******************************************************************
+      *                    WORKING-STORAGE SECTION                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                VARIABLES DE CODIGOS DE RETORNO                 *
+      ******************************************************************
+       01 WS-ESTADO                      PIC XX    VALUE '00'.
+      ******************************************************************
+      *                           SWITCHES                             *
+      ******************************************************************
+       01 SWITCHES.
+           05 SW-FIN-DATA1             PIC X      VALUE 'N'.
+             88 SI-FIN-DATA1                      VALUE 'S'.
+             88 NO-FIN-DATA1                      VALUE 'N'.
+      ******************************************************************
+      *                          CONTADORES                            *
+      ******************************************************************
+       01 CONTADORES.
+          05 WS-LEIDOS                    PIC 9(09) VALUE ZEROS.
+          05 WS-PROCESADOS                PIC 9(09) VALUE ZEROS.
+          05 WS-ERRORES                   PIC 9(09) VALUE ZEROS.
+      ******************************************************************
+      *                          CONSTANTES                            *
+      ******************************************************************
+       01 WS-CONSTANTES.
+          05 CTE-LONG-MAX-PARM            PIC 9(03) VALUE 100.
+          05 WS-LONG-NUM                  PIC 9(03) VALUE ZEROS.
+      ******************************************************************
+      *                       NOMBRES LOGICOS DE ARCHIVOS               *
+      ******************************************************************
+       01 NOMBRES-ARCHIVOS.
+          05 WS-DSN-ENTRADA           PIC X(44) VALUE 'ENTRADA'.
+          05 WS-DSN-SALIDA            PIC X(44) VALUE 'SALIDA'.
+      ******************************************************************
+      *                       VARIABLES DE TRABAJO                     *
+      ******************************************************************
+       01 WS-DETALLE.
+          05 DET-CLIENTE               PIC X(8).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-CONTRATO              PIC X(18).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-PRODUCTO              PIC X(2).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-OFICINA               PIC X(4).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-COD-RET               PIC XX.
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-FECHA                 PIC X(10).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-VALOR                 PIC X(13).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-ERROR1                PIC X(20).
+
+       01 WS-TITULO1.
+          05 CTE-T-CLIENTE      PIC X(9)  VALUE 'CLIENTE  '.
+          05 CTE-T-CONTRATO     PIC X(19) VALUE
+                                      'CONTRATO           '.
+          05 CTE-T-PRODUCTO     PIC X(3)  VALUE 'PR '.
+          05 CTE-T-OFICINA      PIC X(5)  VALUE 'OFIC '.
+          05 CTE-T-CODRET       PIC X(3)  VALUE 'CR '.
+          05 CTE-T-FECHA        PIC X(11) VALUE 'FECHA      '.
+          05 CTE-T-VALOR        PIC X(14) VALUE
+                                      'VALOR         '.
+          05 CTE-T-DESC         PIC X(11) VALUE 'DESCRIPCION'.
+
+       01 WS-RESUMEN.
+          05 CTE-RESUMEN              PIC X(10) VALUE 'RESUMEN: '.
+          05 FILLER                   PIC X(9)  VALUE 'LEIDOS ='.
+          05 RES-LEIDOS                PIC ZZZZZZZZ9.
+          05 FILLER                   PIC X(4)  VALUE ' OK='.
+          05 RES-PROCESADOS            PIC ZZZZZZZZ9.
+          05 FILLER                   PIC X(5)  VALUE ' ERR='.
+          05 RES-ERRORES               PIC ZZZZZZZZ9.
+      ******************************************************************
+      *                    LINKAGE SECTION                             *
+      ******************************************************************
+       COPY PE9CCAI0.
+
+       LINKAGE SECTION.
+       01 REG-PARM.
+           05 PARM-LONG                  PIC X(02).
+           05 PARM-RUTINA                PIC X(02).
+             88 PARM-RUTINA-14                VALUE '14'.
+             88 PARM-RUTINA-16                VALUE '16'.
+             88 PARM-RUTINA-18                VALUE '18'.
+           05 PARM-DSN-ENTRADA           PIC X(44).
+           05 PARM-DSN-SALIDA            PIC X(44).
+      *    OPCIONAL, SOLO PARA PARM-RUTINA-14: DISPARA EN PE3C0014 EL
+      *    MODO DE PROYECCION A FUTURO CONTRA PRDTW03 (VER 100010-
+      *    PROYECTAR-VALOR ALLA)
+           05 PARM-FECHA-SIMULAR         PIC X(10).
+
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION USING REG-PARM.
+
+           PERFORM 01-INICIO
+           PERFORM 02-PROCESO UNTIL SI-FIN-DATA1
+           PERFORM 03-FINAL.
+      ******************************************************************
+      *                          01-INICIO                              *
+      *   - VALIDA EL PARM, ABRE ARCHIVOS Y HACE LA PRIMERA LECTURA    *
+      ******************************************************************
+       01-INICIO.
+           PERFORM 010-VALIDAR-PARM
+           PERFORM 011-ASIGNAR-ARCHIVOS
+           PERFORM 012-ABRIR-ARCHIVOS
+           PERFORM 013-LEER-ARCHIVO
+           PERFORM 014-GENERAR-CABECERA.
+
+      ******************************************************************
+      *                     010-VALIDAR-PARM                           *
+      *   SIN UN PARM-LONG NUMERICO NO SE PUEDE CONFIAR EN LOS DEMAS   *
+      *   CAMPOS DEL PARM; SIN UNA RUTINA VALIDA (14/16/18) NO HAY A   *
+      *   QUIEN LLAMAR                                                 *
+      ******************************************************************
+       010-VALIDAR-PARM.
+           IF PARM-LONG IS NOT NUMERIC
+              DISPLAY 'PARM-LONG INVALIDO: ' PARM-LONG
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           MOVE PARM-LONG TO WS-LONG-NUM
+           IF WS-LONG-NUM = ZEROS OR WS-LONG-NUM > CTE-LONG-MAX-PARM
+              DISPLAY 'PARM-LONG INVALIDO: ' PARM-LONG
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF NOT PARM-RUTINA-14 AND NOT PARM-RUTINA-16
+                                  AND NOT PARM-RUTINA-18
+              DISPLAY 'PARM-RUTINA INVALIDO, DEBE SER 14, 16 O 18'
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *                     011-ASIGNAR-ARCHIVOS                       *
+      *   TOMA LOS NOMBRES DE ENTRADA/SALIDA DEL PARM CUANDO VIENEN    *
+      *   INFORMADOS; SI NO, CONSERVA LOS NOMBRES LOGICOS POR DEFECTO  *
+      ******************************************************************
+       011-ASIGNAR-ARCHIVOS.
+           IF PARM-DSN-ENTRADA NOT = SPACES AND NOT = LOW-VALUES
+              MOVE PARM-DSN-ENTRADA TO WS-DSN-ENTRADA
+           END-IF
+           IF PARM-DSN-SALIDA NOT = SPACES AND NOT = LOW-VALUES
+              MOVE PARM-DSN-SALIDA  TO WS-DSN-SALIDA
+           END-IF.
+
+       012-ABRIR-ARCHIVOS.
+           OPEN INPUT ENTRADA
+           IF WS-ESTADO NOT = '00'
+              DISPLAY 'ERROR ABRIENDO ARCHIVO ENTRADA ' WS-ESTADO
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT SALIDA
+           IF WS-ESTADO NOT = '00'
+              CLOSE ENTRADA
+              DISPLAY 'ERROR ABRIENDO ARCHIVO SALIDA  ' WS-ESTADO
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       013-LEER-ARCHIVO.
+           INITIALIZE REG-CLAVE
+           READ ENTRADA
+              AT END
+                 SET SI-FIN-DATA1    TO TRUE
+              NOT AT END
+                 ADD 1               TO WS-LEIDOS
+           END-READ
+           IF WS-ESTADO NOT = '00' AND NOT = '10'
+              DISPLAY 'ERROR LEYENDO ARCHIVO ENTRADA ' WS-ESTADO
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       014-GENERAR-CABECERA.
+           MOVE WS-TITULO1 TO REG-SALIDA
+           WRITE REG-SALIDA.
+
+      ******************************************************************
+      *                        02-PROCESO                              *
+      *   LLAMA LA RUTINA SELECCIONADA POR LLAVE Y ESCRIBE EL DETALLE  *
+      ******************************************************************
+       02-PROCESO.
+           PERFORM 021-LLAMAR-RUTINA
+           PERFORM 022-GENERAR-CUERPO
+           PERFORM 013-LEER-ARCHIVO.
+
+       021-LLAMAR-RUTINA.
+           INITIALIZE CAI-PE9CCAI0
+           MOVE CLAVE-CLIENTE   TO AI0-CLIENTE
+           MOVE CLAVE-CONTRATO  TO AI0-CONTRATO
+           MOVE CLAVE-PRODUCTO  TO AI0-PRODUCTO
+           MOVE CLAVE-OFICINA   TO AI0-OFICINA
+
+           EVALUATE TRUE
+              WHEN PARM-RUTINA-14
+                   IF PARM-FECHA-SIMULAR NOT = SPACES
+                      AND NOT = LOW-VALUES
+                      SET AI0-SIMULACION-PROYECTAR TO TRUE
+                      MOVE PARM-FECHA-SIMULAR      TO AI0-FECHA-SIMULAR
+                   END-IF
+                   CALL 'PE3C0014' USING CAI-PE9CCAI0
+              WHEN PARM-RUTINA-16
+                   CALL 'PE3C0016' USING CAI-PE9CCAI0
+              WHEN PARM-RUTINA-18
+                   CALL 'PE3C0018' USING CAI-PE9CCAI0
+           END-EVALUATE
+
+           IF AI0-COD-RET = '00'
+              ADD 1 TO WS-PROCESADOS
+           ELSE
+              ADD 1 TO WS-ERRORES
+           END-IF.
+
+       022-GENERAR-CUERPO.
+           INITIALIZE WS-DETALLE
+           MOVE CLAVE-CLIENTE   TO DET-CLIENTE
+           MOVE CLAVE-CONTRATO  TO DET-CONTRATO
+           MOVE CLAVE-PRODUCTO  TO DET-PRODUCTO
+           MOVE CLAVE-OFICINA   TO DET-OFICINA
+           MOVE AI0-COD-RET     TO DET-COD-RET
+           IF AI0-SIMULACION-PROYECTAR
+              MOVE AI0-FECHA-BASE-PROY  TO DET-FECHA
+              MOVE AI0-VALOR-PROYECTADO TO DET-VALOR
+           ELSE
+              MOVE AI0-FECHA       TO DET-FECHA
+              MOVE AI0-VALOR       TO DET-VALOR
+           END-IF
+           MOVE AI0-OFI2-ERROR1 TO DET-ERROR1
+           MOVE WS-DETALLE      TO REG-SALIDA
+           WRITE REG-SALIDA.
+
+      ******************************************************************
+      *                        03-FINAL                                *
+      *   ESCRIBE EL RESUMEN, CIERRA ARCHIVOS Y TERMINA               *
+      ******************************************************************
+       03-FINAL.
+           MOVE WS-LEIDOS      TO RES-LEIDOS
+           MOVE WS-PROCESADOS  TO RES-PROCESADOS
+           MOVE WS-ERRORES     TO RES-ERRORES
+           MOVE WS-RESUMEN     TO REG-SALIDA
+           WRITE REG-SALIDA
+
+           CLOSE ENTRADA SALIDA
+           STOP RUN.
