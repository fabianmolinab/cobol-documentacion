@@ -0,0 +1,355 @@
+       ID DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.      PE3C0025.
+
+      ******************************************************************
+      *                                                                *
+      *   FECHA ...........:  AGOSTO 2026                              *
+      *   AUTOR ...........:  FABIAN ANDRES MOLINA BERMUDEZ
+      *                       INETUM(COLOMBIA)                         *
+      *   LENGUAJE ........:  COBOL                                    *
+      *                                                                *
+      *                         DESCRIPCION:
+      *           PROCESO BATCH DE RETENCION/PURGA DE FIN DE ANO:
+      *           EXTRAE A UN ARCHIVO DE ARCHIVO HISTORICO LOS
+      *           MOVIMIENTOS DE PRDTW02 Y LAS FECHAS DE PRDTW03
+      *           ANTERIORES A LA FECHA DE CORTE RECIBIDA POR PARM,
+      *           Y LUEGO LOS ELIMINA DE AMBAS TABLAS
+      *                         ============                           *
+      ******************************************************************
+
+       AUTHOR.          FABIAN ANDRES MOLINA BERMUDEZ.
+       DATE-WRITTEN.    09/AGO/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *                      ENVIRONMENT DIVISION                      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      ******************************************************************
+      *                    INPUT OUTPUT SECTION                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****************ARCHIVO HISTORICO DE PURGA**********************
+           SELECT ARCHIVO   ASSIGN TO ARCHIVO
+                            FILE STATUS IS WS-ESTADO-ARCH.
+      ******************************************************************
+      *                         DATA DIVISION                          *
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+       01 REG-ARCHIVO.
+           05 ARC-TABLA-ORIGEN                  PIC X(8).
+             88 ARC-ES-PRDTW02                        VALUE 'PRDTW02'.
+             88 ARC-ES-PRDTW03                        VALUE 'PRDTW03'.
+           05 ARC-CLIENTE                       PIC X(8).
+           05 ARC-PRODUCTO                      PIC XX.
+           05 ARC-CONTRATO                      PIC X(18).
+           05 ARC-FECHA                         PIC X(10).
+           05 ARC-VALOR                         PIC X(13).
+           05 ARC-VALOR-NUM                     PIC S9(9)V99 COMP-3.
+           05 ARC-FECHA-PURGA                   PIC X(8).
+      ******************************************************************
+      *                    WORKING-STORAGE SECTION                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                VARIABLES DE CODIGOS DE RETORNO                 *
+      ******************************************************************
+       01 WS-ESTADO-ARCH                 PIC XX    VALUE '00'.
+      ******************************************************************
+      *                           SWITCHES                             *
+      ******************************************************************
+       01 SWITCHES.
+           05 SW-FIN-CURSOR-1        PIC X       VALUE 'N'.
+             88 SI-FIN-CURSOR-1                  VALUE 'S'.
+             88 NO-FIN-CURSOR-1                  VALUE 'N'.
+           05 SW-FIN-CURSOR-2        PIC X       VALUE 'N'.
+             88 SI-FIN-CURSOR-2                  VALUE 'S'.
+             88 NO-FIN-CURSOR-2                  VALUE 'N'.
+           05 SW-ERROR-PURGA         PIC X       VALUE 'N'.
+             88 SI-ERROR-PURGA                   VALUE 'S'.
+             88 NO-ERROR-PURGA                   VALUE 'N'.
+      ******************************************************************
+      *                          CONTADORES                            *
+      ******************************************************************
+       01 CONTADORES.
+          05 WS-PURGADOS-W02             PIC 9(09) VALUE ZEROS.
+          05 WS-PURGADOS-W03             PIC 9(09) VALUE ZEROS.
+          05 WS-ESCRITOS                 PIC 9(09) VALUE ZEROS.
+      ******************************************************************
+      *                          CONSTANTES                            *
+      ******************************************************************
+       01 WS-CONSTANTES.
+          05 CTE-LONG-MAX-PARM           PIC 9(02) VALUE 10.
+          05 WS-LONG-NUM                 PIC 9(02) VALUE ZEROS.
+      ******************************************************************
+      *                       VARIABLES DE TRABAJO                     *
+      ******************************************************************
+       01 PRDTW02.
+           05 W02-CLIENTE                       PIC X(8).
+           05 W02-FECHA-MOV                     PIC X(10).
+           05 W02-CONTRATO                      PIC X(18).
+           05 W02-VALOR                         PIC X(13).
+           05 W02-VALOR-NUM                     PIC S9(9)V99 COMP-3.
+
+       01 PRDTW03.
+           05 W03-CLIENTE                       PIC X(8).
+           05 W03-PRODUCTO                      PIC XX.
+           05 W03-FECHA                         PIC X(10).
+
+       01 WS-FECHA-PROCESO                      PIC X(8).
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE PETCOW02
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE PETCOW03
+           END-EXEC.
+
+      ******************************************************************
+      ******   CURSOR_1: MOVIMIENTOS PRDTW02 ANTERIORES AL CORTE      **
+           EXEC SQL
+               DECLARE CURSOR_1 CURSOR FOR
+               SELECT W02_CLIENTE, W02_FECHA_MOV, W02_CONTRATO,
+                      W02_VALOR, W02_VALOR_NUM
+               FROM PRDTW02
+               WHERE W02_FECHA_MOV < :PARM-FECHA-CORTE
+               FOR FETCH ONLY
+           END-EXEC.
+
+      ******************************************************************
+      ******   CURSOR_2: FECHAS PRDTW03 ANTERIORES AL CORTE           **
+           EXEC SQL
+               DECLARE CURSOR_2 CURSOR FOR
+               SELECT W03_CLIENTE, W03_PRODUCTO, W03_FECHA
+               FROM PRDTW03
+               WHERE W03_FECHA < :PARM-FECHA-CORTE
+               FOR FETCH ONLY
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01 REG-PARM.
+           05 PARM-LONG                         PIC X(02).
+           05 PARM-FECHA-CORTE                  PIC X(10).
+
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION USING REG-PARM.
+           PERFORM 000000-INICIO
+           PERFORM 100000-PROCESO
+           PERFORM 200000-FINAL.
+      ******************************************************************
+      *                     000000-INICIO                              *
+      ******************************************************************
+       000000-INICIO.
+           SET NO-FIN-CURSOR-1  TO TRUE
+           SET NO-FIN-CURSOR-2  TO TRUE
+           SET NO-ERROR-PURGA   TO TRUE
+           ACCEPT WS-FECHA-PROCESO FROM DATE
+           PERFORM 010-VALIDAR-PARM
+           PERFORM 011-ABRIR-ARCHIVOS.
+
+      ******************************************************************
+      *                     010-VALIDAR-PARM                           *
+      *   SIN UN PARM-LONG NUMERICO NO SE PUEDE CONFIAR EN LA FECHA    *
+      *   DE CORTE INFORMADA EN EL RESTO DEL PARM                     *
+      ******************************************************************
+       010-VALIDAR-PARM.
+           IF PARM-LONG IS NOT NUMERIC
+              DISPLAY 'PARM-LONG INVALIDO: ' PARM-LONG
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           MOVE PARM-LONG TO WS-LONG-NUM
+           IF WS-LONG-NUM = ZEROS OR WS-LONG-NUM > CTE-LONG-MAX-PARM
+              DISPLAY 'PARM-LONG INVALIDO: ' PARM-LONG
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       011-ABRIR-ARCHIVOS.
+           OPEN OUTPUT ARCHIVO
+           IF WS-ESTADO-ARCH NOT = '00' AND NOT = '97'
+              DISPLAY 'ERROR ABRIENDO ARCHIVO HISTORICO ' WS-ESTADO-ARCH
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *                        100000-PROCESO                          *
+      ******************************************************************
+       100000-PROCESO.
+           PERFORM 101000-PURGAR-PRDTW02
+           PERFORM 102000-PURGAR-PRDTW03.
+
+       101000-PURGAR-PRDTW02.
+           EXEC SQL
+               OPEN CURSOR_1
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZEROS
+               DISPLAY 'ERROR ABRIENDO CURSOR_1 SQLCODE ' SQLCODE
+               SET SI-ERROR-PURGA TO TRUE
+           ELSE
+               PERFORM 101001-FETCH-CURSOR-1
+               PERFORM 101002-ARCHIVAR-Y-BORRAR-W02
+                       UNTIL SI-FIN-CURSOR-1
+               EXEC SQL
+                   CLOSE CURSOR_1
+               END-EXEC
+           END-IF.
+
+       101001-FETCH-CURSOR-1.
+           EXEC SQL
+               FETCH CURSOR_1
+               INTO :W02-CLIENTE, :W02-FECHA-MOV, :W02-CONTRATO,
+                    :W02-VALOR, :W02-VALOR-NUM
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                   CONTINUE
+              WHEN +100
+                   SET SI-FIN-CURSOR-1 TO TRUE
+              WHEN OTHER
+                   DISPLAY 'ERROR CURSOR_1 SQLCODE ' SQLCODE
+                   SET SI-FIN-CURSOR-1 TO TRUE
+           END-EVALUATE.
+
+      ******************************************************************
+      *              101002-ARCHIVAR-Y-BORRAR-W02                      *
+      *   EL BORRADO SE CONFIRMA (SQLCODE) ANTES DE ARCHIVAR: SI EL    *
+      *   DELETE FALLA, LA FILA SIGUE EN PRDTW02 Y NO SE DUPLICA EN EL *
+      *   HISTORICO EN UN RERUN POSTERIOR                              *
+      ******************************************************************
+       101002-ARCHIVAR-Y-BORRAR-W02.
+           EXEC SQL
+               DELETE FROM PRDTW02
+               WHERE  W02_CLIENTE   = :W02-CLIENTE
+               AND    W02_CONTRATO  = :W02-CONTRATO
+               AND    W02_FECHA_MOV = :W02-FECHA-MOV
+           END-EXEC
+
+           IF SQLCODE = ZEROS
+              SET ARC-ES-PRDTW02      TO TRUE
+              MOVE W02-CLIENTE        TO ARC-CLIENTE
+              MOVE SPACES             TO ARC-PRODUCTO
+              MOVE W02-CONTRATO       TO ARC-CONTRATO
+              MOVE W02-FECHA-MOV      TO ARC-FECHA
+              MOVE W02-VALOR          TO ARC-VALOR
+              MOVE W02-VALOR-NUM      TO ARC-VALOR-NUM
+              MOVE WS-FECHA-PROCESO   TO ARC-FECHA-PURGA
+              PERFORM 99-ESCRIBIR
+              ADD 1 TO WS-PURGADOS-W02
+           ELSE
+              DISPLAY 'ERROR DELETE PRDTW02 SQLCODE ' SQLCODE
+              SET SI-ERROR-PURGA TO TRUE
+           END-IF
+
+           PERFORM 101001-FETCH-CURSOR-1.
+
+       102000-PURGAR-PRDTW03.
+           EXEC SQL
+               OPEN CURSOR_2
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZEROS
+               DISPLAY 'ERROR ABRIENDO CURSOR_2 SQLCODE ' SQLCODE
+               SET SI-ERROR-PURGA TO TRUE
+           ELSE
+               PERFORM 102001-FETCH-CURSOR-2
+               PERFORM 102002-ARCHIVAR-Y-BORRAR-W03
+                       UNTIL SI-FIN-CURSOR-2
+               EXEC SQL
+                   CLOSE CURSOR_2
+               END-EXEC
+           END-IF.
+
+       102001-FETCH-CURSOR-2.
+           EXEC SQL
+               FETCH CURSOR_2
+               INTO :W03-CLIENTE, :W03-PRODUCTO, :W03-FECHA
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                   CONTINUE
+              WHEN +100
+                   SET SI-FIN-CURSOR-2 TO TRUE
+              WHEN OTHER
+                   DISPLAY 'ERROR CURSOR_2 SQLCODE ' SQLCODE
+                   SET SI-FIN-CURSOR-2 TO TRUE
+           END-EVALUATE.
+
+      ******************************************************************
+      *              102002-ARCHIVAR-Y-BORRAR-W03                      *
+      *   EL BORRADO SE CONFIRMA (SQLCODE) ANTES DE ARCHIVAR: SI EL    *
+      *   DELETE FALLA, LA FILA SIGUE EN PRDTW03 Y NO SE DUPLICA EN EL *
+      *   HISTORICO EN UN RERUN POSTERIOR                              *
+      ******************************************************************
+       102002-ARCHIVAR-Y-BORRAR-W03.
+           EXEC SQL
+               DELETE FROM PRDTW03
+               WHERE  W03_CLIENTE   = :W03-CLIENTE
+               AND    W03_PRODUCTO  = :W03-PRODUCTO
+               AND    W03_FECHA     = :W03-FECHA
+           END-EXEC
+
+           IF SQLCODE = ZEROS
+              SET ARC-ES-PRDTW03      TO TRUE
+              MOVE W03-CLIENTE        TO ARC-CLIENTE
+              MOVE W03-PRODUCTO       TO ARC-PRODUCTO
+              MOVE SPACES             TO ARC-CONTRATO
+              MOVE W03-FECHA          TO ARC-FECHA
+              MOVE SPACES             TO ARC-VALOR
+              MOVE ZEROS              TO ARC-VALOR-NUM
+              MOVE WS-FECHA-PROCESO   TO ARC-FECHA-PURGA
+              PERFORM 99-ESCRIBIR
+              ADD 1 TO WS-PURGADOS-W03
+           ELSE
+              DISPLAY 'ERROR DELETE PRDTW03 SQLCODE ' SQLCODE
+              SET SI-ERROR-PURGA TO TRUE
+           END-IF
+
+           PERFORM 102001-FETCH-CURSOR-2.
+
+      ******************************************************************
+      *                        999999-ESCRIBIR                         *
+      ******************************************************************
+       99-ESCRIBIR.
+           WRITE REG-ARCHIVO
+           IF WS-ESTADO-ARCH NOT = '00'
+              DISPLAY 'ERROR WRITE ARCHIVO HISTORICO ' WS-ESTADO-ARCH
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           ELSE
+              ADD 1   TO WS-ESCRITOS
+           END-IF.
+
+      ******************************************************************
+      *                       200000-FINAL                             *
+      ******************************************************************
+       200000-FINAL.
+           DISPLAY 'MOVIMIENTOS PURGADOS DE PRDTW02 : ' WS-PURGADOS-W02
+           DISPLAY 'FECHAS PURGADAS DE PRDTW03      : ' WS-PURGADOS-W03
+           DISPLAY 'REGISTROS ESCRITOS EN HISTORICO : ' WS-ESCRITOS
+           IF SI-ERROR-PURGA
+              DISPLAY 'AVISO: HUBO ERRORES DE BASE DE DATOS DURANTE '
+              DISPLAY 'LA PURGA, REVISAR EL LISTADO DE JOB'
+              MOVE 4                  TO RETURN-CODE
+           END-IF
+           CLOSE ARCHIVO
+           STOP RUN.
