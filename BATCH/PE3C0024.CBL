@@ -0,0 +1,269 @@
+       ID DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.      PE3C0024.
+
+      ******************************************************************
+      *                                                                *
+      *   FECHA ...........:  AGOSTO 2026                              *
+      *   AUTOR ...........:  FABIAN ANDRES MOLINA BERMUDEZ
+      *                       INETUM(COLOMBIA)                         *
+      *   LENGUAJE ........:  COBOL                                    *
+      *                                                                *
+      *                         DESCRIPCION:
+      *           REPORTE DIARIO DE EXCEPCIONES: LEE EXCEPCION (LAS
+      *           CONSULTAS DE PE3C0014/PE3C0016/PE3C0018 QUE NO
+      *           TERMINARON EN '00' DURANTE EL DIA) Y PRODUCE UN
+      *           LISTADO DE DETALLE MAS UN CONTEO POR CODIGO DE
+      *           RETORNO Y POR RUTINA
+      *                         ============                           *
+      ******************************************************************
+
+       AUTHOR.          FABIAN ANDRES MOLINA BERMUDEZ.
+       DATE-WRITTEN.    09/AGO/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *                    MODIFICACIONES                              *
+      ******************************************************************
+      *   09/AGO/2026  FAMB  PROGRAMA NUEVO                            *
+      ******************************************************************
+      *                      ENVIRONMENT DIVISION                      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      ******************************************************************
+      *                    INPUT OUTPUT SECTION                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****************ARCHIVO DE EXCEPCIONES DEL DIA********************
+           SELECT EXCEPCION ASSIGN TO EXCEPCION
+                            FILE STATUS IS WS-ESTADO.
+      *****************ARCHIVO DE SALIDA DEL REPORTE*********************
+           SELECT SALIDA    ASSIGN TO WS-DSN-SALIDA
+                            FILE STATUS IS WS-ESTADO.
+      ******************************************************************
+      *                         DATA DIVISION                          *
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPCION
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+           COPY PE3COEXC.
+
+       FD  SALIDA
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+       01 REG-SALIDA             PIC X(100).
+      ******************************************************************
+      *                    WORKING-STORAGE SECTION                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                VARIABLES DE CODIGOS DE RETORNO                 *
+      ******************************************************************
+       01 WS-ESTADO                      PIC XX    VALUE '00'.
+      ******************************************************************
+      *                           SWITCHES                             *
+      ******************************************************************
+       01 SWITCHES.
+           05 SW-FIN-DATA              PIC X      VALUE 'N'.
+             88 SI-FIN-DATA                       VALUE 'S'.
+             88 NO-FIN-DATA                       VALUE 'N'.
+           05 SW-TABLA-TRUNCADA        PIC X      VALUE 'N'.
+             88 SI-TABLA-TRUNCADA                 VALUE 'S'.
+             88 NO-TABLA-TRUNCADA                 VALUE 'N'.
+      ******************************************************************
+      *                          CONTADORES                            *
+      ******************************************************************
+       01 CONTADORES.
+          05 WS-TOTAL-EXCEPCIONES         PIC 9(09) VALUE ZEROS.
+      ******************************************************************
+      *                    ACUMULADOS POR CODIGO DE RETORNO            *
+      ******************************************************************
+       01 WS-CONTADORES-COD-RET.
+          05 WS-CONT-COD OCCURS 20 TIMES INDEXED BY I-COD.
+             10 WS-CONT-COD-RET           PIC XX.
+             10 WS-CONT-COD-CANT          PIC 9(09) VALUE ZEROS.
+       01 WS-CONSTANTES.
+          05 WS-MAX-CODIGOS               PIC 9(4)  VALUE 0020.
+       01 WS-CANT-CODIGOS                 PIC 9(4)  VALUE ZEROS.
+      ******************************************************************
+      *                       NOMBRES LOGICOS DE ARCHIVOS               *
+      ******************************************************************
+       01 NOMBRES-ARCHIVOS.
+          05 WS-DSN-SALIDA            PIC X(44) VALUE 'SALIDA'.
+      ******************************************************************
+      *                       VARIABLES DE TRABAJO                     *
+      ******************************************************************
+       01 WS-DETALLE.
+          05 DET-RUTINA                PIC X(8).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-CLIENTE               PIC X(8).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-CONTRATO              PIC X(18).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-OFICINA               PIC X(4).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-COD-RET               PIC XX.
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-FECHA                 PIC X(8).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-HORA                  PIC X(6).
+          05 FILLER                    PIC X VALUE SPACES.
+          05 DET-ERROR1                PIC X(20).
+
+       01 WS-TITULO1.
+          05 CTE-T-RUTINA       PIC X(9)  VALUE 'RUTINA   '.
+          05 CTE-T-CLIENTE      PIC X(9)  VALUE 'CLIENTE  '.
+          05 CTE-T-CONTRATO     PIC X(19) VALUE
+                                      'CONTRATO           '.
+          05 CTE-T-OFICINA      PIC X(5)  VALUE 'OFIC '.
+          05 CTE-T-CODRET       PIC X(3)  VALUE 'CR '.
+          05 CTE-T-FECHA        PIC X(9)  VALUE 'FECHA   '.
+          05 CTE-T-HORA         PIC X(7)  VALUE 'HORA   '.
+          05 CTE-T-DESC         PIC X(11) VALUE 'DESCRIPCION'.
+
+       01 WS-TITULO2.
+          05 FILLER             PIC X(22) VALUE
+                                 'RESUMEN DE EXCEPCIONES'.
+
+       01 WS-LINEA-COD-RET.
+          05 FILLER             PIC X(15) VALUE 'CODIGO RETORNO '.
+          05 LIN-COD-RET        PIC XX.
+          05 FILLER             PIC X(9)  VALUE '  TOTAL='.
+          05 LIN-COD-CANT       PIC ZZZZZZZZ9.
+
+       01 WS-RESUMEN.
+          05 CTE-RESUMEN              PIC X(10) VALUE 'RESUMEN: '.
+          05 FILLER                   PIC X(10) VALUE 'TOTAL EXC='.
+          05 RES-TOTAL                PIC ZZZZZZZZ9.
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM 01-INICIO
+           PERFORM 02-PROCESO UNTIL SI-FIN-DATA
+           PERFORM 03-FINAL.
+      ******************************************************************
+      *                          01-INICIO                              *
+      *   - ABRE ARCHIVOS Y HACE LA PRIMERA LECTURA DE EXCEPCION       *
+      ******************************************************************
+       01-INICIO.
+           PERFORM 011-ABRIR-ARCHIVOS
+           PERFORM 012-LEER-EXCEPCION
+           PERFORM 013-GENERAR-CABECERA.
+
+       011-ABRIR-ARCHIVOS.
+           OPEN INPUT EXCEPCION
+           IF WS-ESTADO NOT = '00'
+              DISPLAY 'ERROR ABRIENDO ARCHIVO EXCEPCION ' WS-ESTADO
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT SALIDA
+           IF WS-ESTADO NOT = '00'
+              CLOSE EXCEPCION
+              DISPLAY 'ERROR ABRIENDO ARCHIVO SALIDA    ' WS-ESTADO
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       012-LEER-EXCEPCION.
+           READ EXCEPCION
+              AT END
+                 SET SI-FIN-DATA    TO TRUE
+              NOT AT END
+                 ADD 1              TO WS-TOTAL-EXCEPCIONES
+           END-READ
+           IF WS-ESTADO NOT = '00' AND NOT = '10'
+              DISPLAY 'ERROR LEYENDO ARCHIVO EXCEPCION ' WS-ESTADO
+              MOVE 12 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       013-GENERAR-CABECERA.
+           MOVE WS-TITULO1 TO REG-SALIDA
+           WRITE REG-SALIDA.
+
+      ******************************************************************
+      *                        02-PROCESO                              *
+      *   ESCRIBE EL DETALLE DE LA EXCEPCION Y ACUMULA POR CODIGO      *
+      ******************************************************************
+       02-PROCESO.
+           PERFORM 021-GENERAR-CUERPO
+           PERFORM 022-ACUMULAR-COD-RET
+           PERFORM 012-LEER-EXCEPCION.
+
+       021-GENERAR-CUERPO.
+           INITIALIZE WS-DETALLE
+           MOVE EXC-RUTINA      TO DET-RUTINA
+           MOVE EXC-CLIENTE     TO DET-CLIENTE
+           MOVE EXC-CONTRATO    TO DET-CONTRATO
+           MOVE EXC-OFICINA     TO DET-OFICINA
+           MOVE EXC-COD-RET     TO DET-COD-RET
+           MOVE EXC-FECHA       TO DET-FECHA
+           MOVE EXC-HORA        TO DET-HORA
+           MOVE EXC-ERROR1      TO DET-ERROR1
+           MOVE WS-DETALLE      TO REG-SALIDA
+           WRITE REG-SALIDA.
+
+      ******************************************************************
+      *                    022-ACUMULAR-COD-RET                        *
+      *   BUSCA EL CODIGO EN LA TABLA DE ACUMULADOS; SI ES NUEVO LO    *
+      *   AGREGA MIENTRAS HAYA CUPO EN LA TABLA                        *
+      ******************************************************************
+       022-ACUMULAR-COD-RET.
+           SET I-COD TO 1
+           SEARCH WS-CONT-COD
+              AT END
+                 PERFORM 0221-AGREGAR-COD-RET
+              WHEN WS-CONT-COD-RET(I-COD) = EXC-COD-RET
+                 ADD 1 TO WS-CONT-COD-CANT(I-COD)
+           END-SEARCH.
+
+       0221-AGREGAR-COD-RET.
+           IF WS-CANT-CODIGOS < WS-MAX-CODIGOS
+              ADD 1                          TO WS-CANT-CODIGOS
+              SET I-COD                      TO WS-CANT-CODIGOS
+              MOVE EXC-COD-RET               TO WS-CONT-COD-RET(I-COD)
+              MOVE 1                         TO WS-CONT-COD-CANT(I-COD)
+           ELSE
+              SET SI-TABLA-TRUNCADA          TO TRUE
+           END-IF.
+
+      ******************************************************************
+      *                        03-FINAL                                *
+      *   ESCRIBE EL RESUMEN POR CODIGO Y EL TOTAL, CIERRA ARCHIVOS    *
+      ******************************************************************
+       03-FINAL.
+           MOVE WS-TITULO2 TO REG-SALIDA
+           WRITE REG-SALIDA
+
+           PERFORM 031-ESCRIBIR-RESUMEN-COD
+                   VARYING I-COD FROM 1 BY 1
+                   UNTIL I-COD > WS-CANT-CODIGOS
+
+           MOVE WS-TOTAL-EXCEPCIONES  TO RES-TOTAL
+           MOVE WS-RESUMEN            TO REG-SALIDA
+           WRITE REG-SALIDA
+
+           IF SI-TABLA-TRUNCADA
+              DISPLAY 'AVISO: TABLA DE CODIGOS DE RETORNO TRUNCADA, '
+                      'HAY MAS DE ' WS-MAX-CODIGOS ' CODIGOS DISTINTOS'
+              MOVE 4 TO RETURN-CODE
+           END-IF
+
+           CLOSE EXCEPCION SALIDA
+           STOP RUN.
+
+       031-ESCRIBIR-RESUMEN-COD.
+           MOVE WS-CONT-COD-RET(I-COD)  TO LIN-COD-RET
+           MOVE WS-CONT-COD-CANT(I-COD) TO LIN-COD-CANT
+           MOVE WS-LINEA-COD-RET        TO REG-SALIDA
+           WRITE REG-SALIDA.
