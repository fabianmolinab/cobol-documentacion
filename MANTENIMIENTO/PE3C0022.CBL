@@ -0,0 +1,221 @@
+       ID DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.      PE3C0022.
+
+      ******************************************************************
+      *                                                                *
+      *   FECHA ...........:  AGOSTO 2026                              *
+      *   AUTOR ...........:  FABIAN ANDRES MOLINA BERMUDEZ
+      *                       INETUM(COLOMBIA)                         *
+      *   LENGUAJE ........:  COBOL                                    *
+      *                                                                *
+      *                         DESCRIPCION:
+      *           RUTINA DE MANTENIMIENTO (ALTA/CAMBIO/BAJA) DE
+      *           MOVIMIENTOS EN PRDTW02, CON VALIDACION Y BITACORA
+      *                         ============                           *
+      ******************************************************************
+
+       AUTHOR.          FABIAN ANDRES MOLINA BERMUDEZ.
+       DATE-WRITTEN.    09/AGO/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      *                      ENVIRONMENT DIVISION                      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      ******************************************************************
+      *                    INPUT OUTPUT SECTION                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ***********ARCHIVO DE BITACORA DE MANTENIMIENTO*******************
+           SELECT MANTLOG   ASSIGN TO MANTLOG
+                            FILE STATUS IS WS-ESTADO-LOG.
+      ******************************************************************
+      *                         DATA DIVISION                          *
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MANTLOG
+                     RECORDING MODE IS F
+                     BLOCK CONTAINS 0 RECORDS.
+       01 REG-MANTLOG.
+           05 LOG-OPERACION                     PIC X(1).
+           05 LOG-CLIENTE                       PIC X(8).
+           05 LOG-CONTRATO                      PIC X(18).
+           05 LOG-FECHA-MOV                     PIC X(10).
+           05 LOG-VALOR                         PIC X(13).
+           05 LOG-VALOR-NUM                     PIC S9(9)V99 COMP-3.
+           05 LOG-COD-RET                       PIC XX.
+           05 LOG-FECHA-PROCESO                 PIC X(8).
+           05 LOG-HORA-PROCESO                  PIC X(6).
+      ******************************************************************
+      *                    WORKING-STORAGE SECTION                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01 WS-ESTADO-LOG                  PIC XX    VALUE '00'.
+
+       01 PRDTW02.
+           05 W02-CLIENTE                       PIC X(8).
+           05 W02-FECHA-MOV                     PIC X(10).
+           05 W02-CONTRATO                      PIC X(18).
+           05 W02-VALOR                         PIC X(13).
+           05 W02-VALOR-NUM                     PIC S9(9)V99 COMP-3.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE PETCOW02
+           END-EXEC.
+
+       LINKAGE SECTION.
+       COPY PE3COEVM.
+
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION USING CAI-PE9CCAM0.
+           PERFORM 000000-INICIO
+           PERFORM 100000-PROCESO
+           PERFORM 200000-FINAL.
+      ******************************************************************
+      *                     000000-INICIO                              *
+      ******************************************************************
+       000000-INICIO.
+           MOVE '00'            TO AM0-COD-RET
+           PERFORM 000001-VALIDACION-DE-VARIABLES.
+
+       000001-VALIDACION-DE-VARIABLES.
+           IF AM0-CLIENTE IS NOT NUMERIC
+             MOVE '10'          TO AM0-COD-RET
+             MOVE 'NO VALIDO'   TO AM0-ERROR2
+             PERFORM 200000-FINAL
+           END-IF
+
+           IF AM0-CONTRATO IS NOT NUMERIC
+             MOVE '10'          TO AM0-COD-RET
+             MOVE 'NO VALIDO'   TO AM0-ERROR2
+             PERFORM 200000-FINAL
+           END-IF
+
+           IF NOT AM0-OP-ALTA AND NOT AM0-OP-CAMBIO AND NOT AM0-OP-BAJA
+             MOVE '10'                TO AM0-COD-RET
+             MOVE 'OPERACION INVALIDA' TO AM0-ERROR2
+             PERFORM 200000-FINAL
+           END-IF.
+
+      ******************************************************************
+      *                        100000-PROCESO                          *
+      ******************************************************************
+       100000-PROCESO.
+           MOVE AM0-CLIENTE     TO W02-CLIENTE
+           MOVE AM0-CONTRATO    TO W02-CONTRATO
+           MOVE AM0-FECHA-MOV   TO W02-FECHA-MOV
+           MOVE AM0-VALOR       TO W02-VALOR
+           MOVE AM0-VALOR-NUM   TO W02-VALOR-NUM
+
+           EVALUATE TRUE
+              WHEN AM0-OP-ALTA
+                   PERFORM 100001-INSERTAR
+              WHEN AM0-OP-CAMBIO
+                   PERFORM 100002-ACTUALIZAR
+              WHEN AM0-OP-BAJA
+                   PERFORM 100003-BORRAR
+           END-EVALUATE
+
+           PERFORM 100004-GRABAR-BITACORA.
+
+       100001-INSERTAR.
+           EXEC SQL
+               INSERT INTO PRDTW02
+                   (W02_CLIENTE, W02_FECHA_MOV, W02_CONTRATO, W02_VALOR,
+                    W02_VALOR_NUM)
+               VALUES
+                   (:W02-CLIENTE, :W02-FECHA-MOV, :W02-CONTRATO,
+                    :W02-VALOR, :W02-VALOR-NUM)
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                   CONTINUE
+              WHEN OTHER
+                   MOVE '30'                   TO AM0-COD-RET
+                   MOVE 'ERROR INSERT PRDTW02' TO AM0-ERROR1
+                   MOVE SQLCODE                TO AM0-MAS-SQLCODE
+           END-EVALUATE.
+
+       100002-ACTUALIZAR.
+           EXEC SQL
+               UPDATE PRDTW02
+               SET    W02_VALOR     = :W02-VALOR,
+                      W02_VALOR_NUM = :W02-VALOR-NUM
+               WHERE  W02_CLIENTE   = :W02-CLIENTE
+               AND    W02_CONTRATO  = :W02-CONTRATO
+               AND    W02_FECHA_MOV = :W02-FECHA-MOV
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                   IF SQLERRD (3) = ZEROS
+                      MOVE '35'                    TO AM0-COD-RET
+                      MOVE 'NO ENCONTRE REG '       TO AM0-ERROR1
+                   END-IF
+              WHEN OTHER
+                   MOVE '30'                   TO AM0-COD-RET
+                   MOVE 'ERROR UPDATE PRDTW02' TO AM0-ERROR1
+                   MOVE SQLCODE                TO AM0-MAS-SQLCODE
+           END-EVALUATE.
+
+       100003-BORRAR.
+           EXEC SQL
+               DELETE FROM PRDTW02
+               WHERE  W02_CLIENTE   = :W02-CLIENTE
+               AND    W02_CONTRATO  = :W02-CONTRATO
+               AND    W02_FECHA_MOV = :W02-FECHA-MOV
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                   IF SQLERRD (3) = ZEROS
+                      MOVE '35'                    TO AM0-COD-RET
+                      MOVE 'NO ENCONTRE REG '       TO AM0-ERROR1
+                   END-IF
+              WHEN OTHER
+                   MOVE '30'                   TO AM0-COD-RET
+                   MOVE 'ERROR DELETE PRDTW02' TO AM0-ERROR1
+                   MOVE SQLCODE                TO AM0-MAS-SQLCODE
+           END-EVALUATE.
+
+       100004-GRABAR-BITACORA.
+           MOVE AM0-OPERACION   TO LOG-OPERACION
+           MOVE AM0-CLIENTE     TO LOG-CLIENTE
+           MOVE AM0-CONTRATO    TO LOG-CONTRATO
+           MOVE AM0-FECHA-MOV   TO LOG-FECHA-MOV
+           MOVE AM0-VALOR       TO LOG-VALOR
+           MOVE AM0-VALOR-NUM   TO LOG-VALOR-NUM
+           MOVE AM0-COD-RET     TO LOG-COD-RET
+           ACCEPT LOG-FECHA-PROCESO FROM DATE
+           ACCEPT LOG-HORA-PROCESO  FROM TIME
+
+           OPEN EXTEND MANTLOG
+           IF WS-ESTADO-LOG = '35'
+              OPEN OUTPUT MANTLOG
+           END-IF
+
+           IF WS-ESTADO-LOG NOT = '00'
+              DISPLAY 'AVISO: NO SE PUDO GRABAR MANTLOG ' WS-ESTADO-LOG
+           ELSE
+              WRITE REG-MANTLOG
+              CLOSE MANTLOG
+           END-IF.
+
+      ******************************************************************
+      *                       200000-FINAL                             *
+      ******************************************************************
+       200000-FINAL.
+           GOBACK.
